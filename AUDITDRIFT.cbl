@@ -0,0 +1,324 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Auditoria de consistencia entre as tres copias do
+      *          cadastro de dados usadas por CRUD (DADOS.TXT),
+      *          INDEXADO (DADOS1.DAT) e LISTCRUD (DADOSR.DAT) -
+      *          compara os tres arquivos por COD-DADOS e reporta
+      *          codigos ausentes em um ou mais deles, ou presentes
+      *          em mais de um com nomes diferentes.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+              SELECT DADOS-A ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST.
+
+              SELECT WORKDADOS-A ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/WORKAUDIT.TMP'.
+
+              SELECT DADOS-B ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  SEQUENTIAL
+              RECORD KEY IS AUD-COD-B
+              FILE STATUS IS WS-ST-B.
+
+              SELECT DADOS-C ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOSR.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  SEQUENTIAL
+              RECORD KEY IS AUD-COD-C
+              FILE STATUS IS WS-ST-C.
+
+              SELECT RELATORIO ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/AUDITDRIFT.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DADOS-A.
+       COPY FD_CRUD.
+
+       SD WORKDADOS-A.
+       01 SD-A.
+          02 SD-COD-A              PIC 9(03).
+          02 SD-NOM-A              PIC X(20).
+
+       FD DADOS-B.
+       01 RG-DADOS-B.
+          02 AUD-COD-B             PIC 9(03).
+          02 AUD-NOM-B             PIC X(20).
+          02 FILLER                PIC X(18).
+
+       FD DADOS-C.
+       01 RG-DADOS-C.
+          02 AUD-COD-C             PIC 9(03).
+          02 AUD-NOM-C             PIC X(20).
+          02 FILLER                PIC X(18).
+
+       FD RELATORIO.
+       01 RG-RELATORIO             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-ST            PIC 99.
+         88 ST-OK           VALUE 0.
+       COPY FD_STATUS.
+       77 WS-ST-B            PIC 99.
+         88 ST-B-OK           VALUE 0.
+       77 WS-ST-C            PIC 99.
+         88 ST-C-OK           VALUE 0.
+       77 WS-ST-REL          PIC 99.
+         88 ST-REL-OK         VALUE 0.
+
+       01 WS-BUFFER-A.
+          02 WS-COD-A        PIC 9(03) VALUE ZEROS.
+          02 WS-NOM-A        PIC X(20) VALUE SPACES.
+          02 WS-FIM-A        PIC X     VALUE 'N'.
+            88 EOF-A                    VALUE 'S' FALSE 'N'.
+
+       01 WS-BUFFER-B.
+          02 WS-COD-B        PIC 9(03) VALUE ZEROS.
+          02 WS-NOM-B        PIC X(20) VALUE SPACES.
+          02 WS-FIM-B        PIC X     VALUE 'N'.
+            88 EOF-B                    VALUE 'S' FALSE 'N'.
+
+       01 WS-BUFFER-C.
+          02 WS-COD-C        PIC 9(03) VALUE ZEROS.
+          02 WS-NOM-C        PIC X(20) VALUE SPACES.
+          02 WS-FIM-C        PIC X     VALUE 'N'.
+            88 EOF-C                    VALUE 'S' FALSE 'N'.
+
+       77 WS-COD-MENOR       PIC 9(03) VALUE ZEROS.
+       77 WS-PRESENTE-A      PIC X     VALUE 'N'.
+         88 PRESENTE-A                  VALUE 'S' FALSE 'N'.
+       77 WS-PRESENTE-B      PIC X     VALUE 'N'.
+         88 PRESENTE-B                  VALUE 'S' FALSE 'N'.
+       77 WS-PRESENTE-C      PIC X     VALUE 'N'.
+         88 PRESENTE-C                  VALUE 'S' FALSE 'N'.
+       77 WS-CONT-DIVERGENCIAS PIC 9(05) VALUE ZEROS.
+       77 WS-LINHA-RELATORIO PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P0100-INICIO   THRU P0100-FIM.
+           PERFORM P0500-FINALIZA THRU P0500-FIM.
+           STOP RUN.
+
+       P0100-INICIO.
+           SORT WORKDADOS-A
+               ON ASCENDING KEY SD-COD-A
+               INPUT PROCEDURE  IS P0110-FORNECE-ORDENACAO
+               OUTPUT PROCEDURE IS P0200-COMPARA.
+       P0100-FIM.
+
+       P0110-FORNECE-ORDENACAO.
+           SET ST-OK TO TRUE.
+           OPEN INPUT DADOS-A.
+
+           IF ST-OK THEN
+               PERFORM UNTIL EOF-A
+                   READ DADOS-A
+                       AT END
+                           SET EOF-A TO TRUE
+                       NOT AT END
+                           MOVE COD-DADOS TO SD-COD-A
+                           MOVE NOM-DADOS TO SD-NOM-A
+                           RELEASE SD-A
+                   END-READ
+               END-PERFORM
+               CLOSE DADOS-A
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DADOS.TXT.'
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+           END-IF.
+
+           SET WS-FIM-A TO 'N'.
+       P0110-FIM.
+
+       P0200-COMPARA.
+           SET ST-B-OK TO TRUE.
+           OPEN INPUT DADOS-B.
+           SET ST-C-OK TO TRUE.
+           OPEN INPUT DADOS-C.
+           SET ST-REL-OK TO TRUE.
+           OPEN OUTPUT RELATORIO.
+
+           IF ST-B-OK AND ST-C-OK AND ST-REL-OK THEN
+               MOVE SPACES TO WS-LINHA-RELATORIO
+               STRING 'AUDITORIA DE DIVERGENCIAS - DADOS.TXT/'
+                      'DADOS1.DAT/DADOSR.DAT' DELIMITED BY SIZE
+                      INTO WS-LINHA-RELATORIO
+               END-STRING
+               MOVE WS-LINHA-RELATORIO TO RG-RELATORIO
+               WRITE RG-RELATORIO
+
+               PERFORM P0210-LE-A THRU P0210-FIM
+               PERFORM P0220-LE-B THRU P0220-FIM
+               PERFORM P0230-LE-C THRU P0230-FIM
+
+               PERFORM UNTIL EOF-A AND EOF-B AND EOF-C
+                   PERFORM P0240-DETERMINA-MENOR THRU P0240-FIM
+                   PERFORM P0250-AVALIA-DIVERGENCIA THRU P0250-FIM
+               END-PERFORM
+
+               MOVE SPACES TO WS-LINHA-RELATORIO
+               STRING 'TOTAL DE DIVERGENCIAS...: '
+                      DELIMITED BY SIZE
+                      WS-CONT-DIVERGENCIAS DELIMITED BY SIZE
+                      INTO WS-LINHA-RELATORIO
+               END-STRING
+               MOVE WS-LINHA-RELATORIO TO RG-RELATORIO
+               WRITE RG-RELATORIO
+           ELSE
+               DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DA AUDITORIA.'
+           END-IF.
+
+           CLOSE DADOS-B DADOS-C RELATORIO.
+       P0200-FIM.
+
+       P0210-LE-A.
+           RETURN WORKDADOS-A
+               AT END
+                   SET EOF-A TO TRUE
+               NOT AT END
+                   MOVE SD-COD-A TO WS-COD-A
+                   MOVE SD-NOM-A TO WS-NOM-A
+           END-RETURN.
+       P0210-FIM.
+
+       P0220-LE-B.
+           READ DADOS-B
+               AT END
+                   SET EOF-B TO TRUE
+               NOT AT END
+                   MOVE AUD-COD-B TO WS-COD-B
+                   MOVE AUD-NOM-B TO WS-NOM-B
+           END-READ.
+       P0220-FIM.
+
+       P0230-LE-C.
+           READ DADOS-C
+               AT END
+                   SET EOF-C TO TRUE
+               NOT AT END
+                   MOVE AUD-COD-C TO WS-COD-C
+                   MOVE AUD-NOM-C TO WS-NOM-C
+           END-READ.
+       P0230-FIM.
+
+       P0240-DETERMINA-MENOR.
+           MOVE 999 TO WS-COD-MENOR.
+
+           IF NOT EOF-A AND WS-COD-A < WS-COD-MENOR
+               MOVE WS-COD-A TO WS-COD-MENOR
+           END-IF.
+           IF NOT EOF-B AND WS-COD-B < WS-COD-MENOR
+               MOVE WS-COD-B TO WS-COD-MENOR
+           END-IF.
+           IF NOT EOF-C AND WS-COD-C < WS-COD-MENOR
+               MOVE WS-COD-C TO WS-COD-MENOR
+           END-IF.
+
+           SET PRESENTE-A TO FALSE.
+           SET PRESENTE-B TO FALSE.
+           SET PRESENTE-C TO FALSE.
+
+           IF NOT EOF-A AND WS-COD-A EQUAL WS-COD-MENOR
+               SET PRESENTE-A TO TRUE
+           END-IF.
+           IF NOT EOF-B AND WS-COD-B EQUAL WS-COD-MENOR
+               SET PRESENTE-B TO TRUE
+           END-IF.
+           IF NOT EOF-C AND WS-COD-C EQUAL WS-COD-MENOR
+               SET PRESENTE-C TO TRUE
+           END-IF.
+       P0240-FIM.
+
+       P0250-AVALIA-DIVERGENCIA.
+           IF NOT (PRESENTE-A AND PRESENTE-B AND PRESENTE-C)
+               MOVE SPACES TO WS-LINHA-RELATORIO
+               STRING 'COD ' DELIMITED BY SIZE
+                      WS-COD-MENOR DELIMITED BY SIZE
+                      ' AUSENTE EM:' DELIMITED BY SIZE
+                      INTO WS-LINHA-RELATORIO
+               END-STRING
+               IF NOT PRESENTE-A
+                   STRING WS-LINHA-RELATORIO DELIMITED BY SPACE
+                          ' DADOS.TXT' DELIMITED BY SIZE
+                          INTO WS-LINHA-RELATORIO
+                   END-STRING
+               END-IF
+               IF NOT PRESENTE-B
+                   STRING WS-LINHA-RELATORIO DELIMITED BY SPACE
+                          ' DADOS1.DAT' DELIMITED BY SIZE
+                          INTO WS-LINHA-RELATORIO
+                   END-STRING
+               END-IF
+               IF NOT PRESENTE-C
+                   STRING WS-LINHA-RELATORIO DELIMITED BY SPACE
+                          ' DADOSR.DAT' DELIMITED BY SIZE
+                          INTO WS-LINHA-RELATORIO
+                   END-STRING
+               END-IF
+               MOVE WS-LINHA-RELATORIO TO RG-RELATORIO
+               WRITE RG-RELATORIO
+               ADD 1 TO WS-CONT-DIVERGENCIAS
+                   ON SIZE ERROR
+                       DISPLAY 'ERRO DE PROCESSAMENTO: CONTADOR'
+                               ' EXCEDEU O LIMITE.'
+               END-ADD
+           ELSE
+               IF WS-NOM-A NOT EQUAL WS-NOM-B
+                  OR WS-NOM-A NOT EQUAL WS-NOM-C
+                   MOVE SPACES TO WS-LINHA-RELATORIO
+                   STRING 'COD ' DELIMITED BY SIZE
+                          WS-COD-MENOR DELIMITED BY SIZE
+                          ' COM NOMES DIVERGENTES - DADOS.TXT:'
+                              DELIMITED BY SIZE
+                          WS-NOM-A DELIMITED BY SIZE
+                          ' DADOS1.DAT:' DELIMITED BY SIZE
+                          WS-NOM-B DELIMITED BY SIZE
+                          ' DADOSR.DAT:' DELIMITED BY SIZE
+                          WS-NOM-C DELIMITED BY SIZE
+                          INTO WS-LINHA-RELATORIO
+                   END-STRING
+                   MOVE WS-LINHA-RELATORIO TO RG-RELATORIO
+                   WRITE RG-RELATORIO
+                   ADD 1 TO WS-CONT-DIVERGENCIAS
+                       ON SIZE ERROR
+                           DISPLAY 'ERRO DE PROCESSAMENTO: CONTADOR'
+                                   ' EXCEDEU O LIMITE.'
+                   END-ADD
+               END-IF
+           END-IF.
+
+           IF PRESENTE-A
+               PERFORM P0210-LE-A THRU P0210-FIM
+           END-IF.
+           IF PRESENTE-B
+               PERFORM P0220-LE-B THRU P0220-FIM
+           END-IF.
+           IF PRESENTE-C
+               PERFORM P0230-LE-C THRU P0230-FIM
+           END-IF.
+       P0250-FIM.
+
+       P0500-FINALIZA.
+           IF ST-REL-OK
+               DISPLAY 'AUDITORIA GRAVADA EM AUDITDRIFT.TXT'
+               DISPLAY 'TOTAL DE DIVERGENCIAS: ' WS-CONT-DIVERGENCIAS
+           END-IF.
+       P0500-FIM.
+
+       COPY FD_STATUS_MSG.
