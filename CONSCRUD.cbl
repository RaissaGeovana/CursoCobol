@@ -14,8 +14,8 @@
            FILE-CONTROL.
               SELECT DADOS ASSIGN TO
               'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS.DAT'
-              ORGANISATION IS INDEXED
-              ACCESS MODE IS  RANDOM
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  DYNAMIC
               RECORD KEY IS COD-DADOS
               FILE STATUS IS WS-ST.
        DATA DIVISION.
@@ -23,50 +23,105 @@
        FD DADOS.
        COPY FD_CRUD.
        WORKING-STORAGE SECTION.
-       01 WS-DADOS          PIC X(23) VALUE SPACES.
-       01 FILLER REDEFINES WS-DADOS.
-          02 WS-COD-DADOS   PIC 9(03).
-          02 WS-NM-DADOS    PIC X(20).
+       COPY FD_CRUD_WS.
        77 WS-ST             PIC 99.
          88 ST-OK           VALUE 0.
+       COPY FD_STATUS.
        77 WS-FIM            PIC X.
          88 FIM-OK          VALUE 'S' FALSE 'N'.
        77 WS-EXIT           PIC X.
          88 WS-EXIT-OK      VALUE 'F' 'f' FALSE 'N'.
+       77 WS-MODO           PIC X     VALUE SPACES.
+       77 WS-BUSCA          PIC X(20) VALUE SPACES.
+       77 WS-TAM-BUSCA      PIC 9(02) VALUE ZEROS.
+       77 WS-OCORRENCIAS    PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-ENCONTRADA PIC 9(03) VALUE ZEROS.
+       77 WS-BROWSE-OPCAO   PIC X     VALUE SPACES.
+         88 BROWSE-PROXIMO             VALUE 'P' 'p'.
+         88 BROWSE-ANTERIOR            VALUE 'A' 'a'.
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
-           02 LK-MENSAGEM  PIC X(20).
+           02 LK-MENSAGEM       PIC X(20).
+           02 LK-MODO           PIC X(01) VALUE SPACE.
+             88 LK-MODO-API                 VALUE 'A' 'a'.
+           02 LK-COD-CONSULTA   PIC 9(03).
+           02 LK-ACHOU          PIC X(01).
+             88 LK-REGISTRO-ACHADO          VALUE 'S' FALSE 'N'.
+           02 LK-DADOS-SAIDA.
+               03 LK-COD-SAIDA      PIC 9(03).
+               03 LK-NOME-SAIDA     PIC X(20).
+               03 LK-DEPTO-SAIDA    PIC X(04).
+               03 LK-STATUS-SAIDA   PIC X(01).
+               03 LK-VALOR-SAIDA    PIC S9(07)V99 COMP-3.
+               03 LK-DATA-SAIDA.
+                   04 LK-DATA-SAIDA-AAAA PIC 9(04).
+                   04 LK-DATA-SAIDA-MM   PIC 9(02).
+                   04 LK-DATA-SAIDA-DD   PIC 9(02).
 
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
 
        0100-INICIO.
-           DISPLAY '******** CONSULTAR DADOS ***********'
-           SET WS-EXIT-OK     TO FALSE.
-           PERFORM 0200-CONSULTAR THRU 0200-FIM
-                   UNTIL WS-EXIT-OK.
+           IF LK-MODO-API
+               PERFORM 0120-CONSULTA-API THRU 0120-FIM
+           ELSE
+               DISPLAY '******** CONSULTAR DADOS ***********'
+               SET WS-EXIT-OK     TO FALSE
+               PERFORM 0200-CONSULTAR THRU 0200-FIM
+                       UNTIL WS-EXIT-OK
+           END-IF.
            PERFORM 0500-FIM.
-       0200-CONSULTAR.
-           SET FIM-OK  TO FALSE.
-           SET ST-OK   TO TRUE.
+
+       0120-CONSULTA-API.
+           SET ST-OK TO TRUE.
+           SET LK-REGISTRO-ACHADO TO FALSE.
+           MOVE SPACES TO LK-MENSAGEM.
+           MOVE SPACES TO LK-DADOS-SAIDA.
 
            OPEN INPUT DADOS.
 
            IF ST-OK THEN
-               DISPLAY 'INFORME O CODIGO DO DADO: '
-               ACCEPT COD-DADOS
-
+               MOVE LK-COD-CONSULTA TO COD-DADOS
                READ DADOS INTO WS-DADOS
                KEY IS COD-DADOS
                INVALID KEY
-                  DISPLAY 'CODIGO PARA DADO NAO EXISTE.'
+                   MOVE 'CODIGO NAO EXISTE' TO LK-MENSAGEM
                NOT INVALID KEY
-                  DISPLAY WS-COD-DADOS ' - ' WS-NM-DADOS
+                   MOVE WS-COD-DADOS    TO LK-COD-SAIDA
+                   MOVE WS-NM-DADOS     TO LK-NOME-SAIDA
+                   MOVE WS-DEPTO-DADOS  TO LK-DEPTO-SAIDA
+                   MOVE WS-STATUS-DADOS TO LK-STATUS-SAIDA
+                   MOVE WS-VALOR-DADOS  TO LK-VALOR-SAIDA
+                   MOVE WS-DATA-DADOS   TO LK-DATA-SAIDA
+                   SET LK-REGISTRO-ACHADO TO TRUE
+                   MOVE 'DADO ENCONTRADO' TO LK-MENSAGEM
                END-READ
+               CLOSE DADOS
+           ELSE
+               MOVE 'ERRO AO LOCALIZAR' TO LK-MENSAGEM
+           END-IF.
+       0120-FIM.
+       0200-CONSULTAR.
+           SET FIM-OK  TO FALSE.
+           SET ST-OK   TO TRUE.
+           MOVE SPACES TO LK-MENSAGEM.
+
+           DISPLAY 'CONSULTAR POR <C>ODIGO OU POR <N>OME (PARCIAL): '
+           ACCEPT WS-MODO.
+
+           OPEN INPUT DADOS.
+
+           IF ST-OK THEN
+               IF WS-MODO EQUAL 'N' OR WS-MODO EQUAL 'n'
+                   PERFORM 0220-CONSULTAR-POR-NOME THRU 0220-FIM
+               ELSE
+                   PERFORM 0210-CONSULTAR-POR-CODIGO THRU 0210-FIM
+               END-IF
            ELSE
                DISPLAY 'ERRO AO LOCALIZAR DADOS.'
-               DISPLAY 'FILE STATUS: ' WS-ST
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+               MOVE 'ERRO AO LOCALIZAR' TO LK-MENSAGEM
            END-IF.
                CLOSE DADOS.
 
@@ -76,5 +131,101 @@
            ACCEPT WS-EXIT.
 
        0200-FIM.
+
+       0210-CONSULTAR-POR-CODIGO.
+           DISPLAY 'INFORME O CODIGO DO DADO: '
+           ACCEPT COD-DADOS.
+
+           READ DADOS INTO WS-DADOS
+           KEY IS COD-DADOS
+           INVALID KEY
+              DISPLAY 'CODIGO PARA DADO NAO EXISTE.'
+              MOVE 'CODIGO NAO EXISTE' TO LK-MENSAGEM
+              DISPLAY 'PROCURAR O REGISTRO MAIS PROXIMO: <A>NTERIOR,'
+                      ' <P>ROXIMO OU <ENTER> PARA CANCELAR: '
+              ACCEPT WS-BROWSE-OPCAO
+              IF BROWSE-PROXIMO
+                  PERFORM 0215-BUSCA-PROXIMO THRU 0215-FIM
+              ELSE
+                  IF BROWSE-ANTERIOR
+                      PERFORM 0216-BUSCA-ANTERIOR THRU 0216-FIM
+                  END-IF
+              END-IF
+           NOT INVALID KEY
+              DISPLAY WS-COD-DADOS ' - ' WS-NM-DADOS
+              MOVE 'DADO ENCONTRADO' TO LK-MENSAGEM
+           END-READ.
+       0210-FIM.
+
+       0215-BUSCA-PROXIMO.
+           START DADOS KEY IS NOT LESS THAN COD-DADOS
+               INVALID KEY
+                   DISPLAY 'NAO HA REGISTRO COM CODIGO IGUAL OU'
+                           ' MAIOR NA BASE.'
+               NOT INVALID KEY
+                   READ DADOS NEXT RECORD INTO WS-DADOS
+                   DISPLAY 'REGISTRO MAIS PROXIMO (PROXIMO): '
+                           WS-COD-DADOS ' - ' WS-NM-DADOS
+                   MOVE 'DADO ENCONTRADO' TO LK-MENSAGEM
+           END-START.
+       0215-FIM.
+
+       0216-BUSCA-ANTERIOR.
+           START DADOS KEY IS NOT GREATER THAN COD-DADOS
+               INVALID KEY
+                   DISPLAY 'NAO HA REGISTRO COM CODIGO IGUAL OU'
+                           ' MENOR NA BASE.'
+               NOT INVALID KEY
+                   READ DADOS NEXT RECORD INTO WS-DADOS
+                   DISPLAY 'REGISTRO MAIS PROXIMO (ANTERIOR): '
+                           WS-COD-DADOS ' - ' WS-NM-DADOS
+                   MOVE 'DADO ENCONTRADO' TO LK-MENSAGEM
+           END-START.
+       0216-FIM.
+
+       0220-CONSULTAR-POR-NOME.
+           MOVE SPACES TO WS-BUSCA.
+           DISPLAY 'INFORME PARTE DO NOME PROCURADO: '
+           ACCEPT WS-BUSCA.
+
+           MOVE 20 TO WS-TAM-BUSCA.
+           PERFORM UNTIL WS-TAM-BUSCA EQUAL ZEROS
+                      OR WS-BUSCA(WS-TAM-BUSCA:1) NOT EQUAL SPACE
+               SUBTRACT 1 FROM WS-TAM-BUSCA
+           END-PERFORM.
+
+           SET WS-QTD-ENCONTRADA TO ZEROS.
+
+           IF WS-TAM-BUSCA EQUAL ZEROS
+               DISPLAY 'INFORME AO MENOS UM CARACTERE PARA A BUSCA.'
+           ELSE
+               SET FIM-OK TO FALSE
+               PERFORM UNTIL FIM-OK
+                   READ DADOS NEXT RECORD INTO WS-DADOS
+                       AT END
+                           SET FIM-OK TO TRUE
+                       NOT AT END
+                           SET WS-OCORRENCIAS TO ZEROS
+                           INSPECT WS-NM-DADOS TALLYING
+                               WS-OCORRENCIAS FOR ALL
+                               WS-BUSCA(1:WS-TAM-BUSCA)
+                           IF WS-OCORRENCIAS > ZEROS
+                               DISPLAY WS-COD-DADOS ' - ' WS-NM-DADOS
+                               ADD 1 TO WS-QTD-ENCONTRADA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF WS-QTD-ENCONTRADA EQUAL ZEROS
+                   DISPLAY 'NENHUM DADO ENCONTRADO PARA A BUSCA.'
+                   MOVE 'NENHUM ENCONTRADO' TO LK-MENSAGEM
+               ELSE
+                   DISPLAY WS-QTD-ENCONTRADA ' DADO(S) ENCONTRADO(S).'
+                   MOVE 'REGISTROS ACHADOS' TO LK-MENSAGEM
+               END-IF
+           END-IF.
+       0220-FIM.
+
+       COPY FD_STATUS_MSG.
+
        0500-FIM.
             GOBACK.
