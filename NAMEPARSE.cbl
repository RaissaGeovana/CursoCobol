@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Subprograma que separa um nome completo em ate tres
+      *          partes (primeiro, segundo e terceiro nome), a partir
+      *          da logica de UNSTRING de TESTESTRING.cob, para uso
+      *          pelo CRUD e pelo INDEXADO ao cadastrar um dado.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-CONT1          PIC 9(02) VALUE ZEROS.
+       77 WS-CONT2          PIC 9(02) VALUE ZEROS.
+       77 WS-CONT3          PIC 9(02) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-NOME-COMPLETO   PIC X(20).
+       01 LK-PRIMEIRO-NOME   PIC X(20).
+       01 LK-SEGUNDO-NOME    PIC X(20).
+       01 LK-TERCEIRO-NOME   PIC X(20).
+
+       PROCEDURE DIVISION USING LK-NOME-COMPLETO LK-PRIMEIRO-NOME
+               LK-SEGUNDO-NOME LK-TERCEIRO-NOME.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO LK-PRIMEIRO-NOME LK-SEGUNDO-NOME
+                   LK-TERCEIRO-NOME.
+
+           UNSTRING LK-NOME-COMPLETO DELIMITED BY SPACE
+               INTO LK-PRIMEIRO-NOME COUNT IN WS-CONT1
+                    LK-SEGUNDO-NOME  COUNT IN WS-CONT2
+                    LK-TERCEIRO-NOME COUNT IN WS-CONT3
+           END-UNSTRING.
+
+           GOBACK.
