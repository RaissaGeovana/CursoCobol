@@ -14,77 +14,447 @@
            FILE-CONTROL.
               SELECT DADOS ASSIGN TO
               'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
-              ORGANISATION IS INDEXED
+              ORGANIZATION IS INDEXED
               ACCESS MODE IS  RANDOM
               RECORD KEY IS COD-DADOS
+              ALTERNATE RECORD KEY IS NOM-DADOS WITH DUPLICATES
+              ALTERNATE RECORD KEY IS DATA-DADOS WITH DUPLICATES
               FILE STATUS IS WS-ST.
+
+              SELECT DIARIO ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DIARIO.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-DIARIO.
+
+              SELECT TRANSACOES1 ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/TRANSACOES1.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-TRANS.
+
+              SELECT BATCHCPT1 ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/BATCHCPT1.DAT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-BCKPT.
        DATA DIVISION.
        FILE SECTION.
        FD DADOS.
        COPY FD_CRUD.
+
+       FD DIARIO.
+       COPY FD_DIARIO.
+
+       FD TRANSACOES1.
+       01  RG-TRANSACOES1.
+           02  TRANS1-COD-DADOS      PIC 9(03).
+           02  TRANS1-NOM-DADOS      PIC X(20).
+           02  TRANS1-DEPTO-DADOS    PIC X(04).
+           02  TRANS1-VALOR-DADOS    PIC S9(07)V99.
+
+       FD BATCHCPT1.
+       01  RG-BATCHCPT1.
+           02  BCKPT1-ULTIMA-LINHA   PIC 9(05).
+
        WORKING-STORAGE SECTION.
-       01 WS-DADOS          PIC X(23) VALUE SPACES.
-       01 FILLER REDEFINES WS-DADOS.
-          02 WS-COD-DADOS   PIC 9(03).
-          02 WS-NM-DADOS    PIC X(20).
+       COPY FD_CRUD_WS.
        77 WS-ST             PIC 99.
          88 ST-OK           VALUE 0.
+       COPY FD_STATUS.
        77 WS-FIM            PIC X.
          88 FIM-OK          VALUE 'S' FALSE 'N'.
        77 WS-EXIT           PIC X.
          88 WS-EXIT-OK      VALUE 'F' 'f' FALSE 'N'.
+         88 WS-CONSULTA-OK  VALUE 'P' 'p'.
+       77 WS-NOME-OK         PIC X     VALUE 'N'.
+         88 NOME-INFORMADO   VALUE 'S' FALSE 'N'.
+       77 WS-COD-OK          PIC X     VALUE 'N'.
+         88 CODIGO-INFORMADO VALUE 'S' FALSE 'N'.
+       77 WS-BACKUP-DETALHES PIC X(20) VALUE SPACES.
+       77 WS-BACKUP-RESULT   PIC S9(9) COMP-5 VALUE ZEROS.
+       77 WS-ST-DIARIO        PIC 99.
+         88 ST-DIARIO-OK      VALUE 0.
+       77 WS-PRIMEIRO-NOME    PIC X(20) VALUE SPACES.
+       77 WS-SEGUNDO-NOME     PIC X(20) VALUE SPACES.
+       77 WS-TERCEIRO-NOME    PIC X(20) VALUE SPACES.
+       77 WS-DATA-OBTER-ATUAL PIC X     VALUE SPACES.
+       77 WS-DATA-VALIDA      PIC X     VALUE SPACES.
+       77 WS-CONT-CADASTRADOS PIC 9(05) VALUE ZEROS.
+       77 WS-VALOR-ENTRADA    PIC S9(07)V99 VALUE ZEROS.
+       77 WS-MODO-EXEC        PIC X     VALUE 'I'.
+         88 MODO-INTERATIVO   VALUE 'I' 'i'.
+         88 MODO-BATCH        VALUE 'B' 'b'.
+       77 WS-ST-TRANS         PIC 99.
+         88 ST-TRANS-OK       VALUE 0.
+       77 WS-CONT-LIDOS       PIC 9(05) VALUE ZEROS.
+       77 WS-CONT-REJEITADOS  PIC 9(05) VALUE ZEROS.
+       77 WS-ST-BCKPT         PIC 99.
+         88 ST-BCKPT-OK       VALUE 0.
+       77 WS-ULTIMA-LINHA-PROC PIC 9(05) VALUE ZEROS.
+       77 WS-CONT-BCKPT       PIC 9(03) VALUE ZEROS.
+       77 WS-INTERVALO-BCKPT  PIC 9(03) VALUE 50.
+       77 WS-IDX-PULA         PIC 9(05) VALUE ZEROS.
 
-      * LINKAGE SECTION.
-      *01 LK-COM-AREA.
-      *     02 LK-MENSAGEM  PIC X(20).
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           02 LK-MENSAGEM    PIC X(20).
+           02 LK-MODO-EXEC   PIC X(01).
+             88 LK-MODO-EXEC-BATCH  VALUE 'B' 'b'.
 
-       PROCEDURE DIVISION.
-      * USING LK-COM-AREA.
+       PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
 
        0100-INICIO.
            DISPLAY '******** CADASTRAR DADOS ***********'
-           SET WS-EXIT-OK     TO FALSE.
-           PERFORM 0200-CADASTRAR THRU 0200-CADASTRAR-FIM
-                   UNTIL WS-EXIT-OK.
+
+           IF LK-MODO-EXEC-BATCH
+               SET MODO-BATCH TO TRUE
+           END-IF.
+
+           IF MODO-BATCH
+               PERFORM 0300-PROCESSA-BATCH THRU 0300-FIM
+           ELSE
+               SET WS-EXIT-OK     TO FALSE
+               PERFORM 0200-CADASTRAR THRU 0200-CADASTRAR-FIM
+                       UNTIL WS-EXIT-OK
+           END-IF.
            PERFORM 0500-FIM.
        0200-CADASTRAR.
+           DISPLAY 'CADATRE OS DADOS'
+           SET CODIGO-INFORMADO TO FALSE.
+           PERFORM 0162-ACEITA-CODIGO THRU 0162-FIM
+                   UNTIL CODIGO-INFORMADO.
+
+           SET NOME-INFORMADO TO FALSE.
+           PERFORM 0160-ACEITA-NOME THRU 0160-FIM
+                   UNTIL NOME-INFORMADO.
+
+           DISPLAY 'Digite o departamento do dado (4 caracteres):'
+           ACCEPT WS-DEPTO-DADOS.
+           DISPLAY 'Digite o valor do dado (ex: 0001234,56):'
+           ACCEPT WS-VALOR-ENTRADA.
+           MOVE WS-VALOR-ENTRADA TO WS-VALOR-DADOS.
+
+           PERFORM 0210-GRAVA-REGISTRO THRU 0210-FIM.
+
+           DISPLAY
+           'APERTE QUALQUER TECLA PARA CADASTRAR MAIS DADOS, <P>'
+           'PARA PESQUISAR POR NOME OU <F> PARA SAIR'.
+           ACCEPT WS-EXIT.
+
+           IF WS-CONSULTA-OK
+               PERFORM 0170-CONSULTAR-POR-NOME THRU 0170-FIM
+           END-IF.
+
+       0200-CADASTRAR-FIM.
+
+       0210-GRAVA-REGISTRO.
            SET FIM-OK  TO FALSE.
            SET ST-OK   TO TRUE.
 
-           DISPLAY 'CADATRE OS DADOS'
-           DISPLAY 'Digite um codigo para o dado:'
-           ACCEPT WS-COD-DADOS.
-           DISPLAY 'Digite o nome para o dado:'
-           ACCEPT WS-NM-DADOS.
+           PERFORM 0165-SEPARA-NOME THRU 0165-FIM.
 
            OPEN I-O DADOS.
 
            IF WS-ST EQUAL 35 THEN
+               PERFORM 0155-BACKUP-ARQUIVO-DADOS THRU 0155-FIM
                OPEN OUTPUT DADOS
            END-IF.
 
            IF ST-OK THEN
                MOVE WS-COD-DADOS TO COD-DADOS
                MOVE WS-NM-DADOS TO NOM-DADOS
+               MOVE WS-DEPTO-DADOS TO DEPTO-DADOS
+               MOVE WS-VALOR-DADOS TO VALOR-DADOS
+               SET DADO-ATIVO TO TRUE
+               PERFORM 0180-DATA-CADASTRO THRU 0180-FIM
                WRITE RG-DADOS
                INVALID KEY
                   DISPLAY 'CODIGO PARA DADO JA EXISTE.'
+                  ADD 1 TO WS-CONT-REJEITADOS
+                      ON SIZE ERROR
+                          PERFORM 0145-ERRO-CONTADOR THRU 0145-FIM
+                  END-ADD
+                  PERFORM 0225-GRAVA-DIARIO-REJEICAO THRU 0225-FIM
                NOT INVALID KEY
                   DISPLAY 'DADOS CADASTRADO COM SUCESSO.'
+                  ADD 1 TO WS-CONT-CADASTRADOS
+                      ON SIZE ERROR
+                          PERFORM 0145-ERRO-CONTADOR THRU 0145-FIM
+                  END-ADD
+                  PERFORM 0220-GRAVA-DIARIO THRU 0220-FIM
                END-WRITE
            ELSE
                DISPLAY 'ERRO AO CADASTRAR DADOS.'
-               DISPLAY 'FILE STATUS: ' WS-ST
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+               PERFORM 0226-GRAVA-DIARIO-FALHA THRU 0226-FIM
            END-IF.
                CLOSE DADOS.
+       0210-FIM.
 
-           DISPLAY
-           'APERTE QUALQUER TECLA PARA CADASTRAR MAIS DADOS'
-           'OU <F> PARA SAIR'.
-           ACCEPT WS-EXIT.
+       0300-PROCESSA-BATCH.
+           SET FIM-OK TO FALSE.
+           SET ST-TRANS-OK TO TRUE.
+
+           PERFORM 0310-VERIFICA-CHECKPOINT-BATCH THRU 0310-FIM.
+
+           OPEN INPUT TRANSACOES1.
+
+           IF ST-TRANS-OK THEN
+               IF WS-ULTIMA-LINHA-PROC > ZEROS
+                   DISPLAY 'RETOMANDO LOTE A PARTIR DA LINHA '
+                           WS-ULTIMA-LINHA-PROC '.'
+                   PERFORM 0320-PULA-LINHAS-PROCESSADAS THRU 0320-FIM
+               END-IF
+
+               PERFORM UNTIL FIM-OK
+                   READ TRANSACOES1
+                       AT END
+                           SET FIM-OK TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CONT-LIDOS
+                               ON SIZE ERROR
+                                   PERFORM 0145-ERRO-CONTADOR
+                                       THRU 0145-FIM
+                           END-ADD
+                           MOVE TRANS1-COD-DADOS   TO WS-COD-DADOS
+                           MOVE TRANS1-NOM-DADOS   TO WS-NM-DADOS
+                           MOVE TRANS1-DEPTO-DADOS TO WS-DEPTO-DADOS
+                           MOVE TRANS1-VALOR-DADOS TO WS-VALOR-DADOS
+                           PERFORM 0210-GRAVA-REGISTRO THRU 0210-FIM
+                           ADD 1 TO WS-CONT-BCKPT
+                           IF WS-CONT-BCKPT >= WS-INTERVALO-BCKPT
+                               PERFORM 0330-GRAVA-CHECKPOINT-BATCH
+                                       THRU 0330-FIM
+                               MOVE ZEROS TO WS-CONT-BCKPT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACOES1
+               PERFORM 0340-LIMPA-CHECKPOINT-BATCH THRU 0340-FIM
+               DISPLAY '***********************************************'
+               DISPLAY 'TRANSACOES LIDAS.....: ' WS-CONT-LIDOS
+               DISPLAY 'DADOS CADASTRADOS.....: ' WS-CONT-CADASTRADOS
+               DISPLAY 'DADOS REJEITADOS......: ' WS-CONT-REJEITADOS
+               DISPLAY '***********************************************'
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-TRANS
+           END-IF.
+       0300-FIM.
+
+       0310-VERIFICA-CHECKPOINT-BATCH.
+           SET ST-BCKPT-OK TO TRUE.
+           MOVE ZEROS TO WS-ULTIMA-LINHA-PROC.
+
+           OPEN INPUT BATCHCPT1.
+
+           IF ST-BCKPT-OK THEN
+               READ BATCHCPT1
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE BCKPT1-ULTIMA-LINHA TO WS-ULTIMA-LINHA-PROC
+               END-READ
+               CLOSE BATCHCPT1
+           END-IF.
+       0310-FIM.
+
+       0320-PULA-LINHAS-PROCESSADAS.
+           MOVE ZEROS TO WS-IDX-PULA.
+           PERFORM UNTIL WS-IDX-PULA >= WS-ULTIMA-LINHA-PROC
+                          OR FIM-OK
+               READ TRANSACOES1
+                   AT END
+                       SET FIM-OK TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-IDX-PULA
+               END-READ
+           END-PERFORM.
+       0320-FIM.
+
+       0330-GRAVA-CHECKPOINT-BATCH.
+           COMPUTE BCKPT1-ULTIMA-LINHA =
+                   WS-ULTIMA-LINHA-PROC + WS-CONT-LIDOS.
+           OPEN OUTPUT BATCHCPT1.
+           WRITE RG-BATCHCPT1.
+           CLOSE BATCHCPT1.
+       0330-FIM.
+
+       0340-LIMPA-CHECKPOINT-BATCH.
+           OPEN OUTPUT BATCHCPT1.
+           CLOSE BATCHCPT1.
+       0340-FIM.
+
+       0180-DATA-CADASTRO.
+           MOVE 'S' TO WS-DATA-OBTER-ATUAL.
+           CALL 'C:/Users/raissa.ribeiro/Desktop/Curso/DATEVAL'
+               USING WS-DATA-OBTER-ATUAL DATA-DADOS-AAAA DATA-DADOS-MM
+                     DATA-DADOS-DD WS-DATA-VALIDA
+           END-CALL.
+
+           IF WS-DATA-VALIDA NOT = 'S'
+               DISPLAY 'ALERTA: DATA DE CADASTRO INVALIDA.'
+           END-IF.
+       0180-FIM.
+
+       0162-ACEITA-CODIGO.
+           DISPLAY 'Digite um codigo para o dado (001-999):'
+           ACCEPT WS-COD-DADOS.
+
+           IF WS-COD-DADOS EQUAL ZEROS THEN
+               DISPLAY 'CODIGO 000 NAO E UM CODIGO VALIDO.'
+               DISPLAY 'INFORME NOVAMENTE.'
+           ELSE
+               SET CODIGO-INFORMADO TO TRUE
+           END-IF.
+       0162-FIM.
+
+       0165-SEPARA-NOME.
+           CALL 'C:/Users/raissa.ribeiro/Desktop/Curso/NAMEPARSE'
+               USING WS-NM-DADOS WS-PRIMEIRO-NOME WS-SEGUNDO-NOME
+                     WS-TERCEIRO-NOME
+           END-CALL.
+
+           DISPLAY 'NOME INTERPRETADO: ' WS-PRIMEIRO-NOME '/'
+                   WS-SEGUNDO-NOME '/' WS-TERCEIRO-NOME.
+       0165-FIM.
+
+       0220-GRAVA-DIARIO.
+           SET ST-DIARIO-OK TO TRUE.
+
+           OPEN EXTEND DIARIO.
+
+           IF WS-ST-DIARIO EQUAL 35 THEN
+               OPEN OUTPUT DIARIO
+           END-IF.
+
+           IF ST-DIARIO-OK THEN
+               MOVE 'INDEXADO'      TO DIARIO-PROGRAMA
+               SET DIARIO-OP-INCLUSAO TO TRUE
+               MOVE WS-COD-DADOS    TO DIARIO-COD-DADOS
+               MOVE WS-NM-DADOS     TO DIARIO-NOM-DADOS
+               ACCEPT DIARIO-DATA FROM DATE YYYYMMDD
+               ACCEPT DIARIO-HORA FROM TIME
+               WRITE RG-DIARIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR DIARIO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-DIARIO
+           END-IF.
+
+           CLOSE DIARIO.
+       0220-FIM.
+
+       0225-GRAVA-DIARIO-REJEICAO.
+           SET ST-DIARIO-OK TO TRUE.
+
+           OPEN EXTEND DIARIO.
+
+           IF WS-ST-DIARIO EQUAL 35 THEN
+               OPEN OUTPUT DIARIO
+           END-IF.
+
+           IF ST-DIARIO-OK THEN
+               MOVE 'INDEXADO'      TO DIARIO-PROGRAMA
+               SET DIARIO-OP-REJEICAO TO TRUE
+               MOVE WS-COD-DADOS    TO DIARIO-COD-DADOS
+               MOVE WS-NM-DADOS     TO DIARIO-NOM-DADOS
+               ACCEPT DIARIO-DATA FROM DATE YYYYMMDD
+               ACCEPT DIARIO-HORA FROM TIME
+               WRITE RG-DIARIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR DIARIO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-DIARIO
+           END-IF.
+
+           CLOSE DIARIO.
+       0225-FIM.
+
+       0226-GRAVA-DIARIO-FALHA.
+           SET ST-DIARIO-OK TO TRUE.
+
+           OPEN EXTEND DIARIO.
+
+           IF WS-ST-DIARIO EQUAL 35 THEN
+               OPEN OUTPUT DIARIO
+           END-IF.
+
+           IF ST-DIARIO-OK THEN
+               MOVE 'INDEXADO'      TO DIARIO-PROGRAMA
+               SET DIARIO-OP-FALHA  TO TRUE
+               MOVE WS-COD-DADOS    TO DIARIO-COD-DADOS
+               MOVE WS-NM-DADOS     TO DIARIO-NOM-DADOS
+               ACCEPT DIARIO-DATA FROM DATE YYYYMMDD
+               ACCEPT DIARIO-HORA FROM TIME
+               WRITE RG-DIARIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR DIARIO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-DIARIO
+           END-IF.
+
+           CLOSE DIARIO.
+       0226-FIM.
+
+       0155-BACKUP-ARQUIVO-DADOS.
+           CALL 'CBL_CHECK_FILE_EXIST' USING
+               'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
+               WS-BACKUP-DETALHES
+               RETURNING WS-BACKUP-RESULT
+           END-CALL.
+
+           IF WS-BACKUP-RESULT EQUAL ZEROS
+               CALL 'CBL_COPY_FILE' USING
+                   'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
+                   'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.BAK'
+                   RETURNING WS-BACKUP-RESULT
+               END-CALL
+               DISPLAY 'ARQUIVO DE DADOS EXISTENTE COPIADO PARA'
+                       ' DADOS1.BAK ANTES DA RECRIACAO.'
+           END-IF.
+       0155-FIM.
+
+       0170-CONSULTAR-POR-NOME.
+           DISPLAY 'Digite o nome para pesquisar:'
+           ACCEPT WS-NM-DADOS.
+
+           SET ST-OK TO TRUE.
+           OPEN INPUT DADOS.
+
+           IF ST-OK THEN
+               MOVE WS-NM-DADOS TO NOM-DADOS
+               READ DADOS KEY IS NOM-DADOS
+                   INVALID KEY
+                      DISPLAY 'NENHUM DADO ENCONTRADO COM ESSE NOME.'
+                   NOT INVALID KEY
+                      DISPLAY 'CODIGO: ' COD-DADOS
+                              ' NOME: '  NOM-DADOS
+               END-READ
+           ELSE
+               DISPLAY 'ERRO AO PESQUISAR DADOS.'
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+           END-IF.
+
+           CLOSE DADOS.
+       0170-FIM.
+
+       0145-ERRO-CONTADOR.
+           DISPLAY 'ERRO DE PROCESSAMENTO: CONTADOR EXCEDEU O LIMITE.'.
+       0145-FIM.
+
+       0160-ACEITA-NOME.
+           DISPLAY 'Digite o nome para o dado:'
+           ACCEPT WS-NM-DADOS.
+
+           IF WS-NM-DADOS EQUAL SPACES THEN
+               DISPLAY 'O NOME DO DADO E OBRIGATORIO.'
+               DISPLAY 'INFORME NOVAMENTE.'
+           ELSE
+               SET NOME-INFORMADO TO TRUE
+           END-IF.
+       0160-FIM.
+
+       COPY FD_STATUS_MSG.
 
-       0200-CADASTRAR-FIM.
        0500-FIM.
-           STOP RUN.
-      *      GOBACK.
+           GOBACK.
