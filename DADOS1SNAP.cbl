@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Snapshot de fim de dia do cadastro indexado DADOS1.DAT,
+      *          copiando cada registro para um arquivo indexado datado
+      *          (DADOS1.AAAAMMDD) antes do processamento do dia
+      *          seguinte, de forma a ter um ponto de recuperacao.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+              SELECT DADOS1 ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  SEQUENTIAL
+              RECORD KEY IS COD-DADOS
+              FILE STATUS IS WS-ST.
+
+              SELECT SNAPSHOT ASSIGN TO WS-NOME-SNAPSHOT
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  RANDOM
+              RECORD KEY IS SNAP-COD-DADOS
+              FILE STATUS IS WS-ST-SNAP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DADOS1.
+       COPY FD_CRUD.
+
+       FD SNAPSHOT.
+       01  RG-SNAPSHOT.
+           02  SNAP-COD-DADOS      PIC 9(03).
+           02  SNAP-NOM-DADOS      PIC X(20).
+           02  SNAP-DEPTO-DADOS    PIC X(04).
+           02  SNAP-STATUS-DADOS   PIC X(01).
+           02  SNAP-VALOR-DADOS    PIC S9(07)V99 COMP-3.
+           02  SNAP-DATA-DADOS.
+               03  SNAP-DATA-DADOS-AAAA PIC 9(04).
+               03  SNAP-DATA-DADOS-MM   PIC 9(02).
+               03  SNAP-DATA-DADOS-DD   PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       77 WS-ST              PIC 99.
+         88 ST-OK             VALUE 0.
+       COPY FD_STATUS.
+       77 WS-ST-SNAP         PIC 99.
+         88 ST-SNAP-OK        VALUE 0.
+       77 WS-FIM             PIC X.
+         88 FIM-OK             VALUE 'S' FALSE 'N'.
+
+       01 WS-RUN-DATA.
+          02 WS-RUN-AAAA        PIC 9(04).
+          02 WS-RUN-MM          PIC 9(02).
+          02 WS-RUN-DD          PIC 9(02).
+
+       77 WS-NOME-SNAPSHOT   PIC X(60) VALUE SPACES.
+       77 WS-CONT-COPIADOS   PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P0100-INICIO THRU P0100-FIM.
+           STOP RUN.
+
+       P0100-INICIO.
+           ACCEPT WS-RUN-DATA FROM DATE YYYYMMDD.
+
+           STRING 'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.'
+                  WS-RUN-AAAA WS-RUN-MM WS-RUN-DD
+                  DELIMITED BY SIZE INTO WS-NOME-SNAPSHOT.
+
+           SET FIM-OK TO FALSE.
+           SET ST-OK TO TRUE.
+           SET ST-SNAP-OK TO TRUE.
+
+           OPEN INPUT DADOS1.
+           OPEN OUTPUT SNAPSHOT.
+
+           IF ST-OK AND ST-SNAP-OK THEN
+               PERFORM P0200-COPIA THRU P0200-FIM UNTIL FIM-OK
+           ELSE
+               DISPLAY 'ERRO AO ABRIR DADOS1.DAT OU O ARQUIVO'
+                       ' DE SNAPSHOT.'
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+           END-IF.
+
+           PERFORM P0500-FINALIZA THRU P0500-FIM.
+       P0100-FIM.
+
+       P0200-COPIA.
+           READ DADOS1
+               AT END
+                   SET FIM-OK TO TRUE
+               NOT AT END
+                   PERFORM P0210-GRAVA-REGISTRO THRU P0210-FIM
+           END-READ.
+       P0200-FIM.
+
+       P0210-GRAVA-REGISTRO.
+           MOVE COD-DADOS      TO SNAP-COD-DADOS.
+           MOVE NOM-DADOS      TO SNAP-NOM-DADOS.
+           MOVE DEPTO-DADOS    TO SNAP-DEPTO-DADOS.
+           MOVE STATUS-DADOS   TO SNAP-STATUS-DADOS.
+           MOVE VALOR-DADOS    TO SNAP-VALOR-DADOS.
+           MOVE DATA-DADOS     TO SNAP-DATA-DADOS.
+
+           WRITE RG-SNAPSHOT
+               INVALID KEY
+                   DISPLAY 'ERRO AO GRAVAR REGISTRO NO SNAPSHOT: '
+                           SNAP-COD-DADOS
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONT-COPIADOS
+           END-WRITE.
+       P0210-FIM.
+
+       P0500-FINALIZA.
+           CLOSE DADOS1.
+           CLOSE SNAPSHOT.
+
+           DISPLAY '***********************************************'.
+           DISPLAY 'SNAPSHOT GRAVADO EM: ' WS-NOME-SNAPSHOT.
+           DISPLAY 'REGISTROS COPIADOS..: ' WS-CONT-COPIADOS.
+           DISPLAY '***********************************************'.
+       P0500-FIM.
+
+       COPY FD_STATUS_MSG.
