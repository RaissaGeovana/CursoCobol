@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Driver do processamento noturno - executa em sequencia
+      *          o cadastro (CRUD), a indexacao (INDEXADO) e a
+      *          intercessao (INTERCESSAO) do dia.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-COM-AREA.
+           02 WS-MENSAGEM              PIC X(20).
+           02 WS-MODO-EXEC             PIC X(01).
+       01 WS-DATA-EXEC                 PIC 9(08).
+       01 WS-HORA-EXEC                 PIC 9(06).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 0100-INICIO                 THRU 0100-FIM.
+           PERFORM 0200-EXECUTAR-CADASTRO      THRU 0200-FIM.
+           PERFORM 0300-EXECUTAR-INDEXACAO     THRU 0300-FIM.
+           PERFORM 0400-EXECUTAR-INTERCESSAO   THRU 0400-FIM.
+           PERFORM 0500-FIM.
+
+       0100-INICIO.
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXEC FROM TIME.
+           DISPLAY '***************************************************'
+           DISPLAY '        PROCESSAMENTO NOTURNO - INICIO             '
+           DISPLAY 'DATA: ' WS-DATA-EXEC '   HORA: ' WS-HORA-EXEC
+           DISPLAY '***************************************************'.
+       0100-FIM.
+
+       0200-EXECUTAR-CADASTRO.
+           DISPLAY 'ETAPA 1 DE 3: CADASTRO DE DADOS (CRUD).'
+           MOVE 'B' TO WS-MODO-EXEC
+           CALL 'C:/Users/raissa.ribeiro/Desktop/Curso/CRUD'
+               USING WS-COM-AREA.
+       0200-FIM.
+
+       0300-EXECUTAR-INDEXACAO.
+           DISPLAY 'ETAPA 2 DE 3: INDEXACAO DE DADOS (INDEXADO).'
+           MOVE 'B' TO WS-MODO-EXEC
+           CALL 'C:/Users/raissa.ribeiro/Desktop/Curso/INDEXADO'
+               USING WS-COM-AREA.
+       0300-FIM.
+
+       0400-EXECUTAR-INTERCESSAO.
+           DISPLAY 'ETAPA 3 DE 3: INTERCESSAO DE DADOS (INTERCESSAO).'
+           CALL 'C:/Users/raissa.ribeiro/Desktop/Curso/INTERCESSAO'
+               USING WS-COM-AREA.
+       0400-FIM.
+
+       0500-FIM.
+           DISPLAY '***************************************************'
+           DISPLAY '        PROCESSAMENTO NOTURNO - FIM                '
+           DISPLAY '***************************************************'
+           STOP RUN.
