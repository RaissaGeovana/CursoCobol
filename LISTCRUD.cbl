@@ -14,7 +14,7 @@
            FILE-CONTROL.
               SELECT DADOS ASSIGN TO
               'C:/Users/raissa.ribeiro/Desktop/Curso/DADOSR.DAT'
-              ORGANISATION IS INDEXED
+              ORGANIZATION IS INDEXED
               ACCESS MODE IS  SEQUENTIAL
               RECORD KEY IS COD-DADOS
               FILE STATUS IS WS-ST.
@@ -23,35 +23,77 @@
        FD DADOS.
        COPY FD_CRUD.
        WORKING-STORAGE SECTION.
-       01 WS-DADOS          PIC X(23) VALUE SPACES.
-       01 FILLER REDEFINES WS-DADOS.
-          02 WS-COD-DADOS   PIC 9(03).
-          02 WS-NM-DADOS    PIC X(20).
+       COPY FD_CRUD_WS.
        77 WS-ST             PIC 99.
          88 ST-OK           VALUE 0.
+       COPY FD_STATUS.
        77 WS-FIM            PIC X.
          88 FIM-OK          VALUE 'S' FALSE 'N'.
        77 WS-EXIT           PIC X.
          88 WS-EXIT-OK      VALUE 'F' 'f' FALSE 'N'.
        77 WS-CONT           PIC 9(03) VALUE ZEROS.
+       COPY PAGINACAO_WS.
+       77 WS-MODO-FILTRO    PIC X     VALUE 'T'.
+         88 FILTRA-POR-FAIXA           VALUE 'F'.
+         88 FILTRA-POR-NOME            VALUE 'N'.
+         88 FILTRA-TODOS                VALUE 'T'.
+       77 WS-COD-INICIAL    PIC 9(03) VALUE ZEROS.
+       77 WS-COD-FINAL      PIC 9(03) VALUE 999.
+       77 WS-PREFIXO-NOME   PIC X(20) VALUE SPACES.
+       77 WS-TAM-PREFIXO    PIC 9(02) VALUE ZEROS.
+       77 WS-REGISTRO-OK    PIC X     VALUE 'S'.
+         88 REGISTRO-CONFERE            VALUE 'S' FALSE 'N'.
+       77 WS-TECLA          PIC X     VALUE SPACES.
+         88 TECLA-SAIR                  VALUE 'Q' 'q'.
+       77 WS-BROWSE-SAIU    PIC X     VALUE 'N'.
+         88 BROWSE-INTERROMPIDO         VALUE 'S' FALSE 'N'.
 
-      * LINKAGE SECTION.
-      * 01 LK-COM-AREA.
-      *     02 LK-MENSAGEM  PIC X(20).
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           02 LK-MENSAGEM  PIC X(20).
 
-       PROCEDURE DIVISION.
-      * USING LK-COM-AREA.
+       PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
 
        0100-INICIO.
            DISPLAY '******** LISTAR DADOSR ***********'
            SET WS-EXIT-OK     TO FALSE.
+           PERFORM 0150-SELECIONA-FILTRO THRU 0150-FIM.
            PERFORM 0200-LISTAR THRU 0200-LISTAR-FIM.
            PERFORM 0500-FIM.
+
+       0150-SELECIONA-FILTRO.
+           DISPLAY 'LISTAR <T>ODOS, POR <F>AIXA DE CODIGO OU'
+                   ' POR <N>OME (PREFIXO): '
+           ACCEPT WS-MODO-FILTRO.
+
+           IF FILTRA-POR-FAIXA
+               DISPLAY 'CODIGO INICIAL: '
+               ACCEPT WS-COD-INICIAL
+               DISPLAY 'CODIGO FINAL: '
+               ACCEPT WS-COD-FINAL
+           END-IF.
+
+           IF FILTRA-POR-NOME
+               DISPLAY 'PREFIXO DO NOME PROCURADO: '
+               ACCEPT WS-PREFIXO-NOME
+               MOVE 20 TO WS-TAM-PREFIXO
+               PERFORM UNTIL WS-TAM-PREFIXO EQUAL ZEROS
+                       OR WS-PREFIXO-NOME(WS-TAM-PREFIXO:1)
+                          NOT EQUAL SPACE
+                   SUBTRACT 1 FROM WS-TAM-PREFIXO
+               END-PERFORM
+           END-IF.
+       0150-FIM.
+
        0200-LISTAR.
            SET FIM-OK  TO FALSE.
            SET ST-OK   TO TRUE.
            SET WS-CONT TO 0.
+           MOVE SPACES TO LK-MENSAGEM.
+           SET WS-PAGINA      TO 0.
+           SET WS-LINHA-ATUAL TO 0.
+           SET BROWSE-INTERROMPIDO TO FALSE.
 
            OPEN INPUT DADOS.
              IF ST-OK
@@ -61,18 +103,88 @@
                   AT END
                    SET FIM-OK TO TRUE
                   NOT AT END
-                   ADD 1 TO WS-CONT
-                   DISPLAY 'REGISTRO ' WS-CONT ': '
-                   WS-COD-DADOS '-' WS-NM-DADOS
+                   PERFORM 0220-VERIFICA-FILTRO THRU 0220-FIM
+                   IF REGISTRO-CONFERE
+                       PERFORM 9800-CONTROLA-PAGINA THRU 9800-FIM
+                       IF NOVA-PAGINA
+                           IF WS-PAGINA > 1
+                               PERFORM 0230-AGUARDA-CONTINUACAO
+                                       THRU 0230-FIM
+                           END-IF
+                           IF NOT BROWSE-INTERROMPIDO
+                               PERFORM 0210-CABECALHO THRU 0210-FIM
+                           END-IF
+                       END-IF
+                       IF NOT BROWSE-INTERROMPIDO
+                           ADD 1 TO WS-CONT
+                           DISPLAY 'REGISTRO ' WS-CONT ': '
+                           WS-COD-DADOS '-' WS-NM-DADOS
+                       END-IF
+                   END-IF
                   END-READ
            END-PERFORM
            ELSE
                 DISPLAY 'ERRO AO MOSTRAR DADOS'
-                DISPLAY 'FILE STATUS: ' WS-ST
+                PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+                MOVE 'ERRO AO LISTAR' TO LK-MENSAGEM
            END-IF
 
            CLOSE DADOS.
+
+           DISPLAY '***************************************************'.
+           IF BROWSE-INTERROMPIDO
+               DISPLAY 'LISTAGEM INTERROMPIDA PELO OPERADOR.'
+               MOVE 'LISTAGEM PARCIAL' TO LK-MENSAGEM
+           ELSE
+               IF ST-OK
+                   MOVE 'LISTAGEM COMPLETA' TO LK-MENSAGEM
+               END-IF
+           END-IF.
+           DISPLAY 'TOTAL GERAL DE REGISTROS LISTADOS: ' WS-CONT.
        0200-LISTAR-FIM.
+
+       0230-AGUARDA-CONTINUACAO.
+           DISPLAY ' '.
+           DISPLAY 'APERTE <ENTER> PARA VER A PROXIMA TELA OU <Q>'
+                   ' PARA ENCERRAR A LISTAGEM.'
+           ACCEPT WS-TECLA.
+
+           IF TECLA-SAIR
+               SET BROWSE-INTERROMPIDO TO TRUE
+               SET FIM-OK TO TRUE
+           END-IF.
+       0230-FIM.
+
+       0210-CABECALHO.
+           DISPLAY ' '.
+           DISPLAY '***************************************************'.
+           DISPLAY 'RELATORIO DE DADOS - DADOSR.DAT       PAGINA '
+                   WS-PAGINA.
+           DISPLAY '***************************************************'.
+           DISPLAY 'REGISTRO      CODIGO - NOME'.
+       0210-FIM.
+
+       0220-VERIFICA-FILTRO.
+           SET REGISTRO-CONFERE TO TRUE.
+
+           IF FILTRA-POR-FAIXA
+               IF WS-COD-DADOS < WS-COD-INICIAL
+                          OR WS-COD-DADOS > WS-COD-FINAL
+                   SET REGISTRO-CONFERE TO FALSE
+               END-IF
+           END-IF.
+
+           IF FILTRA-POR-NOME AND WS-TAM-PREFIXO NOT EQUAL ZEROS
+               IF WS-NM-DADOS(1:WS-TAM-PREFIXO)
+                          NOT EQUAL WS-PREFIXO-NOME(1:WS-TAM-PREFIXO)
+                   SET REGISTRO-CONFERE TO FALSE
+               END-IF
+           END-IF.
+       0220-FIM.
+
+       COPY FD_STATUS_MSG.
+
+       COPY PAGINACAO.
+
        0500-FIM.
-           STOP RUN.
-      *      GOBACK.
+           GOBACK.
