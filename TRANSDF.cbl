@@ -0,0 +1,139 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Extrai o indexado DADOSF.DAT (intersecao reconciliada
+      *          gravada por INTERCESSAO.cbl/P0203-GRAVA-DADOSF) para
+      *          um arquivo texto de largura fixa no layout combinado
+      *          com o parceiro externo, para transmissao fora do
+      *          sistema.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+              SELECT DADOSF ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOSF.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  SEQUENTIAL
+              RECORD KEY IS COD-DADOS-F
+              FILE STATUS IS WS-ST.
+
+              SELECT TRANSDF ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/TRANSDF.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-TRANS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DADOSF.
+       COPY FD_CRUD REPLACING
+           RG-DADOS         BY RG-DADOS-F
+           COD-DADOS        BY COD-DADOS-F
+           NOM-DADOS        BY NOM-DADOS-F
+           DEPTO-DADOS      BY DEPTO-DADOS-F
+           STATUS-DADOS     BY STATUS-DADOS-F
+           DADO-ATIVO       BY DADO-ATIVO-F
+           DADO-INATIVO     BY DADO-INATIVO-F
+           VALOR-DADOS      BY VALOR-DADOS-F
+           DATA-DADOS-AAAA  BY DATA-DADOS-F-AAAA
+           DATA-DADOS-MM    BY DATA-DADOS-F-MM
+           DATA-DADOS-DD    BY DATA-DADOS-F-DD
+           DATA-DADOS       BY DATA-DADOS-F.
+
+       FD TRANSDF.
+       01  RG-TRANSDF.
+           02  TRANSDF-COD          PIC 9(03).
+           02  TRANSDF-NOME         PIC X(20).
+           02  TRANSDF-DEPTO        PIC X(04).
+           02  TRANSDF-VALOR        PIC S9(09)V99.
+           02  TRANSDF-DATA         PIC 9(08).
+           02  TRANSDF-STATUS       PIC X(01).
+           02  FILLER               PIC X(05).
+
+       WORKING-STORAGE SECTION.
+       77 WS-ST              PIC 99.
+         88 ST-OK             VALUE 0.
+       COPY FD_STATUS.
+       77 WS-ST-TRANS        PIC 99.
+         88 ST-TRANS-OK       VALUE 0.
+       77 WS-FIM             PIC X.
+         88 FIM-OK            VALUE 'S' FALSE 'N'.
+       77 WS-CONT-TRANSMITIDOS PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P0100-INICIO   THRU P0100-FIM.
+           IF ST-OK AND ST-TRANS-OK
+               PERFORM P0200-EXTRAI THRU P0200-FIM
+           END-IF.
+           PERFORM P0500-FINALIZA THRU P0500-FIM.
+           STOP RUN.
+
+       P0100-INICIO.
+           DISPLAY '******** EXTRACAO PARA TRANSMISSAO - DADOSF ****'.
+           SET ST-OK TO TRUE.
+           OPEN INPUT DADOSF.
+
+           IF NOT ST-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DADOSF.DAT.'
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+           END-IF.
+
+           SET ST-TRANS-OK TO TRUE.
+           OPEN OUTPUT TRANSDF.
+
+           IF NOT ST-TRANS-OK
+               DISPLAY 'ERRO AO GRAVAR TRANSDF.TXT.'
+               DISPLAY 'FILE STATUS: ' WS-ST-TRANS
+           END-IF.
+       P0100-FIM.
+
+       P0200-EXTRAI.
+           SET FIM-OK TO FALSE.
+           PERFORM UNTIL FIM-OK
+               READ DADOSF NEXT RECORD
+                   AT END
+                       SET FIM-OK TO TRUE
+                   NOT AT END
+                       PERFORM P0210-GRAVA-REGISTRO THRU P0210-FIM
+               END-READ
+           END-PERFORM.
+       P0200-FIM.
+
+       P0210-GRAVA-REGISTRO.
+           MOVE SPACES          TO RG-TRANSDF.
+           MOVE COD-DADOS-F     TO TRANSDF-COD.
+           MOVE NOM-DADOS-F     TO TRANSDF-NOME.
+           MOVE DEPTO-DADOS-F   TO TRANSDF-DEPTO.
+           MOVE VALOR-DADOS-F   TO TRANSDF-VALOR.
+           MOVE DATA-DADOS-F-AAAA TO TRANSDF-DATA(1:4).
+           MOVE DATA-DADOS-F-MM   TO TRANSDF-DATA(5:2).
+           MOVE DATA-DADOS-F-DD   TO TRANSDF-DATA(7:2).
+           MOVE STATUS-DADOS-F  TO TRANSDF-STATUS.
+
+           WRITE RG-TRANSDF.
+           ADD 1 TO WS-CONT-TRANSMITIDOS
+               ON SIZE ERROR
+                   DISPLAY 'ERRO DE PROCESSAMENTO: CONTADOR EXCEDEU'
+                           ' O LIMITE.'
+           END-ADD.
+       P0210-FIM.
+
+       P0500-FINALIZA.
+           IF ST-OK
+               CLOSE DADOSF
+           END-IF.
+           IF ST-TRANS-OK
+               CLOSE TRANSDF
+               DISPLAY 'EXTRATO DE TRANSMISSAO GRAVADO EM TRANSDF.TXT'
+               DISPLAY 'TOTAL DE REGISTROS TRANSMITIDOS: '
+                       WS-CONT-TRANSMITIDOS
+           END-IF.
+       P0500-FIM.
+
+       COPY FD_STATUS_MSG.
