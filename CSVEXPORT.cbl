@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Exporta o cadastro de dados de DADOS1.DAT para um
+      *          arquivo texto separado por virgulas (CSV), um
+      *          registro do cadastro por linha.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+              SELECT DADOS1 ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  SEQUENTIAL
+              RECORD KEY IS COD-DADOS
+              FILE STATUS IS WS-ST.
+
+              SELECT SAIDA-CSV ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.CSV'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-CSV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DADOS1.
+       COPY FD_CRUD.
+
+       FD SAIDA-CSV.
+       01  RG-SAIDA-CSV           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-ST              PIC 99.
+         88 ST-OK             VALUE 0.
+       COPY FD_STATUS.
+       77 WS-ST-CSV          PIC 99.
+         88 ST-CSV-OK         VALUE 0.
+       77 WS-FIM             PIC X.
+         88 FIM-OK            VALUE 'S' FALSE 'N'.
+       77 WS-CONT-EXPORTADOS PIC 9(05) VALUE ZEROS.
+
+       01 WS-LINHA-CSV           PIC X(80).
+       77 WS-VALOR-CSV           PIC S9(07)V99.
+       77 WS-DATA-CSV            PIC 9(08).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P0100-INICIO   THRU P0100-FIM.
+           PERFORM P0200-EXPORTA  THRU P0200-FIM
+                   UNTIL FIM-OK.
+           PERFORM P0500-FINALIZA THRU P0500-FIM.
+           GOBACK.
+
+       P0100-INICIO.
+           SET FIM-OK TO FALSE.
+
+           OPEN INPUT DADOS1.
+           IF WS-ST NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DADOS1.DAT.'
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+               SET FIM-OK TO TRUE
+           END-IF.
+
+           SET ST-CSV-OK TO TRUE.
+           OPEN OUTPUT SAIDA-CSV.
+           IF NOT ST-CSV-OK
+               DISPLAY 'ERRO AO CRIAR O ARQUIVO DADOS1.CSV.'
+               DISPLAY 'FILE STATUS: ' WS-ST-CSV
+               SET FIM-OK TO TRUE
+           ELSE
+               MOVE 'COD,NOME,DEPTO,STATUS,VALOR,DATA'
+                   TO RG-SAIDA-CSV
+               WRITE RG-SAIDA-CSV
+           END-IF.
+       P0100-FIM.
+
+       P0200-EXPORTA.
+           READ DADOS1
+               AT END
+                   SET FIM-OK TO TRUE
+               NOT AT END
+                   PERFORM P0210-GRAVA-LINHA-CSV THRU P0210-FIM
+           END-READ.
+       P0200-FIM.
+
+       P0210-GRAVA-LINHA-CSV.
+           MOVE VALOR-DADOS TO WS-VALOR-CSV.
+           MOVE DATA-DADOS  TO WS-DATA-CSV.
+
+           MOVE SPACES TO WS-LINHA-CSV.
+           STRING COD-DADOS      DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  NOM-DADOS       DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  DEPTO-DADOS     DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  STATUS-DADOS    DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  WS-VALOR-CSV    DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  WS-DATA-CSV     DELIMITED BY SIZE
+               INTO WS-LINHA-CSV
+           END-STRING.
+
+           MOVE WS-LINHA-CSV TO RG-SAIDA-CSV.
+           WRITE RG-SAIDA-CSV.
+           ADD 1 TO WS-CONT-EXPORTADOS
+               ON SIZE ERROR
+                   DISPLAY 'ERRO DE PROCESSAMENTO: CONTADOR EXCEDEU'
+                           ' O LIMITE.'
+           END-ADD.
+       P0210-FIM.
+
+       P0500-FINALIZA.
+           CLOSE DADOS1 SAIDA-CSV.
+           DISPLAY '***********************************************'.
+           DISPLAY '  EXPORTACAO PARA CSV CONCLUIDA - DADOS1.CSV    '.
+           DISPLAY 'REGISTROS EXPORTADOS.......: ' WS-CONT-EXPORTADOS.
+           DISPLAY '***********************************************'.
+       P0500-FIM.
+
+       COPY FD_STATUS_MSG.
