@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Paragrafo de controle de quebra de pagina, a partir do
+      *          padrao de contagem de LOOP.cob (contador incrementado
+      *          e testado a cada chamada). Assinala NOVA-PAGINA quando
+      *          um novo cabecalho deve ser impresso, e reinicia a
+      *          contagem de linhas ao atingir WS-LINHAS-PAGINA.
+      *          Requer COPY PAGINACAO_WS na WORKING-STORAGE de quem
+      *          chama.
+      ******************************************************************
+       9800-CONTROLA-PAGINA.
+           SET NOVA-PAGINA TO FALSE.
+
+           IF WS-LINHA-ATUAL EQUAL ZEROS
+               ADD 1 TO WS-PAGINA
+               SET NOVA-PAGINA TO TRUE
+           END-IF.
+
+           ADD 1 TO WS-LINHA-ATUAL.
+
+           IF WS-LINHA-ATUAL >= WS-LINHAS-PAGINA
+               SET WS-LINHA-ATUAL TO 0
+           END-IF.
+       9800-FIM.
