@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Registro do historico de alteracoes do cadastro de
+      *          dados, gravado pelo ALTDADOS a cada alteracao
+      *          confirmada.
+      ******************************************************************
+       01  RG-DADOSHIST.
+           02  HIST-COD-DADOS      PIC 9(03).
+           02  HIST-NOME-ANTIGO    PIC X(20).
+           02  HIST-NOME-NOVO      PIC X(20).
+           02  HIST-DATA           PIC 9(08).
+           02  HIST-HORA           PIC 9(06).
