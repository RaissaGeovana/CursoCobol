@@ -0,0 +1,282 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * TRANSFORMANDO EM SUB-PROGRAMA
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+              SELECT DADOS ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  RANDOM
+              RECORD KEY IS COD-DADOS
+              FILE STATUS IS WS-ST.
+
+              SELECT DIARIO ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DIARIO.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-DIARIO.
+
+              SELECT LOCKDADOS ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/LOCK.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  RANDOM
+              RECORD KEY IS LOCK-COD-DADOS
+              FILE STATUS IS WS-ST-LOCK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DADOS.
+       COPY FD_CRUD.
+
+       FD DIARIO.
+       COPY FD_DIARIO.
+
+       FD LOCKDADOS.
+       COPY FD_LOCK.
+       WORKING-STORAGE SECTION.
+       COPY FD_CRUD_WS.
+       77 WS-CONFIRMA       PIC X     VALUE SPACES.
+       77 WS-ST             PIC 99.
+         88 ST-OK                     VALUE 0.
+       COPY FD_STATUS.
+       77 WS-FIM            PIC X.
+         88 FIM-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-EXIT           PIC X.
+         88 WS-EXIT-OK                VALUE 'F' FALSE 'N'.
+       77 WS-ST-DIARIO        PIC 99.
+         88 ST-DIARIO-OK      VALUE 0.
+       77 WS-ST-LOCK         PIC 99.
+         88 ST-LOCK-OK                VALUE 0.
+       77 WS-BLOQUEADO       PIC X     VALUE 'N'.
+         88 REGISTRO-BLOQUEADO        VALUE 'S' FALSE 'N'.
+       77 WS-TIPO-EXCLUSAO   PIC X     VALUE SPACES.
+         88 EXCLUSAO-LOGICA           VALUE 'L'.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           02 LK-MENSAGEM  PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+       0100-INICIO.
+           DISPLAY '******** DELETAR DADOS ***********'
+           SET WS-EXIT-OK     TO FALSE.
+           PERFORM 0200-DELETAR THRU 0200-FIM
+                   UNTIL WS-EXIT-OK.
+           PERFORM 0500-FIM.
+       0200-DELETAR.
+           SET FIM-OK  TO FALSE.
+           SET ST-OK   TO TRUE.
+           MOVE SPACES TO WS-CONFIRMA.
+           MOVE SPACES TO LK-MENSAGEM.
+
+           OPEN I-O DADOS.
+
+           IF ST-OK THEN
+               DISPLAY 'INFORME O CODIGO DO DADO: '
+               ACCEPT COD-DADOS
+
+               READ DADOS INTO WS-DADOS
+               KEY IS COD-DADOS
+               INVALID KEY
+                  DISPLAY 'CODIGO PARA DADO NAO EXISTE.'
+                  MOVE 'CODIGO NAO EXISTE' TO LK-MENSAGEM
+                  PERFORM 0225-GRAVA-DIARIO-REJEICAO THRU 0225-FIM
+               NOT INVALID KEY
+                  PERFORM 0230-TRAVA-REGISTRO THRU 0230-FIM
+                  IF REGISTRO-BLOQUEADO
+                     DISPLAY 'REGISTRO EM USO POR OUTRO OPERADOR.'
+                             ' TENTE NOVAMENTE EM INSTANTES.'
+                     MOVE 'REGISTRO EM USO' TO LK-MENSAGEM
+                  ELSE
+                     DISPLAY 'DADO SELECIONADO: '
+                     DISPLAY WS-COD-DADOS ' - ' WS-NM-DADOS
+                     DISPLAY 'CONFIRMA A EXCLUSAO? '
+                             ' <S> PARA CONFIRMAR OU <QUALQUER TECLA>'
+                             ' PARA MANTER O DADO.'
+                     ACCEPT WS-CONFIRMA
+                     IF WS-CONFIRMA = 'S' THEN
+                        DISPLAY 'TIPO DE EXCLUSAO: <F> FISICA'
+                                ' (REMOVE O REGISTRO) OU <L> LOGICA'
+                                ' (MANTEM O HISTORICO, MARCA COMO'
+                                ' INATIVO).'
+                        ACCEPT WS-TIPO-EXCLUSAO
+                        IF EXCLUSAO-LOGICA
+                           MOVE 'I' TO STATUS-DADOS
+                           REWRITE RG-DADOS
+                              INVALID KEY
+                                 DISPLAY 'ERRO AO INATIVAR O DADO.'
+                                 MOVE 'ERRO AO INATIVAR' TO LK-MENSAGEM
+                                 PERFORM 0225-GRAVA-DIARIO-REJEICAO
+                                         THRU 0225-FIM
+                              NOT INVALID KEY
+                                 DISPLAY 'DADO INATIVADO COM SUCESSO. '
+                                 MOVE 'DADO INATIVADO' TO LK-MENSAGEM
+                                 PERFORM 0227-GRAVA-DIARIO-INATIVACAO
+                                         THRU 0227-FIM
+                           END-REWRITE
+                        ELSE
+                           DELETE DADOS
+                           INVALID KEY
+                              DISPLAY 'ERRO AO EXCLUIR O DADO.'
+                              MOVE 'ERRO AO EXCLUIR' TO LK-MENSAGEM
+                              PERFORM 0225-GRAVA-DIARIO-REJEICAO
+                                      THRU 0225-FIM
+                           NOT INVALID KEY
+                              DISPLAY 'DADO EXCLUIDO COM SUCESSO. '
+                              MOVE 'DADO EXCLUIDO' TO LK-MENSAGEM
+                              PERFORM 0220-GRAVA-DIARIO THRU 0220-FIM
+                           END-DELETE
+                        END-IF
+                     ELSE
+                        DISPLAY 'DADO NAO EXCLUIDO'
+                        MOVE 'DADO MANTIDO' TO LK-MENSAGEM
+                     END-IF
+                     PERFORM 0235-LIBERA-TRAVA THRU 0235-FIM
+                  END-IF
+               END-READ
+           ELSE
+               DISPLAY 'ERRO AO LOCALIZAR DADOS.'
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+               MOVE 'ERRO AO LOCALIZAR' TO LK-MENSAGEM
+           END-IF.
+               CLOSE DADOS.
+
+           DISPLAY
+           'APERTE QUALQUER TECLA PARA DELETAR MAIS DADOS '
+           ' OU <F> PARA SAIR'.
+           ACCEPT WS-EXIT.
+
+       0200-FIM.
+
+       0220-GRAVA-DIARIO.
+           SET ST-DIARIO-OK TO TRUE.
+
+           OPEN EXTEND DIARIO.
+
+           IF WS-ST-DIARIO EQUAL 35 THEN
+               OPEN OUTPUT DIARIO
+           END-IF.
+
+           IF ST-DIARIO-OK THEN
+               MOVE 'DELDADOS'      TO DIARIO-PROGRAMA
+               SET DIARIO-OP-EXCLUSAO TO TRUE
+               MOVE WS-COD-DADOS    TO DIARIO-COD-DADOS
+               MOVE WS-NM-DADOS     TO DIARIO-NOM-DADOS
+               ACCEPT DIARIO-DATA FROM DATE YYYYMMDD
+               ACCEPT DIARIO-HORA FROM TIME
+               WRITE RG-DIARIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR DIARIO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-DIARIO
+           END-IF.
+
+           CLOSE DIARIO.
+       0220-FIM.
+
+       0225-GRAVA-DIARIO-REJEICAO.
+           SET ST-DIARIO-OK TO TRUE.
+
+           OPEN EXTEND DIARIO.
+
+           IF WS-ST-DIARIO EQUAL 35 THEN
+               OPEN OUTPUT DIARIO
+           END-IF.
+
+           IF ST-DIARIO-OK THEN
+               MOVE 'DELDADOS'      TO DIARIO-PROGRAMA
+               SET DIARIO-OP-REJEICAO TO TRUE
+               MOVE COD-DADOS       TO DIARIO-COD-DADOS
+               MOVE SPACES          TO DIARIO-NOM-DADOS
+               ACCEPT DIARIO-DATA FROM DATE YYYYMMDD
+               ACCEPT DIARIO-HORA FROM TIME
+               WRITE RG-DIARIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR DIARIO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-DIARIO
+           END-IF.
+
+           CLOSE DIARIO.
+       0225-FIM.
+
+       0227-GRAVA-DIARIO-INATIVACAO.
+           SET ST-DIARIO-OK TO TRUE.
+
+           OPEN EXTEND DIARIO.
+
+           IF WS-ST-DIARIO EQUAL 35 THEN
+               OPEN OUTPUT DIARIO
+           END-IF.
+
+           IF ST-DIARIO-OK THEN
+               MOVE 'DELDADOS'      TO DIARIO-PROGRAMA
+               SET DIARIO-OP-INATIVACAO TO TRUE
+               MOVE WS-COD-DADOS    TO DIARIO-COD-DADOS
+               MOVE WS-NM-DADOS     TO DIARIO-NOM-DADOS
+               ACCEPT DIARIO-DATA FROM DATE YYYYMMDD
+               ACCEPT DIARIO-HORA FROM TIME
+               WRITE RG-DIARIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR DIARIO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-DIARIO
+           END-IF.
+
+           CLOSE DIARIO.
+       0227-FIM.
+
+       0230-TRAVA-REGISTRO.
+           SET REGISTRO-BLOQUEADO TO FALSE.
+           SET ST-LOCK-OK TO TRUE.
+
+           OPEN I-O LOCKDADOS.
+
+           IF WS-ST-LOCK EQUAL 35 THEN
+               OPEN OUTPUT LOCKDADOS
+               CLOSE LOCKDADOS
+               OPEN I-O LOCKDADOS
+           END-IF.
+
+           IF ST-LOCK-OK THEN
+               MOVE COD-DADOS  TO LOCK-COD-DADOS
+               MOVE 'DELDADOS' TO LOCK-PROGRAMA
+               ACCEPT LOCK-DATA FROM DATE YYYYMMDD
+               ACCEPT LOCK-HORA FROM TIME
+               WRITE RG-LOCK
+                   INVALID KEY
+                       SET REGISTRO-BLOQUEADO TO TRUE
+               END-WRITE
+               CLOSE LOCKDADOS
+           ELSE
+               DISPLAY 'ERRO AO ACESSAR O ARQUIVO DE TRAVAS.'
+               DISPLAY 'FILE STATUS: ' WS-ST-LOCK
+               SET REGISTRO-BLOQUEADO TO TRUE
+           END-IF.
+       0230-FIM.
+
+       0235-LIBERA-TRAVA.
+           SET ST-LOCK-OK TO TRUE.
+           OPEN I-O LOCKDADOS.
+
+           IF ST-LOCK-OK THEN
+               MOVE COD-DADOS TO LOCK-COD-DADOS
+               DELETE LOCKDADOS
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE
+               CLOSE LOCKDADOS
+           END-IF.
+       0235-FIM.
+
+       COPY FD_STATUS_MSG.
+
+       0500-FIM.
+            GOBACK.
