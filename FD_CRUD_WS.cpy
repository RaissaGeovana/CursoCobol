@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Area de trabalho espelhando o layout de RG-DADOS
+      *          (copybook FD_CRUD), usada como destino de
+      *          READ ... INTO nos programas do cadastro de dados.
+      ******************************************************************
+       01 WS-DADOS          PIC X(41) VALUE SPACES.
+       01 FILLER REDEFINES WS-DADOS.
+          02 WS-COD-DADOS      PIC 9(03).
+          02 WS-NM-DADOS       PIC X(20).
+          02 WS-DEPTO-DADOS    PIC X(04).
+          02 WS-STATUS-DADOS   PIC X(01).
+          02 WS-VALOR-DADOS    PIC S9(07)V99 COMP-3.
+          02 WS-DATA-DADOS.
+             03 WS-DATA-DADOS-AAAA PIC 9(04).
+             03 WS-DATA-DADOS-MM   PIC 9(02).
+             03 WS-DATA-DADOS-DD   PIC 9(02).
