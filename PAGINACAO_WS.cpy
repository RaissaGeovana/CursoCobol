@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Campos de controle de paginacao de relatorios,
+      *          compartilhados pelos programas que imprimem listagens
+      *          com quebra de pagina por ACCEPT/DISPLAY (LISTCRUD). O
+      *          resumo mensal usa REPORT WRITER e sua propria PAGE
+      *          LIMIT/TYPE PAGE HEADING, por isso nao copia este
+      *          copybook.
+      ******************************************************************
+       77 WS-LINHAS-PAGINA   PIC 9(02) VALUE 20.
+       77 WS-LINHA-ATUAL     PIC 9(02) VALUE ZEROS.
+       77 WS-PAGINA          PIC 9(03) VALUE ZEROS.
+       77 WS-QUEBRA-PAGINA   PIC X     VALUE 'N'.
+         88 NOVA-PAGINA                VALUE 'S' FALSE 'N'.
