@@ -0,0 +1,22 @@
+       9900-EXIBE-STATUS-ARQUIVO.
+           EVALUATE TRUE
+               WHEN FS-OK
+                   DISPLAY 'FILE STATUS: ' WS-ST ' - OPERACAO OK.'
+               WHEN FS-FIM-ARQUIVO
+                   DISPLAY 'FILE STATUS: ' WS-ST
+                           ' - FIM DE ARQUIVO ATINGIDO.'
+               WHEN FS-CHAVE-DUPLICADA
+                   DISPLAY 'FILE STATUS: ' WS-ST ' - CHAVE DUPLICADA.'
+               WHEN FS-REGISTRO-NAO-ENCONTRADO
+                   DISPLAY 'FILE STATUS: ' WS-ST
+                           ' - REGISTRO NAO ENCONTRADO.'
+               WHEN FS-ARQUIVO-NAO-EXISTE
+                   DISPLAY 'FILE STATUS: ' WS-ST
+                           ' - ARQUIVO NAO EXISTE.'
+               WHEN FS-ARQUIVO-JA-EXISTE
+                   DISPLAY 'FILE STATUS: ' WS-ST
+                           ' - ARQUIVO OU REGISTRO JA EXISTE.'
+               WHEN OTHER
+                   DISPLAY 'FILE STATUS: ' WS-ST ' - ERRO NAO MAPEADO.'
+           END-EVALUATE.
+       9900-FIM.
