@@ -0,0 +1,213 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio diario de excecoes a partir do diario de
+      *          transacoes (DIARIO.TXT) compartilhado por CRUD/
+      *          INDEXADO/ALTDADOS/DELDADOS - lista apenas gravacoes
+      *          rejeitadas, falhas de gravacao e exclusoes ocorridas
+      *          em uma data informada, agrupadas por programa.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+              SELECT DIARIO ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DIARIO.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST.
+
+              SELECT WORKEXCECAO ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/WORKEXCECAO.TMP'.
+
+              SELECT RELATORIO ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/RELEXCECAO.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DIARIO.
+       COPY FD_DIARIO.
+
+       SD WORKEXCECAO.
+       01 SD-EXCECAO.
+          02 SD-PROGRAMA     PIC X(08).
+          02 SD-HORA         PIC 9(06).
+          02 SD-OPERACAO     PIC X(01).
+          02 SD-COD-DADOS    PIC 9(03).
+          02 SD-NOM-DADOS    PIC X(20).
+          02 SD-DATA         PIC 9(08).
+
+       FD RELATORIO.
+       01 RG-RELATORIO       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-ST       PIC 99.
+         88 ST-OK      VALUE 0.
+       COPY FD_STATUS.
+       77 WS-ST-REL          PIC 99.
+         88 ST-REL-OK         VALUE 0.
+       77 WS-FIM             PIC X.
+         88 FIM-OK            VALUE 'S' FALSE 'N'.
+       77 WS-DATA-FILTRO     PIC 9(08) VALUE ZEROS.
+       77 WS-PROGRAMA-ANTERIOR PIC X(08) VALUE SPACES.
+       77 WS-CONT-EXCECOES   PIC 9(05) VALUE ZEROS.
+       77 WS-LINHA-RELATORIO PIC X(80).
+       77 WS-DESCR-OPERACAO  PIC X(12) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P0100-INICIO   THRU P0100-FIM.
+           PERFORM P0500-FINALIZA THRU P0500-FIM.
+           GOBACK.
+
+       P0100-INICIO.
+           DISPLAY '******** RELATORIO DIARIO DE EXCECOES ***********'.
+           DISPLAY 'INFORME A DATA DO RELATORIO (AAAAMMDD), OU'
+                   ' ZEROS PARA A DATA DE HOJE: '.
+           ACCEPT WS-DATA-FILTRO.
+
+           IF WS-DATA-FILTRO EQUAL ZEROS
+               ACCEPT WS-DATA-FILTRO FROM DATE YYYYMMDD
+           END-IF.
+
+           SORT WORKEXCECAO
+               ON ASCENDING KEY SD-PROGRAMA SD-HORA
+               INPUT PROCEDURE  IS P0200-FORNECE-ORDENACAO
+               OUTPUT PROCEDURE IS P0300-IMPRIME-RELATORIO.
+       P0100-FIM.
+
+       P0200-FORNECE-ORDENACAO.
+           SET FIM-OK      TO FALSE.
+           SET ST-OK TO TRUE.
+           OPEN INPUT DIARIO.
+
+           IF ST-OK THEN
+               PERFORM UNTIL FIM-OK
+                   READ DIARIO
+                       AT END
+                           SET FIM-OK TO TRUE
+                       NOT AT END
+                           IF DIARIO-DATA EQUAL WS-DATA-FILTRO
+                              AND (DIARIO-OP-REJEICAO
+                                   OR DIARIO-OP-FALHA
+                                   OR DIARIO-OP-EXCLUSAO
+                                   OR DIARIO-OP-INATIVACAO)
+                               MOVE DIARIO-PROGRAMA  TO SD-PROGRAMA
+                               MOVE DIARIO-HORA      TO SD-HORA
+                               MOVE DIARIO-OPERACAO  TO SD-OPERACAO
+                               MOVE DIARIO-COD-DADOS TO SD-COD-DADOS
+                               MOVE DIARIO-NOM-DADOS TO SD-NOM-DADOS
+                               MOVE DIARIO-DATA      TO SD-DATA
+                               RELEASE SD-EXCECAO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DIARIO
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O DIARIO DE TRANSACOES.'
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+           END-IF.
+       P0200-FIM.
+
+       P0300-IMPRIME-RELATORIO.
+           SET ST-REL-OK TO TRUE.
+           OPEN OUTPUT RELATORIO.
+
+           IF ST-REL-OK THEN
+               MOVE SPACES TO WS-LINHA-RELATORIO
+               STRING 'RELATORIO DIARIO DE EXCECOES - DATA: '
+                      DELIMITED BY SIZE
+                      WS-DATA-FILTRO DELIMITED BY SIZE
+                      INTO WS-LINHA-RELATORIO
+               END-STRING
+               MOVE WS-LINHA-RELATORIO TO RG-RELATORIO
+               WRITE RG-RELATORIO
+
+               SET FIM-OK TO FALSE
+               PERFORM UNTIL FIM-OK
+                   RETURN WORKEXCECAO
+                       AT END
+                           SET FIM-OK TO TRUE
+                       NOT AT END
+                           PERFORM P0310-GRAVA-DETALHE THRU P0310-FIM
+                   END-RETURN
+               END-PERFORM
+
+               MOVE SPACES TO WS-LINHA-RELATORIO
+               STRING 'TOTAL DE EXCECOES.......: '
+                      DELIMITED BY SIZE
+                      WS-CONT-EXCECOES DELIMITED BY SIZE
+                      INTO WS-LINHA-RELATORIO
+               END-STRING
+               MOVE WS-LINHA-RELATORIO TO RG-RELATORIO
+               WRITE RG-RELATORIO
+
+               CLOSE RELATORIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR RELATORIO DE EXCECOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-REL
+           END-IF.
+       P0300-FIM.
+
+       P0310-GRAVA-DETALHE.
+           IF SD-PROGRAMA NOT EQUAL WS-PROGRAMA-ANTERIOR
+               MOVE SD-PROGRAMA TO WS-PROGRAMA-ANTERIOR
+               MOVE SPACES TO WS-LINHA-RELATORIO
+               STRING 'PROGRAMA: ' DELIMITED BY SIZE
+                      SD-PROGRAMA  DELIMITED BY SIZE
+                      INTO WS-LINHA-RELATORIO
+               END-STRING
+               MOVE WS-LINHA-RELATORIO TO RG-RELATORIO
+               WRITE RG-RELATORIO
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN SD-OPERACAO = 'R'
+                   MOVE 'REJEICAO'   TO WS-DESCR-OPERACAO
+               WHEN SD-OPERACAO = 'F'
+                   MOVE 'FALHA'      TO WS-DESCR-OPERACAO
+               WHEN SD-OPERACAO = 'E'
+                   MOVE 'EXCLUSAO'   TO WS-DESCR-OPERACAO
+               WHEN SD-OPERACAO = 'X'
+                   MOVE 'INATIVACAO' TO WS-DESCR-OPERACAO
+               WHEN OTHER
+                   MOVE 'DESCONHECIDA' TO WS-DESCR-OPERACAO
+           END-EVALUATE.
+
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING '  ' DELIMITED BY SIZE
+                  SD-HORA          DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-DESCR-OPERACAO DELIMITED BY SIZE
+                  ' COD:' DELIMITED BY SIZE
+                  SD-COD-DADOS     DELIMITED BY SIZE
+                  ' NOME:' DELIMITED BY SIZE
+                  SD-NOM-DADOS     DELIMITED BY SIZE
+               INTO WS-LINHA-RELATORIO
+           END-STRING.
+
+           MOVE WS-LINHA-RELATORIO TO RG-RELATORIO.
+           WRITE RG-RELATORIO.
+           ADD 1 TO WS-CONT-EXCECOES
+               ON SIZE ERROR
+                   DISPLAY 'ERRO DE PROCESSAMENTO: CONTADOR EXCEDEU'
+                           ' O LIMITE.'
+           END-ADD.
+       P0310-FIM.
+
+       P0500-FINALIZA.
+           IF ST-REL-OK
+               DISPLAY 'RELATORIO DE EXCECOES GRAVADO EM'
+                       ' RELEXCECAO.TXT'
+               DISPLAY 'TOTAL DE EXCECOES: ' WS-CONT-EXCECOES
+           END-IF.
+       P0500-FIM.
+
+       COPY FD_STATUS_MSG.
