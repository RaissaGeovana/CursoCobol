@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Registro padrao do cadastro de dados (CRUD/INDEXADO/
+      *          CONSCRUD/ALTDADOS/LISTCRUD/DELDADOS/INTERCESSAO).
+      * Historico de alteracoes:
+      *   - Incluidos os campos de departamento, situacao, valor e
+      *     data de cadastro do dado.
+      ******************************************************************
+       01  RG-DADOS.
+           02  COD-DADOS         PIC 9(03).
+           02  NOM-DADOS         PIC X(20).
+           02  DEPTO-DADOS       PIC X(04).
+           02  STATUS-DADOS      PIC X(01).
+               88  DADO-ATIVO    VALUE 'A'.
+               88  DADO-INATIVO  VALUE 'I'.
+           02  VALOR-DADOS       PIC S9(07)V99 COMP-3.
+           02  DATA-DADOS.
+               03  DATA-DADOS-AAAA PIC 9(04).
+               03  DATA-DADOS-MM   PIC 9(02).
+               03  DATA-DADOS-DD   PIC 9(02).
