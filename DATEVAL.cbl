@@ -0,0 +1,78 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Subprograma que obtem e valida uma data (ano/mes/dia),
+      *          reaproveitando a logica de ACCEPT ... FROM DATE de
+      *          PROGACCEPT.cob. Quando LK-OBTER-ATUAL contem 'S', a
+      *          data atual do sistema e carregada nos campos de saida
+      *          antes da validacao; caso contrario valida a data ja
+      *          informada pelo chamador.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-DATA-SISTEMA   PIC 9(08).
+       77 WS-ULTIMO-DIA     PIC 9(02).
+       77 WS-QUOCIENTE      PIC 9(04).
+       77 WS-RESTO-4        PIC 9(04).
+       77 WS-RESTO-100      PIC 9(04).
+       77 WS-RESTO-400      PIC 9(04).
+
+       LINKAGE SECTION.
+       01 LK-OBTER-ATUAL    PIC X.
+         88 LK-OBTER-DATA-ATUAL VALUE 'S' 's'.
+       01 LK-ANO            PIC 9(04).
+       01 LK-MES            PIC 9(02).
+       01 LK-DIA            PIC 9(02).
+       01 LK-DATA-VALIDA    PIC X.
+         88 LK-DATA-OK          VALUE 'S'.
+         88 LK-DATA-INVALIDA    VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-OBTER-ATUAL LK-ANO LK-MES LK-DIA
+               LK-DATA-VALIDA.
+       MAIN-PROCEDURE.
+           IF LK-OBTER-DATA-ATUAL
+               ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+               MOVE WS-DATA-SISTEMA(1:4) TO LK-ANO
+               MOVE WS-DATA-SISTEMA(5:2) TO LK-MES
+               MOVE WS-DATA-SISTEMA(7:2) TO LK-DIA
+           END-IF.
+
+           SET LK-DATA-OK TO TRUE.
+
+           IF LK-MES < 1 OR LK-MES > 12
+               SET LK-DATA-INVALIDA TO TRUE
+           END-IF.
+
+           IF LK-DATA-OK
+               PERFORM 0100-ULTIMO-DIA-DO-MES THRU 0100-FIM
+               IF LK-DIA < 1 OR LK-DIA > WS-ULTIMO-DIA
+                   SET LK-DATA-INVALIDA TO TRUE
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+       0100-ULTIMO-DIA-DO-MES.
+           EVALUATE LK-MES
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-ULTIMO-DIA
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-ULTIMO-DIA
+               WHEN 2
+                   DIVIDE LK-ANO BY 4   GIVING WS-QUOCIENTE
+                       REMAINDER WS-RESTO-4
+                   DIVIDE LK-ANO BY 100 GIVING WS-QUOCIENTE
+                       REMAINDER WS-RESTO-100
+                   DIVIDE LK-ANO BY 400 GIVING WS-QUOCIENTE
+                       REMAINDER WS-RESTO-400
+                   IF WS-RESTO-400 = 0
+                      OR (WS-RESTO-4 = 0 AND WS-RESTO-100 NOT = 0)
+                       MOVE 29 TO WS-ULTIMO-DIA
+                   ELSE
+                       MOVE 28 TO WS-ULTIMO-DIA
+                   END-IF
+           END-EVALUATE.
+       0100-FIM.
