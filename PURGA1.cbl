@@ -0,0 +1,226 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Rotina de expurgo/arquivamento de DADOS1.DAT - move
+      *          para um indexado de arquivo morto (ARQDADOS.DAT) todo
+      *          registro cuja DATA-DADOS seja anterior a uma data de
+      *          corte informada, removendo-o em seguida do arquivo
+      *          de producao, para que o INDEXADO/CONSCRUD/ALTDADOS
+      *          nao continuem crescendo com dados que ja nao sao
+      *          consultados no dia a dia.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+              SELECT DADOS1 ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  DYNAMIC
+              RECORD KEY IS COD-DADOS
+              ALTERNATE RECORD KEY IS NOM-DADOS WITH DUPLICATES
+              ALTERNATE RECORD KEY IS DATA-DADOS WITH DUPLICATES
+              FILE STATUS IS WS-ST.
+
+              SELECT ARQDADOS ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/ARQDADOS.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  RANDOM
+              RECORD KEY IS ARQ-COD-DADOS
+              FILE STATUS IS WS-ST-ARQ.
+
+              SELECT DIARIO ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DIARIO.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-DIARIO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DADOS1.
+       COPY FD_CRUD.
+
+       FD DIARIO.
+       COPY FD_DIARIO.
+
+       FD ARQDADOS.
+       01  RG-ARQDADOS.
+           02  ARQ-COD-DADOS      PIC 9(03).
+           02  ARQ-NOM-DADOS      PIC X(20).
+           02  ARQ-DEPTO-DADOS    PIC X(04).
+           02  ARQ-STATUS-DADOS   PIC X(01).
+           02  ARQ-VALOR-DADOS    PIC S9(07)V99 COMP-3.
+           02  ARQ-DATA-DADOS.
+               03  ARQ-DATA-DADOS-AAAA PIC 9(04).
+               03  ARQ-DATA-DADOS-MM   PIC 9(02).
+               03  ARQ-DATA-DADOS-DD   PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       77 WS-ST              PIC 99.
+         88 ST-OK             VALUE 0.
+       COPY FD_STATUS.
+       77 WS-ST-ARQ          PIC 99.
+         88 ST-ARQ-OK         VALUE 0.
+       77 WS-ST-DIARIO       PIC 99.
+         88 ST-DIARIO-OK      VALUE 0.
+       77 WS-FIM             PIC X.
+         88 FIM-OK            VALUE 'S' FALSE 'N'.
+       01 WS-DATA-CORTE.
+          02 WS-DATA-CORTE-AAAA PIC 9(04).
+          02 WS-DATA-CORTE-MM   PIC 9(02).
+          02 WS-DATA-CORTE-DD   PIC 9(02).
+       77 WS-CONFIRMA        PIC X VALUE SPACES.
+         88 WS-CONFIRMA-SIM   VALUE 'S' 's'.
+       77 WS-CONT-ARQUIVADOS PIC 9(05) VALUE ZEROS.
+       77 WS-CONT-LIDOS      PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P0100-INICIO   THRU P0100-FIM.
+           IF NOT FIM-OK
+               PERFORM P0200-EXPURGA  THRU P0200-FIM
+           END-IF.
+           PERFORM P0500-FINALIZA THRU P0500-FIM.
+           STOP RUN.
+
+       P0100-INICIO.
+           DISPLAY '******** EXPURGO/ARQUIVAMENTO DE DADOS1 *********'.
+           SET FIM-OK TO FALSE.
+           DISPLAY 'DATA DE CORTE (AAAAMMDD) - REGISTROS ANTERIORES'
+                   ' SERAO ARQUIVADOS: '.
+           ACCEPT WS-DATA-CORTE.
+
+           DISPLAY 'CONFIRMA O EXPURGO DOS REGISTROS ANTERIORES A '
+                   WS-DATA-CORTE '? (S/N): '.
+           ACCEPT WS-CONFIRMA.
+
+           IF NOT WS-CONFIRMA-SIM
+               DISPLAY 'OPERACAO CANCELADA PELO OPERADOR.'
+               SET FIM-OK TO TRUE
+           END-IF.
+
+           IF NOT FIM-OK
+               SET ST-OK TO TRUE
+               OPEN I-O DADOS1
+               IF NOT ST-OK
+                   DISPLAY 'ERRO AO ABRIR O ARQUIVO DADOS1.DAT.'
+                   PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+                   SET FIM-OK TO TRUE
+               END-IF
+           END-IF.
+
+           IF NOT FIM-OK
+               SET ST-ARQ-OK TO TRUE
+               OPEN I-O ARQDADOS
+               IF WS-ST-ARQ EQUAL 35
+                   OPEN OUTPUT ARQDADOS
+                   CLOSE ARQDADOS
+                   OPEN I-O ARQDADOS
+               END-IF
+               IF NOT ST-ARQ-OK
+                   DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ARQUIVO MORTO.'
+                   DISPLAY 'FILE STATUS: ' WS-ST-ARQ
+                   SET FIM-OK TO TRUE
+               END-IF
+           END-IF.
+       P0100-FIM.
+
+       P0200-EXPURGA.
+           MOVE LOW-VALUES TO COD-DADOS.
+           START DADOS1 KEY IS NOT LESS THAN COD-DADOS
+               INVALID KEY
+                   DISPLAY 'ARQUIVO DADOS1.DAT NAO POSSUI REGISTROS.'
+                   SET FIM-OK TO TRUE
+           END-START.
+
+           PERFORM UNTIL FIM-OK
+               READ DADOS1 NEXT RECORD
+                   AT END
+                       SET FIM-OK TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CONT-LIDOS
+                       PERFORM P0210-AVALIA-REGISTRO THRU P0210-FIM
+               END-READ
+           END-PERFORM.
+       P0200-FIM.
+
+       P0210-AVALIA-REGISTRO.
+           IF DATA-DADOS-AAAA < WS-DATA-CORTE-AAAA
+              OR (DATA-DADOS-AAAA = WS-DATA-CORTE-AAAA
+                  AND DATA-DADOS-MM < WS-DATA-CORTE-MM)
+              OR (DATA-DADOS-AAAA = WS-DATA-CORTE-AAAA
+                  AND DATA-DADOS-MM = WS-DATA-CORTE-MM
+                  AND DATA-DADOS-DD < WS-DATA-CORTE-DD)
+               PERFORM P0220-ARQUIVA-REGISTRO THRU P0220-FIM
+           END-IF.
+       P0210-FIM.
+
+       P0220-ARQUIVA-REGISTRO.
+           MOVE COD-DADOS       TO ARQ-COD-DADOS.
+           MOVE NOM-DADOS       TO ARQ-NOM-DADOS.
+           MOVE DEPTO-DADOS     TO ARQ-DEPTO-DADOS.
+           MOVE STATUS-DADOS    TO ARQ-STATUS-DADOS.
+           MOVE VALOR-DADOS     TO ARQ-VALOR-DADOS.
+           MOVE DATA-DADOS-AAAA TO ARQ-DATA-DADOS-AAAA.
+           MOVE DATA-DADOS-MM   TO ARQ-DATA-DADOS-MM.
+           MOVE DATA-DADOS-DD   TO ARQ-DATA-DADOS-DD.
+
+           WRITE RG-ARQDADOS
+               INVALID KEY
+                   DISPLAY 'CODIGO ' COD-DADOS
+                           ' JA EXISTE NO ARQUIVO MORTO - REGISTRO'
+                           ' NAO EXPURGADO.'
+           NOT INVALID KEY
+               DELETE DADOS1
+                   INVALID KEY
+                       DISPLAY 'ERRO AO REMOVER CODIGO ' COD-DADOS
+                               ' DE DADOS1.DAT.'
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONT-ARQUIVADOS
+                   PERFORM P0230-GRAVA-DIARIO THRU P0230-FIM
+               END-DELETE
+           END-WRITE.
+       P0220-FIM.
+
+       P0230-GRAVA-DIARIO.
+           SET ST-DIARIO-OK TO TRUE.
+
+           OPEN EXTEND DIARIO.
+
+           IF WS-ST-DIARIO EQUAL 35 THEN
+               OPEN OUTPUT DIARIO
+           END-IF.
+
+           IF ST-DIARIO-OK THEN
+               MOVE 'PURGA1'         TO DIARIO-PROGRAMA
+               SET DIARIO-OP-EXCLUSAO TO TRUE
+               MOVE ARQ-COD-DADOS    TO DIARIO-COD-DADOS
+               MOVE ARQ-NOM-DADOS    TO DIARIO-NOM-DADOS
+               ACCEPT DIARIO-DATA FROM DATE YYYYMMDD
+               ACCEPT DIARIO-HORA FROM TIME
+               WRITE RG-DIARIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR DIARIO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-DIARIO
+           END-IF.
+
+           CLOSE DIARIO.
+       P0230-FIM.
+
+       P0500-FINALIZA.
+           IF ST-OK
+               CLOSE DADOS1
+           END-IF.
+           IF ST-ARQ-OK
+               CLOSE ARQDADOS
+           END-IF.
+           DISPLAY 'TOTAL DE REGISTROS LIDOS......: ' WS-CONT-LIDOS.
+           DISPLAY 'TOTAL DE REGISTROS ARQUIVADOS.: '
+                   WS-CONT-ARQUIVADOS.
+       P0500-FIM.
+
+       COPY FD_STATUS_MSG.
