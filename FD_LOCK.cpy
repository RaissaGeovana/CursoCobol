@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Registro de travamento do cadastro de dados, gravado
+      *          por ALTDADOS/DELDADOS enquanto um codigo esta sendo
+      *          alterado ou excluido, para impedir que dois operadores
+      *          atualizem o mesmo codigo ao mesmo tempo.
+      ******************************************************************
+       01  RG-LOCK.
+           02  LOCK-COD-DADOS      PIC 9(03).
+           02  LOCK-PROGRAMA       PIC X(08).
+           02  LOCK-DATA           PIC 9(08).
+           02  LOCK-HORA           PIC 9(06).
