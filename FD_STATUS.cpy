@@ -0,0 +1,6 @@
+           88  FS-OK                      VALUE 0.
+           88  FS-FIM-ARQUIVO             VALUE 10.
+           88  FS-CHAVE-DUPLICADA         VALUE 22.
+           88  FS-REGISTRO-NAO-ENCONTRADO VALUE 23.
+           88  FS-ARQUIVO-NAO-EXISTE      VALUE 35.
+           88  FS-ARQUIVO-JA-EXISTE       VALUE 41.
