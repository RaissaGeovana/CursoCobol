@@ -13,56 +13,205 @@
            FILE-CONTROL.
               SELECT DADOS ASSIGN TO
               'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS.DAT'
-              ORGANISATION IS INDEXED
+              ORGANIZATION IS INDEXED
               ACCESS MODE  IS SEQUENTIAL
               RECORD KEY   IS COD-DADOS
               FILE STATUS  IS WS-ST.
 
               SELECT DADOS1 ASSIGN TO
               'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
-              ORGANISATION IS INDEXED
+              ORGANIZATION IS INDEXED
               ACCESS MODE  IS SEQUENTIAL
               RECORD KEY   IS COD-DADOS-1
               FILE STATUS  IS WS-ST.
 
               SELECT DADOSF ASSIGN TO
               'C:/Users/raissa.ribeiro/Desktop/Curso/DADOSF.DAT'
-              ORGANISATION IS INDEXED
+              ORGANIZATION IS INDEXED
               ACCESS MODE  IS RANDOM
               RECORD KEY   IS COD-DADOS-F
               FILE STATUS  IS WS-ST.
 
+              SELECT DADOSU ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOSU.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS RANDOM
+              RECORD KEY   IS COD-DADOS-U
+              FILE STATUS  IS WS-ST.
+
+              SELECT DADOSD1 ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOSD1.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS RANDOM
+              RECORD KEY   IS COD-DADOS-D1
+              FILE STATUS  IS WS-ST.
+
+              SELECT DADOSD2 ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOSD2.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS RANDOM
+              RECORD KEY   IS COD-DADOS-D2
+              FILE STATUS  IS WS-ST.
+
+              SELECT RELATORIO ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/RELINTER.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS WS-ST-REL.
+
+              SELECT CHECKPT ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/INTERCPT.DAT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS WS-ST-CKPT.
+
        DATA DIVISION.
        FILE SECTION.
        FD DADOS.
         COPY FD_CRUD.
 
        FD DADOS1.
-       01 RG-DADOS-1.
-          02 COD-DADOS-1    PIC 999.
-          02 NOM-DADOS-1    PIC X(20).
+       COPY FD_CRUD REPLACING
+           RG-DADOS         BY RG-DADOS-1
+           COD-DADOS        BY COD-DADOS-1
+           NOM-DADOS        BY NOM-DADOS-1
+           DEPTO-DADOS      BY DEPTO-DADOS-1
+           STATUS-DADOS     BY STATUS-DADOS-1
+           DADO-ATIVO       BY DADO-ATIVO-1
+           DADO-INATIVO     BY DADO-INATIVO-1
+           VALOR-DADOS      BY VALOR-DADOS-1
+           DATA-DADOS-AAAA  BY DATA-DADOS-1-AAAA
+           DATA-DADOS-MM    BY DATA-DADOS-1-MM
+           DATA-DADOS-DD    BY DATA-DADOS-1-DD
+           DATA-DADOS       BY DATA-DADOS-1.
 
        FD DADOSF.
-       01 RG-DADOS-F.
-          02 COD-DADOS-F    PIC 999.
-          02 NOM-DADOS-F    PIC X(20).
+       COPY FD_CRUD REPLACING
+           RG-DADOS         BY RG-DADOS-F
+           COD-DADOS        BY COD-DADOS-F
+           NOM-DADOS        BY NOM-DADOS-F
+           DEPTO-DADOS      BY DEPTO-DADOS-F
+           STATUS-DADOS     BY STATUS-DADOS-F
+           DADO-ATIVO       BY DADO-ATIVO-F
+           DADO-INATIVO     BY DADO-INATIVO-F
+           VALOR-DADOS      BY VALOR-DADOS-F
+           DATA-DADOS-AAAA  BY DATA-DADOS-F-AAAA
+           DATA-DADOS-MM    BY DATA-DADOS-F-MM
+           DATA-DADOS-DD    BY DATA-DADOS-F-DD
+           DATA-DADOS       BY DATA-DADOS-F.
+
+       FD DADOSU.
+       COPY FD_CRUD REPLACING
+           RG-DADOS         BY RG-DADOS-U
+           COD-DADOS        BY COD-DADOS-U
+           NOM-DADOS        BY NOM-DADOS-U
+           DEPTO-DADOS      BY DEPTO-DADOS-U
+           STATUS-DADOS     BY STATUS-DADOS-U
+           DADO-ATIVO       BY DADO-ATIVO-U
+           DADO-INATIVO     BY DADO-INATIVO-U
+           VALOR-DADOS      BY VALOR-DADOS-U
+           DATA-DADOS-AAAA  BY DATA-DADOS-U-AAAA
+           DATA-DADOS-MM    BY DATA-DADOS-U-MM
+           DATA-DADOS-DD    BY DATA-DADOS-U-DD
+           DATA-DADOS       BY DATA-DADOS-U.
+
+       FD DADOSD1.
+       COPY FD_CRUD REPLACING
+           RG-DADOS         BY RG-DADOS-D1
+           COD-DADOS        BY COD-DADOS-D1
+           NOM-DADOS        BY NOM-DADOS-D1
+           DEPTO-DADOS      BY DEPTO-DADOS-D1
+           STATUS-DADOS     BY STATUS-DADOS-D1
+           DADO-ATIVO       BY DADO-ATIVO-D1
+           DADO-INATIVO     BY DADO-INATIVO-D1
+           VALOR-DADOS      BY VALOR-DADOS-D1
+           DATA-DADOS-AAAA  BY DATA-DADOS-D1-AAAA
+           DATA-DADOS-MM    BY DATA-DADOS-D1-MM
+           DATA-DADOS-DD    BY DATA-DADOS-D1-DD
+           DATA-DADOS       BY DATA-DADOS-D1.
+
+       FD DADOSD2.
+       COPY FD_CRUD REPLACING
+           RG-DADOS         BY RG-DADOS-D2
+           COD-DADOS        BY COD-DADOS-D2
+           NOM-DADOS        BY NOM-DADOS-D2
+           DEPTO-DADOS      BY DEPTO-DADOS-D2
+           STATUS-DADOS     BY STATUS-DADOS-D2
+           DADO-ATIVO       BY DADO-ATIVO-D2
+           DADO-INATIVO     BY DADO-INATIVO-D2
+           VALOR-DADOS      BY VALOR-DADOS-D2
+           DATA-DADOS-AAAA  BY DATA-DADOS-D2-AAAA
+           DATA-DADOS-MM    BY DATA-DADOS-D2-MM
+           DATA-DADOS-DD    BY DATA-DADOS-D2-DD
+           DATA-DADOS       BY DATA-DADOS-D2.
+
+       FD RELATORIO.
+       01  RG-RELATORIO          PIC X(80).
+
+       FD CHECKPT.
+       01  RG-CHECKPT.
+           02  CKPT-COD-DADOS      PIC 9(03).
+           02  CKPT-COD-DADOS-1    PIC 9(03).
+           02  CKPT-MODO           PIC X.
+           02  CKPT-CONTADORES.
+               03  CKPT-CONTADOR-1 PIC 99.
+               03  CKPT-CONTADOR-2 PIC 99.
+               03  CKPT-CONTADOR-3 PIC 99.
+               03  CKPT-CONTADOR-4 PIC 99.
+               03  CKPT-CONTADOR-5 PIC 99.
+               03  CKPT-CONTADOR-6 PIC 99.
+               03  CKPT-CONTADOR-7 PIC 99.
 
        WORKING-STORAGE SECTION.
 
        77 WS-ST             PIC 99.
          88 ST-OK           VALUE 0.
+       COPY FD_STATUS.
        77 WS-FIM            PIC X.
          88 FIM-OK          VALUE 'S' FALSE 'N'.
        77 WS-FIM-1            PIC X.
          88 FIM-OK-1          VALUE 'S' FALSE 'N'.
        77 WS-EXIT           PIC X.
          88 WS-EXIT-OK      VALUE 'F' 'f' FALSE 'N'.
+       77 WS-MODO           PIC X     VALUE 'I'.
+         88 MODO-INTERSECAO VALUE 'I' 'i'.
+         88 MODO-UNIAO      VALUE 'U' 'u'.
+         88 MODO-DIFERENCA  VALUE 'D' 'd'.
        01 WS-CONTADORES.
           02 WS-CONTADOR-1  PIC 99.
           02 WS-CONTADOR-2  PIC 99.
           02 WS-CONTADOR-3  PIC 99.
+          02 WS-CONTADOR-4  PIC 99.
+          02 WS-CONTADOR-5  PIC 99.
+          02 WS-CONTADOR-6  PIC 99.
+          02 WS-CONTADOR-7  PIC 99.
+       77 WS-ST-REL          PIC 99.
+         88 ST-REL-OK        VALUE 0.
+       01 WS-RUN-DATA.
+          02 WS-RUN-AAAA        PIC 9(04).
+          02 WS-RUN-MM          PIC 9(02).
+          02 WS-RUN-DD          PIC 9(02).
+       01 WS-RUN-HORA.
+          02 WS-RUN-HH          PIC 9(02).
+          02 WS-RUN-MN          PIC 9(02).
+          02 WS-RUN-SS          PIC 9(02).
+          02 FILLER             PIC 9(02).
+       01 WS-RUN-ID              PIC 9(06).
+       01 WS-LINHA-RELATORIO     PIC X(80).
+       77 WS-ST-CKPT             PIC 99.
+         88 ST-CKPT-OK           VALUE 0.
+       77 WS-RETOMAR             PIC X     VALUE 'N'.
+         88 RETOMAR-EXECUCAO     VALUE 'S' 's'.
+       77 WS-CONT-CKPT           PIC 9(03) VALUE ZEROS.
+       77 WS-INTERVALO-CKPT      PIC 9(03) VALUE 50.
+       77 WS-ULTIMO-COD-DADOS    PIC 9(03) VALUE ZEROS.
+       77 WS-ULTIMO-COD-DADOS-1  PIC 9(03) VALUE ZEROS.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           02 LK-MENSAGEM  PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
 
            PERFORM P0100-INICIO   THRU P0100-FIM.
@@ -71,13 +220,15 @@
 
        P0100-INICIO.
 
-           INITIALISE  WS-CONTADORES.
+           INITIALIZE  WS-CONTADORES.
+           DISPLAY 'PROCESSAR <I>NTERSECAO, <U>NIAO OU <D>IFERENCA: '
+           ACCEPT WS-MODO.
       ***********ARQUIVO DE DADOS **************
            OPEN INPUT DADOS.
 
            IF WS-ST NOT EQUAL ZEROS
                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DADOS.'
-               DISPLAY 'FILE STATUS: ' WS-ST
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
                PERFORM P0500-FINALIZA THRU P0500-FIM
            END-IF.
 
@@ -86,24 +237,130 @@
 
            IF WS-ST NOT EQUAL ZEROS
                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DADOS1.'
-               DISPLAY 'FILE STATUS: ' WS-ST
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
                PERFORM P0500-FINALIZA THRU P0500-FIM
            END-IF.
 
+      ***********PONTO DE CONTROLE (ANTES DE ABRIR AS SAIDAS) *******
+      *    Verificado antes dos OPENs abaixo para que uma retomada
+      *    possa extender os arquivos de saida em vez de truncar o
+      *    que a execucao anterior ja havia gravado.
+           PERFORM P0110-VERIFICA-CHECKPOINT THRU P0110-FIM.
+
       ***********ARQUIVO DE DADOSF **************
-           OPEN OUTPUT DADOSF.
+           IF RETOMAR-EXECUCAO
+               OPEN EXTEND DADOSF
+           ELSE
+               OPEN OUTPUT DADOSF
+           END-IF.
+
+           IF WS-ST EQUAL 35
+               OPEN OUTPUT DADOSF
+           END-IF.
 
            IF WS-ST NOT EQUAL ZEROS
                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DADOSF.'
-               DISPLAY 'FILE STATUS: ' WS-ST
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+               PERFORM P0500-FINALIZA THRU P0500-FIM
+           END-IF.
+
+      ***********ARQUIVO DE DADOSU **************
+           IF RETOMAR-EXECUCAO
+               OPEN EXTEND DADOSU
+           ELSE
+               OPEN OUTPUT DADOSU
+           END-IF.
+
+           IF WS-ST EQUAL 35
+               OPEN OUTPUT DADOSU
+           END-IF.
+
+           IF WS-ST NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DADOSU.'
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+               PERFORM P0500-FINALIZA THRU P0500-FIM
+           END-IF.
+
+      ***********ARQUIVOS DE DIFERENCA **************
+           IF RETOMAR-EXECUCAO
+               OPEN EXTEND DADOSD1
+           ELSE
+               OPEN OUTPUT DADOSD1
+           END-IF.
+
+           IF WS-ST EQUAL 35
+               OPEN OUTPUT DADOSD1
+           END-IF.
+
+           IF WS-ST NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DADOSD1.'
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+               PERFORM P0500-FINALIZA THRU P0500-FIM
+           END-IF.
+
+           IF RETOMAR-EXECUCAO
+               OPEN EXTEND DADOSD2
+           ELSE
+               OPEN OUTPUT DADOSD2
+           END-IF.
+
+           IF WS-ST EQUAL 35
+               OPEN OUTPUT DADOSD2
+           END-IF.
+
+           IF WS-ST NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DADOSD2.'
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
                PERFORM P0500-FINALIZA THRU P0500-FIM
            END-IF.
 
        P0100-FIM.
 
+       P0110-VERIFICA-CHECKPOINT.
+           SET ST-CKPT-OK TO TRUE.
+           OPEN INPUT CHECKPT.
+
+           IF ST-CKPT-OK THEN
+               READ CHECKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY 'PONTO DE CONTROLE ENCONTRADO. RETOMAR '
+                               'EXECUCAO ANTERIOR (S/N)? '
+                       ACCEPT WS-RETOMAR
+                       IF RETOMAR-EXECUCAO
+                           MOVE CKPT-CONTADOR-1 TO WS-CONTADOR-1
+                           MOVE CKPT-CONTADOR-2 TO WS-CONTADOR-2
+                           MOVE CKPT-CONTADOR-3 TO WS-CONTADOR-3
+                           MOVE CKPT-CONTADOR-4 TO WS-CONTADOR-4
+                           MOVE CKPT-CONTADOR-5 TO WS-CONTADOR-5
+                           MOVE CKPT-CONTADOR-6 TO WS-CONTADOR-6
+                           MOVE CKPT-CONTADOR-7 TO WS-CONTADOR-7
+                           MOVE CKPT-MODO        TO WS-MODO
+                           MOVE CKPT-COD-DADOS   TO COD-DADOS
+                           MOVE CKPT-COD-DADOS   TO WS-ULTIMO-COD-DADOS
+                           START DADOS KEY IS GREATER THAN COD-DADOS
+                               INVALID KEY
+                                   DISPLAY 'PONTO DE RETOMADA NAO'
+                                       ' ENCONTRADO EM DADOS.'
+                           END-START
+                           MOVE CKPT-COD-DADOS-1 TO COD-DADOS-1
+                           MOVE CKPT-COD-DADOS-1 TO
+                               WS-ULTIMO-COD-DADOS-1
+                           START DADOS1 KEY IS GREATER THAN COD-DADOS-1
+                               INVALID KEY
+                                   DISPLAY 'PONTO DE RETOMADA NAO'
+                                       ' ENCONTRADO EM DADOS1.'
+                           END-START
+                       END-IF
+               END-READ
+               CLOSE CHECKPT
+           END-IF.
+       P0110-FIM.
+
        P0200-PROCESSA.
 
-           INITIALISE RG-DADOS-F REPLACING ALPHANUMERIC BY SPACES
+           INITIALIZE RG-DADOS-F REPLACING ALPHANUMERIC BY SPACES
                                            NUMERIC      BY ZEROES.
 
            PERFORM P0201-LER-DADOS   THRU P0201-FIM.
@@ -114,15 +371,45 @@
            PERFORM UNTIL FIM-OK AND FIM-OK-1
             EVALUATE TRUE
               WHEN COD-DADOS < COD-DADOS-1
+                   IF MODO-UNIAO
+                       MOVE RG-DADOS   TO RG-DADOS-U
+                       PERFORM P0204-GRAVA-DADOSU THRU P0204-FIM
+                   END-IF
+                   IF MODO-DIFERENCA
+                       MOVE RG-DADOS   TO RG-DADOS-D1
+                       PERFORM P0205-GRAVA-DADOSD1 THRU P0205-FIM
+                   END-IF
                    PERFORM P0201-LER-DADOS    THRU P0201-FIM
               WHEN COD-DADOS = COD-DADOS-1
-                   MOVE RG-DADOS-1 TO RG-DADOS-F
-                   PERFORM P0203-GRAVA-DADOSF THRU P0203-FIM
+                   IF MODO-UNIAO
+                       MOVE RG-DADOS-1 TO RG-DADOS-U
+                       PERFORM P0204-GRAVA-DADOSU THRU P0204-FIM
+                   END-IF
+                   IF MODO-INTERSECAO
+                       MOVE RG-DADOS-1 TO RG-DADOS-F
+                       PERFORM P0203-GRAVA-DADOSF THRU P0203-FIM
+                   END-IF
+                   IF NOM-DADOS NOT EQUAL NOM-DADOS-1
+                       PERFORM P0207-REPORTA-CONFLITO THRU P0207-FIM
+                   END-IF
                    PERFORM P0201-LER-DADOS    THRU P0201-FIM
                    PERFORM P0202-LER-DADOS1   THRU P0202-FIM
               WHEN COD-DADOS > COD-DADOS-1
+                   IF MODO-UNIAO
+                       MOVE RG-DADOS-1 TO RG-DADOS-U
+                       PERFORM P0204-GRAVA-DADOSU THRU P0204-FIM
+                   END-IF
+                   IF MODO-DIFERENCA
+                       MOVE RG-DADOS-1 TO RG-DADOS-D2
+                       PERFORM P0206-GRAVA-DADOSD2 THRU P0206-FIM
+                   END-IF
                    PERFORM P0202-LER-DADOS1   THRU P0202-FIM
             END-EVALUATE
+            ADD 1 TO WS-CONT-CKPT
+            IF WS-CONT-CKPT >= WS-INTERVALO-CKPT
+                PERFORM P0208-GRAVA-CHECKPOINT THRU P0208-FIM
+                MOVE ZEROS TO WS-CONT-CKPT
+            END-IF
            END-PERFORM.
 
        P0200-PROCESSA-FIM.
@@ -135,10 +422,18 @@
                   MOVE 99          TO COD-DADOS
                 NOT AT END
                   IF ST-OK
+                      IF COD-DADOS NOT > WS-ULTIMO-COD-DADOS
+                          DISPLAY 'ERRO DE SEQUENCIA NO ARQUIVO DE'
+                                  ' DADOS: CODIGO ' COD-DADOS
+                                  ' FORA DE ORDEM APOS '
+                                  WS-ULTIMO-COD-DADOS '.'
+                          PERFORM P0500-FINALIZA THRU P0500-FIM
+                      END-IF
+                      MOVE COD-DADOS TO WS-ULTIMO-COD-DADOS
                       ADD 1        TO WS-CONTADOR-1
                   ELSE
                       DISPLAY 'ERRO AO LER ARQUIVO DE DADOS'
-                      DISPLAY 'FLIE STATUS: 'WS-ST
+                      PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
                   END-IF
            END-READ.
        P0201-FIM.
@@ -152,10 +447,18 @@
                   MOVE 99          TO COD-DADOS-1
                 NOT AT END
                   IF ST-OK
+                      IF COD-DADOS-1 NOT > WS-ULTIMO-COD-DADOS-1
+                          DISPLAY 'ERRO DE SEQUENCIA NO ARQUIVO DE'
+                                  ' DADOS1: CODIGO ' COD-DADOS-1
+                                  ' FORA DE ORDEM APOS '
+                                  WS-ULTIMO-COD-DADOS-1 '.'
+                          PERFORM P0500-FINALIZA THRU P0500-FIM
+                      END-IF
+                      MOVE COD-DADOS-1 TO WS-ULTIMO-COD-DADOS-1
                       ADD 1        TO WS-CONTADOR-2
                   ELSE
                       DISPLAY 'ERRO AO LER ARQUIVO DE DADOS1'
-                      DISPLAY 'FLIE STATUS: 'WS-ST
+                      PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
                   END-IF
            END-READ.
        P0202-FIM.
@@ -171,16 +474,153 @@
            END-WRITE.
 
        P0203-FIM.
+
+       P0204-GRAVA-DADOSU.
+           SET ST-OK             TO TRUE.
+
+           WRITE RG-DADOS-U
+                 INVALID KEY
+                    DISPLAY 'REGISTRO JA EXISTE NO ARQUIVO DADOSU'
+                 NOT INVALID KEY
+                    ADD 1        TO WS-CONTADOR-4
+           END-WRITE.
+
+       P0204-FIM.
+
+       P0205-GRAVA-DADOSD1.
+           SET ST-OK             TO TRUE.
+
+           WRITE RG-DADOS-D1
+                 INVALID KEY
+                    DISPLAY 'REGISTRO JA EXISTE NO ARQUIVO DADOSD1'
+                 NOT INVALID KEY
+                    ADD 1        TO WS-CONTADOR-5
+           END-WRITE.
+
+       P0205-FIM.
+
+       P0206-GRAVA-DADOSD2.
+           SET ST-OK             TO TRUE.
+
+           WRITE RG-DADOS-D2
+                 INVALID KEY
+                    DISPLAY 'REGISTRO JA EXISTE NO ARQUIVO DADOSD2'
+                 NOT INVALID KEY
+                    ADD 1        TO WS-CONTADOR-6
+           END-WRITE.
+
+       P0206-FIM.
+
+       P0207-REPORTA-CONFLITO.
+           ADD 1 TO WS-CONTADOR-7.
+           DISPLAY 'CONFLITO NO CODIGO ' COD-DADOS ':'.
+           DISPLAY '   NOME EM DADOS.......: ' NOM-DADOS.
+           DISPLAY '   NOME EM DADOS1......: ' NOM-DADOS-1.
+       P0207-FIM.
+
+       P0208-GRAVA-CHECKPOINT.
+           MOVE COD-DADOS       TO CKPT-COD-DADOS.
+           MOVE COD-DADOS-1     TO CKPT-COD-DADOS-1.
+           MOVE WS-MODO         TO CKPT-MODO.
+           MOVE WS-CONTADOR-1   TO CKPT-CONTADOR-1.
+           MOVE WS-CONTADOR-2   TO CKPT-CONTADOR-2.
+           MOVE WS-CONTADOR-3   TO CKPT-CONTADOR-3.
+           MOVE WS-CONTADOR-4   TO CKPT-CONTADOR-4.
+           MOVE WS-CONTADOR-5   TO CKPT-CONTADOR-5.
+           MOVE WS-CONTADOR-6   TO CKPT-CONTADOR-6.
+           MOVE WS-CONTADOR-7   TO CKPT-CONTADOR-7.
+
+           OPEN OUTPUT CHECKPT.
+           WRITE RG-CHECKPT.
+           CLOSE CHECKPT.
+       P0208-FIM.
        P0500-FINALIZA.
-           CLOSE DADOS DADOS1 DADOSF.
-           DISPLAY '                INTERCESAO                         '
-           DISPLAY '***************************************************'
-           DISPLAY 'QUANTIDADE DE DADOS NO ARQUIVO DADOS ' WS-CONTADOR-1
-           DISPLAY '***************************************************'
-           DISPLAY 'QUANTIDADE DE DADOS NO ARQUIVO DADOS1 'WS-CONTADOR-2
-           DISPLAY '***************************************************'
-           DISPLAY 'QUANTIDADE DE DADOS NO ARQUIVO DADOSF 'WS-CONTADOR-3
-           DISPLAY '***************************************************'
-           STOP RUN.
+           CLOSE DADOS DADOS1 DADOSF DADOSU DADOSD1 DADOSD2.
+
+      * PROCESSAMENTO CONCLUIDO - LIMPA O PONTO DE CONTROLE
+           OPEN OUTPUT CHECKPT.
+           CLOSE CHECKPT.
+
+           ACCEPT WS-RUN-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-HORA FROM TIME.
+           MOVE WS-RUN-HH TO WS-RUN-ID(1:2).
+           MOVE WS-RUN-MN TO WS-RUN-ID(3:2).
+           MOVE WS-RUN-SS TO WS-RUN-ID(5:2).
+
+           SET ST-REL-OK TO TRUE.
+           OPEN OUTPUT RELATORIO.
+           IF ST-REL-OK THEN
+               PERFORM P0501-GRAVA-RELATORIO THRU P0501-FIM
+               CLOSE RELATORIO
+               DISPLAY 'RELATORIO DE CONTROLE GRAVADO EM RELINTER.TXT'
+                       ' - EXECUCAO ' WS-RUN-ID
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR RELATORIO DE CONTROLE.'
+               DISPLAY 'FILE STATUS: ' WS-ST-REL
+           END-IF.
+           GOBACK.
        P0500-FIM.
+
+       COPY FD_STATUS_MSG.
+
+       P0501-GRAVA-RELATORIO.
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING '***** RELATORIO DE CONTROLE - INTERCESSAO *****'
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING 'EXECUCAO: ' WS-RUN-ID
+                  '   DATA: ' WS-RUN-AAAA '/' WS-RUN-MM '/' WS-RUN-DD
+                  '   HORA: ' WS-RUN-HH ':' WS-RUN-MN ':' WS-RUN-SS
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING 'MODO PROCESSADO: ' WS-MODO
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING 'QUANTIDADE DE DADOS NO ARQUIVO DADOS.....: '
+                  WS-CONTADOR-1
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING 'QUANTIDADE DE DADOS NO ARQUIVO DADOS1....: '
+                  WS-CONTADOR-2
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING 'QUANTIDADE DE DADOS NO ARQUIVO DADOSF....: '
+                  WS-CONTADOR-3
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING 'QUANTIDADE DE DADOS NO ARQUIVO DADOSU....: '
+                  WS-CONTADOR-4
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING 'SO EM DADOS  (DADOSD1)...................: '
+                  WS-CONTADOR-5
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING 'SO EM DADOS1 (DADOSD2)...................: '
+                  WS-CONTADOR-6
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING 'CODIGOS COM NOME DIVERGENTE..............: '
+                  WS-CONTADOR-7
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+       P0501-FIM.
 .
