@@ -6,15 +6,102 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DASH-DADOS ASSIGN TO
+           'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS  SEQUENTIAL
+           FILE STATUS IS WS-ST-DADOS.
+
+           SELECT DASH-DADOS1 ASSIGN TO
+           'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS  SEQUENTIAL
+           RECORD KEY IS DASH-COD-DADOS1
+           FILE STATUS IS WS-ST-DADOS1.
+
+           SELECT DASH-DADOSR ASSIGN TO
+           'C:/Users/raissa.ribeiro/Desktop/Curso/DADOSR.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS  SEQUENTIAL
+           RECORD KEY IS DASH-COD-DADOSR
+           FILE STATUS IS WS-ST-DADOSR.
+
+           SELECT MENUCFG ASSIGN TO
+           'C:/Users/raissa.ribeiro/Desktop/Curso/MENUCFG.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS  SEQUENTIAL
+           FILE STATUS IS WS-ST-CFG.
        DATA DIVISION.
        FILE SECTION.
+       FD DASH-DADOS.
+       01 RG-DASH-DADOS           PIC X(41).
+
+       FD DASH-DADOS1.
+       01 RG-DASH-DADOS1.
+          02 DASH-COD-DADOS1      PIC 9(03).
+          02 FILLER               PIC X(38).
+
+       FD DASH-DADOSR.
+       01 RG-DASH-DADOSR.
+          02 DASH-COD-DADOSR      PIC 9(03).
+          02 FILLER               PIC X(38).
+
+       FD MENUCFG.
+       01 RG-MENUCFG              PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-COM-AREA.
            03 WS-MENSAGEM              PIC X(20).
+           03 WS-MODO-CONSULTA         PIC X(01).
+           03 WS-COD-CONSULTA          PIC 9(03).
+           03 WS-ACHOU-CONSULTA        PIC X(01).
+           03 WS-DADOS-CONSULTA.
+               04 WS-COD-SAIDA-CONSULTA    PIC 9(03).
+               04 WS-NOME-SAIDA-CONSULTA   PIC X(20).
+               04 WS-DEPTO-SAIDA-CONSULTA  PIC X(04).
+               04 WS-STATUS-SAIDA-CONSULTA PIC X(01).
+               04 WS-VALOR-SAIDA-CONSULTA  PIC S9(07)V99 COMP-3.
+               04 WS-DATA-SAIDA-CONSULTA.
+                   05 WS-DATA-SAIDA-CONSULTA-AAAA PIC 9(04).
+                   05 WS-DATA-SAIDA-CONSULTA-MM   PIC 9(02).
+                   05 WS-DATA-SAIDA-CONSULTA-DD   PIC 9(02).
        77 WS-OPCAO                     PIC X.
+       77 WS-SAIR                      PIC X     VALUE 'N'.
+         88 MENU-SAIR                            VALUE 'S' FALSE 'N'.
+       77 WS-ST-DADOS                  PIC 99.
+       77 WS-ST-DADOS1                 PIC 99.
+       77 WS-ST-DADOSR                 PIC 99.
+       77 WS-FIM-DASH                  PIC X.
+         88 FIM-DASH-OK                          VALUE 'S' FALSE 'N'.
+       77 WS-CONT-DADOS                PIC 9(05) VALUE ZEROS.
+       77 WS-CONT-DADOS1               PIC 9(05) VALUE ZEROS.
+       77 WS-CONT-DADOSR               PIC 9(05) VALUE ZEROS.
+       77 WS-ST-CFG                    PIC 99.
+         88 ST-CFG-OK                            VALUE 0.
+       77 WS-FIM-CFG                   PIC X.
+         88 FIM-CFG-OK                           VALUE 'S' FALSE 'N'.
+       77 WS-CFG-OPCAO                 PIC X(01) VALUE SPACES.
+       77 WS-CFG-CAMINHO               PIC X(60) VALUE SPACES.
+       77 WS-BUSCA-OPCAO               PIC X(01) VALUE SPACES.
+       77 WS-OPCAO-REL                 PIC X(01) VALUE SPACES.
+
+       01 WS-TABELA-CAMINHOS.
+           02 WS-CAMINHO-ITEM OCCURS 5 TIMES INDEXED BY WS-IDX-CAMINHO.
+               03 WS-CAMINHO-OPCAO     PIC X(01).
+               03 WS-CAMINHO-PROGRAMA  PIC X(60).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM 0050-CARREGA-CONFIG THRU 0050-FIM.
+           SET MENU-SAIR TO FALSE.
+           PERFORM 0100-MENU THRU 0100-FIM UNTIL MENU-SAIR.
+
+            STOP RUN.
+
+       0100-MENU.
            MOVE SPACES                 TO WS-OPCAO.
            DISPLAY 'SELECIONE UMA OPCAO:'
            DISPLAY '01_CADASTRAR DADOS.'
@@ -22,31 +109,183 @@
            DISPLAY '03_DELETAR DADOS.'
            DISPLAY '04_CONSULTAR DADOS.'
            DISPLAY '05_LISTAR DADOS.'
+           DISPLAY '06_DASHBOARD DE OPERACOES.'
+           DISPLAY '07_RELATORIOS.'
+           DISPLAY '00_SAIR.'
            ACCEPT WS-OPCAO.
 
            EVALUATE WS-OPCAO
             WHEN '1'
-              CALL 'C:\Users\raissa.ribeiro\Desktop\Curso\teste'
-               USING WS-COM-AREA
-
             WHEN '2'
-              CALL 'C:\Users\raissa.ribeiro\Desktop\Curso\bin\ALTDADOS'
-               USING WS-COM-AREA
-
             WHEN '3'
-              CALL 'C:/Users/raissa.ribeiro/Desktop/Curso/DELDADOS'
-                USING WS-COM-AREA
-
             WHEN '4'
-              CALL 'C:/Users/raissa.ribeiro/Desktop/Curso/CONSCRUD'
-               USING WS-COM-AREA
-
             WHEN '5'
-              CALL 'C:/Users/raissa.ribeiro/Desktop/Curso/LISTCRUD'
+              MOVE WS-OPCAO TO WS-BUSCA-OPCAO
+              PERFORM 0210-BUSCA-CAMINHO THRU 0210-FIM
+              MOVE SPACES TO WS-MENSAGEM
+              MOVE SPACE  TO WS-MODO-CONSULTA
+              CALL WS-CAMINHO-PROGRAMA(WS-IDX-CAMINHO)
                USING WS-COM-AREA
+              IF WS-MENSAGEM NOT EQUAL SPACES
+                  DISPLAY 'RESULTADO DA OPERACAO: ' WS-MENSAGEM
+              END-IF
+
+            WHEN '6'
+              PERFORM 0200-DASHBOARD THRU 0200-FIM
+
+            WHEN '7'
+              PERFORM 0300-RELATORIOS THRU 0300-FIM
+
+            WHEN '0'
+            WHEN 'X'
+            WHEN 'x'
+              SET MENU-SAIR TO TRUE
 
             WHEN OTHER
               DISPLAY'OPCAO INVALIDA.'
            END-EVALUATE.
+       0100-FIM.
 
-            STOP RUN.
+       0050-CARREGA-CONFIG.
+           MOVE '1' TO WS-CAMINHO-OPCAO(1)
+           MOVE 'C:/Users/raissa.ribeiro/Desktop/Curso/CRUD'
+               TO WS-CAMINHO-PROGRAMA(1)
+           MOVE '2' TO WS-CAMINHO-OPCAO(2)
+           MOVE 'C:/Users/raissa.ribeiro/Desktop/Curso/ALTDADOS'
+               TO WS-CAMINHO-PROGRAMA(2)
+           MOVE '3' TO WS-CAMINHO-OPCAO(3)
+           MOVE 'C:/Users/raissa.ribeiro/Desktop/Curso/DELDADOS'
+               TO WS-CAMINHO-PROGRAMA(3)
+           MOVE '4' TO WS-CAMINHO-OPCAO(4)
+           MOVE 'C:/Users/raissa.ribeiro/Desktop/Curso/CONSCRUD'
+               TO WS-CAMINHO-PROGRAMA(4)
+           MOVE '5' TO WS-CAMINHO-OPCAO(5)
+           MOVE 'C:/Users/raissa.ribeiro/Desktop/Curso/LISTCRUD'
+               TO WS-CAMINHO-PROGRAMA(5).
+
+           SET ST-CFG-OK TO TRUE.
+           OPEN INPUT MENUCFG.
+
+           IF ST-CFG-OK THEN
+               SET FIM-CFG-OK TO FALSE
+               PERFORM UNTIL FIM-CFG-OK
+                   READ MENUCFG
+                       AT END
+                           SET FIM-CFG-OK TO TRUE
+                       NOT AT END
+                           MOVE SPACES TO WS-CFG-OPCAO WS-CFG-CAMINHO
+                           UNSTRING RG-MENUCFG DELIMITED BY '='
+                               INTO WS-CFG-OPCAO WS-CFG-CAMINHO
+                           END-UNSTRING
+                           MOVE WS-CFG-OPCAO TO WS-BUSCA-OPCAO
+                           PERFORM 0210-BUSCA-CAMINHO THRU 0210-FIM
+                           IF WS-IDX-CAMINHO > 0
+                               MOVE WS-CFG-CAMINHO TO
+                                   WS-CAMINHO-PROGRAMA(WS-IDX-CAMINHO)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MENUCFG
+           END-IF.
+       0050-FIM.
+
+       0210-BUSCA-CAMINHO.
+           SET WS-IDX-CAMINHO TO 1.
+           SEARCH WS-CAMINHO-ITEM
+               AT END
+                   SET WS-IDX-CAMINHO TO 0
+               WHEN WS-CAMINHO-OPCAO(WS-IDX-CAMINHO) = WS-BUSCA-OPCAO
+                   CONTINUE
+           END-SEARCH.
+       0210-FIM.
+
+       0200-DASHBOARD.
+           DISPLAY '******** DASHBOARD DE OPERACOES ***********'.
+
+           SET WS-CONT-DADOS  TO 0.
+           SET WS-CONT-DADOS1 TO 0.
+           SET WS-CONT-DADOSR TO 0.
+
+           OPEN INPUT DASH-DADOS.
+           IF WS-ST-DADOS EQUAL ZEROS
+               SET FIM-DASH-OK TO FALSE
+               PERFORM UNTIL FIM-DASH-OK
+                   READ DASH-DADOS
+                       AT END
+                           SET FIM-DASH-OK TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CONT-DADOS
+                   END-READ
+               END-PERFORM
+               CLOSE DASH-DADOS
+           ELSE
+               DISPLAY 'DADOS.TXT INDISPONIVEL. FILE STATUS: '
+                       WS-ST-DADOS
+           END-IF.
+
+           OPEN INPUT DASH-DADOS1.
+           IF WS-ST-DADOS1 EQUAL ZEROS
+               SET FIM-DASH-OK TO FALSE
+               PERFORM UNTIL FIM-DASH-OK
+                   READ DASH-DADOS1
+                       AT END
+                           SET FIM-DASH-OK TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CONT-DADOS1
+                   END-READ
+               END-PERFORM
+               CLOSE DASH-DADOS1
+           ELSE
+               DISPLAY 'DADOS1.DAT INDISPONIVEL. FILE STATUS: '
+                       WS-ST-DADOS1
+           END-IF.
+
+           OPEN INPUT DASH-DADOSR.
+           IF WS-ST-DADOSR EQUAL ZEROS
+               SET FIM-DASH-OK TO FALSE
+               PERFORM UNTIL FIM-DASH-OK
+                   READ DASH-DADOSR
+                       AT END
+                           SET FIM-DASH-OK TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CONT-DADOSR
+                   END-READ
+               END-PERFORM
+               CLOSE DASH-DADOSR
+           ELSE
+               DISPLAY 'DADOSR.DAT INDISPONIVEL. FILE STATUS: '
+                       WS-ST-DADOSR
+           END-IF.
+
+           DISPLAY '---------------------------------------------'.
+           DISPLAY 'DADOS.TXT  (CRUD)......: ' WS-CONT-DADOS.
+           DISPLAY 'DADOS1.DAT (INDEXADO)..: ' WS-CONT-DADOS1.
+           DISPLAY 'DADOSR.DAT (LISTCRUD)..: ' WS-CONT-DADOSR.
+           DISPLAY '---------------------------------------------'.
+       0200-FIM.
+
+       0300-RELATORIOS.
+           MOVE SPACES TO WS-OPCAO-REL.
+           DISPLAY '******** RELATORIOS ***********'
+           DISPLAY '1_RELATORIO MENSAL (RELMENSAL).'
+           DISPLAY '2_RELATORIO DE VALORIZACAO (RELVALOR).'
+           DISPLAY '3_RELATORIO DE EXCECOES (RELEXCECAO).'
+           DISPLAY '4_EXPORTACAO CSV (CSVEXPORT).'
+           DISPLAY '0_VOLTAR AO MENU PRINCIPAL.'
+           ACCEPT WS-OPCAO-REL.
+
+           EVALUATE WS-OPCAO-REL
+            WHEN '1'
+              CALL 'C:/Users/raissa.ribeiro/Desktop/Curso/RELMENSAL'
+            WHEN '2'
+              CALL 'C:/Users/raissa.ribeiro/Desktop/Curso/RELVALOR'
+            WHEN '3'
+              CALL 'C:/Users/raissa.ribeiro/Desktop/Curso/RELEXCECAO'
+            WHEN '4'
+              CALL 'C:/Users/raissa.ribeiro/Desktop/Curso/CSVEXPORT'
+            WHEN '0'
+              CONTINUE
+            WHEN OTHER
+              DISPLAY 'OPCAO INVALIDA.'
+           END-EVALUATE.
+       0300-FIM.
