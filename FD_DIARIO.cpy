@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Registro do diario de transacoes, gravado por todo
+      *          programa que grava, altera ou exclui um dado do
+      *          cadastro (CRUD/INDEXADO/ALTDADOS/DELDADOS).
+      ******************************************************************
+       01  RG-DIARIO.
+           02  DIARIO-PROGRAMA     PIC X(08).
+           02  DIARIO-OPERACAO     PIC X(01).
+               88  DIARIO-OP-INCLUSAO  VALUE 'I'.
+               88  DIARIO-OP-ALTERACAO VALUE 'A'.
+               88  DIARIO-OP-EXCLUSAO  VALUE 'E'.
+               88  DIARIO-OP-REJEICAO  VALUE 'R'.
+               88  DIARIO-OP-FALHA     VALUE 'F'.
+               88  DIARIO-OP-INATIVACAO VALUE 'X'.
+           02  DIARIO-COD-DADOS    PIC 9(03).
+           02  DIARIO-NOM-DADOS    PIC X(20).
+           02  DIARIO-DATA         PIC 9(08).
+           02  DIARIO-HORA         PIC 9(06).
