@@ -14,26 +14,71 @@
            FILE-CONTROL.
               SELECT DADOS ASSIGN TO
               'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS.DAT'
-              ORGANISATION IS INDEXED
+              ORGANIZATION IS INDEXED
               ACCESS MODE IS  RANDOM
               RECORD KEY IS COD-DADOS
               FILE STATUS IS WS-ST.
+
+              SELECT DADOSHIST ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOSHIST.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-HIST.
+
+              SELECT DIARIO ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DIARIO.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-DIARIO.
+
+              SELECT LOCKDADOS ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/LOCK.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  RANDOM
+              RECORD KEY IS LOCK-COD-DADOS
+              FILE STATUS IS WS-ST-LOCK.
        DATA DIVISION.
        FILE SECTION.
        FD DADOS.
        COPY FD_CRUD.
+
+       FD DADOSHIST.
+       COPY FD_DADOSHIST.
+
+       FD DIARIO.
+       COPY FD_DIARIO.
+
+       FD LOCKDADOS.
+       COPY FD_LOCK.
        WORKING-STORAGE SECTION.
-       01 WS-DADOS          PIC X(23) VALUE SPACES.
-       01 FILLER REDEFINES WS-DADOS.
-          02 WS-COD-DADOS   PIC 9(03).
-          02 WS-NM-DADOS    PIC X(20).
+       COPY FD_CRUD_WS.
+       77 WS-ST-LOCK        PIC 99.
+         88 ST-LOCK-OK               VALUE 0.
+       77 WS-BLOQUEADO      PIC X     VALUE 'N'.
+         88 REGISTRO-BLOQUEADO       VALUE 'S' FALSE 'N'.
+       77 WS-NOME-ANTIGO    PIC X(20) VALUE SPACES.
+       77 WS-ST-HIST        PIC 99.
+         88 ST-HIST-OK               VALUE 0.
        77 WS-CONFIRMA       PIC X     VALUE SPACES.
        77 WS-ST             PIC 99.
          88 ST-OK                     VALUE 0.
+       COPY FD_STATUS.
        77 WS-FIM            PIC X.
          88 FIM-OK                    VALUE 'S' FALSE 'N'.
        77 WS-EXIT           PIC X.
          88 WS-EXIT-OK                VALUE 'F' FALSE 'N'.
+         88 WS-EXIT-UNDO              VALUE 'D' 'd'.
+       77 WS-TEM-UNDO        PIC X     VALUE 'N'.
+         88 UNDO-DISPONIVEL           VALUE 'S' FALSE 'N'.
+       77 WS-ULTIMO-COD-ALTERADO  PIC 9(03) VALUE ZEROS.
+       77 WS-ULTIMO-NOME-ANTIGO   PIC X(20) VALUE SPACES.
+       77 WS-ST-DIARIO        PIC 99.
+         88 ST-DIARIO-OK      VALUE 0.
+       77 WS-HIST-OBTER-ATUAL PIC X     VALUE SPACES.
+       77 WS-HIST-VALIDA      PIC X     VALUE SPACES.
+       77 WS-HIST-ANO         PIC 9(04) VALUE ZEROS.
+       77 WS-HIST-MES         PIC 9(02) VALUE ZEROS.
+       77 WS-HIST-DIA         PIC 9(02) VALUE ZEROS.
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
@@ -52,6 +97,7 @@
            SET FIM-OK  TO FALSE.
            SET ST-OK   TO TRUE.
            MOVE SPACES TO WS-CONFIRMA.
+           MOVE SPACES TO LK-MENSAGEM.
 
            OPEN I-O DADOS.
 
@@ -63,33 +109,256 @@
                KEY IS COD-DADOS
                INVALID KEY
                   DISPLAY 'CODIGO PARA DADO NAO EXISTE.'
+                  MOVE 'CODIGO NAO EXISTE' TO LK-MENSAGEM
+                  PERFORM 0225-GRAVA-DIARIO-REJEICAO THRU 0225-FIM
                NOT INVALID KEY
-
-                  DISPLAY 'NOME ATUAL:   ' WS-NM-DADOS
-                  DISPLAY 'INFORME UM NOVO NOME: '
-                  ACCEPT NOM-DADOS
-                  DISPLAY 'CONFIRMA A ALTERACAO? '
-                          ' <S> PARA CONFIRMAR OU <QUALQUER TECLA>'
-                          ' PARA MANTER O NOME ATUAL.'
-                  ACCEPT WS-CONFIRMA
-           IF WS-CONFIRMA = 'S' THEN
-                  REWRITE RG-DADOS
-                  DISPLAY 'DADO ATUALIZADO COM SUCESSO. '
-           ELSE
-                  DISPLAY 'DADO NAO ALTERADO'
-           END-IF
+                  PERFORM 0230-TRAVA-REGISTRO THRU 0230-FIM
+                  IF REGISTRO-BLOQUEADO
+                     DISPLAY 'REGISTRO EM USO POR OUTRO OPERADOR.'
+                             ' TENTE NOVAMENTE EM INSTANTES.'
+                     MOVE 'REGISTRO EM USO' TO LK-MENSAGEM
+                  ELSE
+                     DISPLAY 'NOME ATUAL:   ' WS-NM-DADOS
+                     MOVE WS-NM-DADOS TO WS-NOME-ANTIGO
+                     DISPLAY 'INFORME UM NOVO NOME: '
+                     ACCEPT NOM-DADOS
+                     DISPLAY 'CONFIRMA A ALTERACAO? '
+                             ' <S> PARA CONFIRMAR OU <QUALQUER TECLA>'
+                             ' PARA MANTER O NOME ATUAL.'
+                     ACCEPT WS-CONFIRMA
+                     IF WS-CONFIRMA = 'S' THEN
+                        REWRITE RG-DADOS
+                        DISPLAY 'DADO ATUALIZADO COM SUCESSO. '
+                        PERFORM 0210-GRAVA-HISTORICO THRU 0210-FIM
+                        PERFORM 0220-GRAVA-DIARIO THRU 0220-FIM
+                        MOVE COD-DADOS      TO WS-ULTIMO-COD-ALTERADO
+                        MOVE WS-NOME-ANTIGO TO WS-ULTIMO-NOME-ANTIGO
+                        SET UNDO-DISPONIVEL TO TRUE
+                        MOVE 'REGISTRO ATUALIZADO' TO LK-MENSAGEM
+                     ELSE
+                        DISPLAY 'DADO NAO ALTERADO'
+                        MOVE 'REGISTRO MANTIDO' TO LK-MENSAGEM
+                     END-IF
+                     PERFORM 0235-LIBERA-TRAVA THRU 0235-FIM
+                  END-IF
                END-READ
            ELSE
                DISPLAY 'ERRO AO LOCALIZAR DADOS.'
-               DISPLAY 'FILE STATUS: ' WS-ST
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+               MOVE 'ERRO AO LOCALIZAR' TO LK-MENSAGEM
+               PERFORM 0226-GRAVA-DIARIO-FALHA THRU 0226-FIM
            END-IF.
                CLOSE DADOS.
 
            DISPLAY
-           'APERTE QUALQUER TECLA PARA ALTERAR MAIS DADOS '
-           ' OU <F> PARA SAIR'.
+           'APERTE QUALQUER TECLA PARA ALTERAR MAIS DADOS, <D> PARA'
+           ' DESFAZER A ULTIMA ALTERACAO OU <F> PARA SAIR'.
            ACCEPT WS-EXIT.
 
+           IF WS-EXIT-UNDO
+               PERFORM 0240-DESFAZ-ALTERACAO THRU 0240-FIM
+           END-IF.
+
        0200-FIM.
+
+       0210-GRAVA-HISTORICO.
+           SET ST-HIST-OK TO TRUE.
+
+           OPEN EXTEND DADOSHIST.
+
+           IF WS-ST-HIST EQUAL 35 THEN
+               OPEN OUTPUT DADOSHIST
+           END-IF.
+
+           IF ST-HIST-OK THEN
+               MOVE COD-DADOS       TO HIST-COD-DADOS
+               MOVE WS-NOME-ANTIGO  TO HIST-NOME-ANTIGO
+               MOVE NOM-DADOS       TO HIST-NOME-NOVO
+               PERFORM 0215-DATA-HISTORICO THRU 0215-FIM
+               ACCEPT HIST-HORA FROM TIME
+               WRITE RG-DADOSHIST
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR HISTORICO.'
+               DISPLAY 'FILE STATUS: ' WS-ST-HIST
+           END-IF.
+
+           CLOSE DADOSHIST.
+       0210-FIM.
+
+       0215-DATA-HISTORICO.
+           MOVE 'S' TO WS-HIST-OBTER-ATUAL.
+           CALL 'C:/Users/raissa.ribeiro/Desktop/Curso/DATEVAL'
+               USING WS-HIST-OBTER-ATUAL WS-HIST-ANO WS-HIST-MES
+                     WS-HIST-DIA WS-HIST-VALIDA
+           END-CALL.
+
+           MOVE WS-HIST-ANO TO HIST-DATA(1:4).
+           MOVE WS-HIST-MES TO HIST-DATA(5:2).
+           MOVE WS-HIST-DIA TO HIST-DATA(7:2).
+
+           IF WS-HIST-VALIDA NOT = 'S'
+               DISPLAY 'ALERTA: DATA DE HISTORICO INVALIDA.'
+           END-IF.
+       0215-FIM.
+
+       0220-GRAVA-DIARIO.
+           SET ST-DIARIO-OK TO TRUE.
+
+           OPEN EXTEND DIARIO.
+
+           IF WS-ST-DIARIO EQUAL 35 THEN
+               OPEN OUTPUT DIARIO
+           END-IF.
+
+           IF ST-DIARIO-OK THEN
+               MOVE 'ALTDADOS'      TO DIARIO-PROGRAMA
+               SET DIARIO-OP-ALTERACAO TO TRUE
+               MOVE COD-DADOS       TO DIARIO-COD-DADOS
+               MOVE NOM-DADOS       TO DIARIO-NOM-DADOS
+               ACCEPT DIARIO-DATA FROM DATE YYYYMMDD
+               ACCEPT DIARIO-HORA FROM TIME
+               WRITE RG-DIARIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR DIARIO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-DIARIO
+           END-IF.
+
+           CLOSE DIARIO.
+       0220-FIM.
+
+       0225-GRAVA-DIARIO-REJEICAO.
+           SET ST-DIARIO-OK TO TRUE.
+
+           OPEN EXTEND DIARIO.
+
+           IF WS-ST-DIARIO EQUAL 35 THEN
+               OPEN OUTPUT DIARIO
+           END-IF.
+
+           IF ST-DIARIO-OK THEN
+               MOVE 'ALTDADOS'      TO DIARIO-PROGRAMA
+               SET DIARIO-OP-REJEICAO TO TRUE
+               MOVE COD-DADOS       TO DIARIO-COD-DADOS
+               MOVE SPACES          TO DIARIO-NOM-DADOS
+               ACCEPT DIARIO-DATA FROM DATE YYYYMMDD
+               ACCEPT DIARIO-HORA FROM TIME
+               WRITE RG-DIARIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR DIARIO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-DIARIO
+           END-IF.
+
+           CLOSE DIARIO.
+       0225-FIM.
+
+       0226-GRAVA-DIARIO-FALHA.
+           SET ST-DIARIO-OK TO TRUE.
+
+           OPEN EXTEND DIARIO.
+
+           IF WS-ST-DIARIO EQUAL 35 THEN
+               OPEN OUTPUT DIARIO
+           END-IF.
+
+           IF ST-DIARIO-OK THEN
+               MOVE 'ALTDADOS'      TO DIARIO-PROGRAMA
+               SET DIARIO-OP-FALHA  TO TRUE
+               MOVE ZEROS           TO DIARIO-COD-DADOS
+               MOVE SPACES          TO DIARIO-NOM-DADOS
+               ACCEPT DIARIO-DATA FROM DATE YYYYMMDD
+               ACCEPT DIARIO-HORA FROM TIME
+               WRITE RG-DIARIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR DIARIO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-DIARIO
+           END-IF.
+
+           CLOSE DIARIO.
+       0226-FIM.
+
+       0230-TRAVA-REGISTRO.
+           SET REGISTRO-BLOQUEADO TO FALSE.
+           SET ST-LOCK-OK TO TRUE.
+
+           OPEN I-O LOCKDADOS.
+
+           IF WS-ST-LOCK EQUAL 35 THEN
+               OPEN OUTPUT LOCKDADOS
+               CLOSE LOCKDADOS
+               OPEN I-O LOCKDADOS
+           END-IF.
+
+           IF ST-LOCK-OK THEN
+               MOVE COD-DADOS  TO LOCK-COD-DADOS
+               MOVE 'ALTDADOS' TO LOCK-PROGRAMA
+               ACCEPT LOCK-DATA FROM DATE YYYYMMDD
+               ACCEPT LOCK-HORA FROM TIME
+               WRITE RG-LOCK
+                   INVALID KEY
+                       SET REGISTRO-BLOQUEADO TO TRUE
+               END-WRITE
+               CLOSE LOCKDADOS
+           ELSE
+               DISPLAY 'ERRO AO ACESSAR O ARQUIVO DE TRAVAS.'
+               DISPLAY 'FILE STATUS: ' WS-ST-LOCK
+               SET REGISTRO-BLOQUEADO TO TRUE
+           END-IF.
+       0230-FIM.
+
+       0235-LIBERA-TRAVA.
+           SET ST-LOCK-OK TO TRUE.
+           OPEN I-O LOCKDADOS.
+
+           IF ST-LOCK-OK THEN
+               MOVE COD-DADOS TO LOCK-COD-DADOS
+               DELETE LOCKDADOS
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE
+               CLOSE LOCKDADOS
+           END-IF.
+       0235-FIM.
+
+       0240-DESFAZ-ALTERACAO.
+           IF NOT UNDO-DISPONIVEL
+               DISPLAY 'NAO HA ALTERACAO ANTERIOR PARA DESFAZER.'
+           ELSE
+               SET ST-OK TO TRUE
+               OPEN I-O DADOS
+               IF ST-OK THEN
+                   MOVE WS-ULTIMO-COD-ALTERADO TO COD-DADOS
+                   PERFORM 0230-TRAVA-REGISTRO THRU 0230-FIM
+                   IF REGISTRO-BLOQUEADO
+                       DISPLAY 'REGISTRO EM USO POR OUTRO OPERADOR.'
+                               ' DESFAZER CANCELADO.'
+                   ELSE
+                       READ DADOS INTO WS-DADOS
+                       KEY IS COD-DADOS
+                       INVALID KEY
+                           DISPLAY 'CODIGO ' WS-ULTIMO-COD-ALTERADO
+                                   ' NAO ENCONTRADO. DESFAZER'
+                                   ' CANCELADO.'
+                       NOT INVALID KEY
+                           MOVE WS-ULTIMO-NOME-ANTIGO TO NOM-DADOS
+                           REWRITE RG-DADOS
+                           DISPLAY 'ALTERACAO DESFEITA. NOME'
+                                   ' RESTAURADO PARA: '
+                                   WS-ULTIMO-NOME-ANTIGO
+                           PERFORM 0220-GRAVA-DIARIO THRU 0220-FIM
+                           SET UNDO-DISPONIVEL TO FALSE
+                           MOVE 'ALTERACAO DESFEITA' TO LK-MENSAGEM
+                       END-READ
+                       PERFORM 0235-LIBERA-TRAVA THRU 0235-FIM
+                   END-IF
+                   CLOSE DADOS
+               ELSE
+                   DISPLAY 'ERRO AO ABRIR DADOS PARA DESFAZER.'
+                   PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+               END-IF
+           END-IF.
+       0240-FIM.
+
+       COPY FD_STATUS_MSG.
+
        0500-FIM.
             GOBACK.
