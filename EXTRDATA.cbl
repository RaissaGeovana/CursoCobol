@@ -0,0 +1,162 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Extracao por faixa de data de cadastro/alteracao em
+      *          DADOS1.DAT, usando a chave alternativa por DATA-DADOS
+      *          (COPY FD_CRUD) e START ... NOT LESS THAN para
+      *          posicionar a leitura no inicio da faixa informada.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+              SELECT DADOS1 ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  DYNAMIC
+              RECORD KEY IS COD-DADOS
+              ALTERNATE RECORD KEY IS NOM-DADOS WITH DUPLICATES
+              ALTERNATE RECORD KEY IS DATA-DADOS WITH DUPLICATES
+              FILE STATUS IS WS-ST.
+
+              SELECT RELATORIO ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/EXTRDATA.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DADOS1.
+       COPY FD_CRUD.
+
+       FD RELATORIO.
+       01  RG-RELATORIO           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-ST              PIC 99.
+         88 ST-OK             VALUE 0.
+       COPY FD_STATUS.
+       77 WS-ST-REL          PIC 99.
+         88 ST-REL-OK         VALUE 0.
+       77 WS-FIM             PIC X.
+         88 FIM-OK            VALUE 'S' FALSE 'N'.
+       01 WS-DATA-INICIAL.
+          02 WS-DATA-INICIAL-AAAA PIC 9(04).
+          02 WS-DATA-INICIAL-MM   PIC 9(02).
+          02 WS-DATA-INICIAL-DD   PIC 9(02).
+       01 WS-DATA-FINAL.
+          02 WS-DATA-FINAL-AAAA   PIC 9(04).
+          02 WS-DATA-FINAL-MM     PIC 9(02).
+          02 WS-DATA-FINAL-DD     PIC 9(02).
+       77 WS-CONT-EXTRAIDOS   PIC 9(05) VALUE ZEROS.
+       77 WS-LINHA-RELATORIO  PIC X(80).
+       77 WS-VALOR-REL        PIC -9(07),99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P0100-INICIO    THRU P0100-FIM.
+           PERFORM P0200-EXTRAI    THRU P0200-FIM.
+           PERFORM P0500-FINALIZA  THRU P0500-FIM.
+           STOP RUN.
+
+       P0100-INICIO.
+           DISPLAY '******** EXTRACAO POR FAIXA DE DATA ***********'.
+           DISPLAY 'DATA INICIAL (AAAAMMDD): '.
+           ACCEPT WS-DATA-INICIAL.
+           DISPLAY 'DATA FINAL   (AAAAMMDD): '.
+           ACCEPT WS-DATA-FINAL.
+
+           SET ST-OK TO TRUE.
+           OPEN INPUT DADOS1.
+
+           IF ST-OK THEN
+               MOVE WS-DATA-INICIAL-AAAA TO DATA-DADOS-AAAA
+               MOVE WS-DATA-INICIAL-MM   TO DATA-DADOS-MM
+               MOVE WS-DATA-INICIAL-DD   TO DATA-DADOS-DD
+               START DADOS1 KEY IS NOT LESS THAN DATA-DADOS
+                   INVALID KEY
+                       DISPLAY 'NENHUM DADO ENCONTRADO A PARTIR DA'
+                               ' DATA INICIAL INFORMADA.'
+                       SET FIM-OK TO TRUE
+               END-START
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DADOS1.DAT.'
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+               SET FIM-OK TO TRUE
+           END-IF.
+
+           SET ST-REL-OK TO TRUE.
+           OPEN OUTPUT RELATORIO.
+
+           IF NOT ST-REL-OK
+               DISPLAY 'ERRO AO GRAVAR EXTRDATA.TXT.'
+               DISPLAY 'FILE STATUS: ' WS-ST-REL
+               SET FIM-OK TO TRUE
+           END-IF.
+       P0100-FIM.
+
+       P0200-EXTRAI.
+           PERFORM UNTIL FIM-OK
+               READ DADOS1 NEXT RECORD
+                   AT END
+                       SET FIM-OK TO TRUE
+                   NOT AT END
+                       IF DATA-DADOS-AAAA > WS-DATA-FINAL-AAAA
+                          OR (DATA-DADOS-AAAA = WS-DATA-FINAL-AAAA
+                              AND DATA-DADOS-MM > WS-DATA-FINAL-MM)
+                          OR (DATA-DADOS-AAAA = WS-DATA-FINAL-AAAA
+                              AND DATA-DADOS-MM = WS-DATA-FINAL-MM
+                              AND DATA-DADOS-DD > WS-DATA-FINAL-DD)
+                           SET FIM-OK TO TRUE
+                       ELSE
+                           PERFORM P0210-GRAVA-LINHA THRU P0210-FIM
+                       END-IF
+               END-READ
+           END-PERFORM.
+       P0200-FIM.
+
+       P0210-GRAVA-LINHA.
+           MOVE VALOR-DADOS TO WS-VALOR-REL.
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING COD-DADOS         DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  NOM-DADOS         DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  DEPTO-DADOS       DELIMITED BY SIZE
+                  ' VALOR:'         DELIMITED BY SIZE
+                  WS-VALOR-REL      DELIMITED BY SIZE
+                  ' DATA:'          DELIMITED BY SIZE
+                  DATA-DADOS-AAAA   DELIMITED BY SIZE
+                  '/'               DELIMITED BY SIZE
+                  DATA-DADOS-MM     DELIMITED BY SIZE
+                  '/'               DELIMITED BY SIZE
+                  DATA-DADOS-DD     DELIMITED BY SIZE
+               INTO WS-LINHA-RELATORIO
+           END-STRING.
+           MOVE WS-LINHA-RELATORIO TO RG-RELATORIO.
+           WRITE RG-RELATORIO.
+           ADD 1 TO WS-CONT-EXTRAIDOS
+               ON SIZE ERROR
+                   DISPLAY 'ERRO DE PROCESSAMENTO: CONTADOR EXCEDEU'
+                           ' O LIMITE.'
+           END-ADD.
+       P0210-FIM.
+
+       P0500-FINALIZA.
+           IF ST-OK
+               CLOSE DADOS1
+           END-IF.
+           IF ST-REL-OK
+               CLOSE RELATORIO
+               DISPLAY 'EXTRACAO GRAVADA EM EXTRDATA.TXT'
+               DISPLAY 'TOTAL DE REGISTROS EXTRAIDOS: '
+                       WS-CONT-EXTRAIDOS
+           END-IF.
+       P0500-FIM.
+
+       COPY FD_STATUS_MSG.
