@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Converte os registros gravados sequencialmente pelo
+      *          CRUD (DADOS.TXT) para o arquivo indexado usado pelo
+      *          INDEXADO/CONSCRUD/ALTDADOS (DADOS1.DAT), sinalizando
+      *          codigos duplicados em vez de interromper a carga.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+              SELECT DADOS ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST.
+
+              SELECT DADOS1 ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  RANDOM
+              RECORD KEY IS COD-DADOS-1
+              FILE STATUS IS WS-ST-1.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DADOS.
+       COPY FD_CRUD.
+
+       FD DADOS1.
+       COPY FD_CRUD REPLACING
+           RG-DADOS         BY RG-DADOS-1
+           COD-DADOS        BY COD-DADOS-1
+           NOM-DADOS        BY NOM-DADOS-1
+           DEPTO-DADOS      BY DEPTO-DADOS-1
+           STATUS-DADOS     BY STATUS-DADOS-1
+           DADO-ATIVO       BY DADO-ATIVO-1
+           DADO-INATIVO     BY DADO-INATIVO-1
+           VALOR-DADOS      BY VALOR-DADOS-1
+           DATA-DADOS-AAAA  BY DATA-DADOS-1-AAAA
+           DATA-DADOS-MM    BY DATA-DADOS-1-MM
+           DATA-DADOS-DD    BY DATA-DADOS-1-DD
+           DATA-DADOS       BY DATA-DADOS-1.
+
+       WORKING-STORAGE SECTION.
+       77 WS-ST              PIC 99.
+         88 ST-OK             VALUE 0.
+       COPY FD_STATUS.
+       77 WS-ST-1            PIC 99.
+         88 ST-1-OK           VALUE 0.
+       77 WS-FIM             PIC X.
+         88 FIM-OK            VALUE 'S' FALSE 'N'.
+       01 WS-CONTADORES.
+          02 WS-CONT-LIDOS      PIC 9(05) VALUE ZEROS.
+          02 WS-CONT-GRAVADOS   PIC 9(05) VALUE ZEROS.
+          02 WS-CONT-DUPLICADOS PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P0100-INICIO    THRU P0100-FIM.
+           PERFORM P0200-CONVERTE  THRU P0200-FIM
+                   UNTIL FIM-OK.
+           PERFORM P0500-FINALIZA  THRU P0500-FIM.
+           STOP RUN.
+
+       P0100-INICIO.
+           INITIALIZE WS-CONTADORES.
+           SET FIM-OK TO FALSE.
+
+           OPEN INPUT DADOS.
+           IF WS-ST NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DADOS.TXT.'
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+               SET FIM-OK TO TRUE
+           END-IF.
+
+           OPEN I-O DADOS1.
+           IF WS-ST-1 EQUAL 35
+               OPEN OUTPUT DADOS1
+           END-IF.
+           IF NOT ST-1-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DADOS1.DAT.'
+               DISPLAY 'FILE STATUS: ' WS-ST-1
+               SET FIM-OK TO TRUE
+           END-IF.
+       P0100-FIM.
+
+       P0200-CONVERTE.
+           READ DADOS
+               AT END
+                   SET FIM-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CONT-LIDOS
+                   MOVE COD-DADOS   TO COD-DADOS-1
+                   MOVE NOM-DADOS   TO NOM-DADOS-1
+                   MOVE DEPTO-DADOS TO DEPTO-DADOS-1
+                   MOVE STATUS-DADOS TO STATUS-DADOS-1
+                   MOVE VALOR-DADOS TO VALOR-DADOS-1
+                   MOVE DATA-DADOS  TO DATA-DADOS-1
+                   WRITE RG-DADOS-1
+                       INVALID KEY
+                           ADD 1 TO WS-CONT-DUPLICADOS
+                           DISPLAY 'CODIGO ' COD-DADOS ' JA EXISTE'
+                                   ' EM DADOS1.DAT - IGNORADO.'
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CONT-GRAVADOS
+                   END-WRITE
+           END-READ.
+       P0200-FIM.
+
+       P0500-FINALIZA.
+           CLOSE DADOS DADOS1.
+           DISPLAY '***********************************************'.
+           DISPLAY '       CONVERSAO DADOS.TXT -> DADOS1.DAT        '.
+           DISPLAY '***********************************************'.
+           DISPLAY 'REGISTROS LIDOS DE DADOS.TXT:      ' WS-CONT-LIDOS.
+           DISPLAY 'REGISTROS GRAVADOS EM DADOS1.DAT:   '
+                   WS-CONT-GRAVADOS.
+           DISPLAY 'REGISTROS DUPLICADOS IGNORADOS:     '
+                   WS-CONT-DUPLICADOS.
+           DISPLAY '***********************************************'.
+       P0500-FIM.
+
+       COPY FD_STATUS_MSG.
