@@ -0,0 +1,161 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Resumo mensal do cadastro de dados, agrupando os
+      *          registros de DADOS1.DAT por mes de cadastro e somando
+      *          VALOR-DADOS em cada grupo, usando REPORT WRITER.
+      *          Os registros sao ordenados por mes/codigo em um
+      *          arquivo de trabalho antes da impressao, para que as
+      *          quebras de controle por mes fiquem corretas.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+              SELECT DADOS1 ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  SEQUENTIAL
+              RECORD KEY IS COD-DADOS
+              FILE STATUS IS WS-ST.
+
+              SELECT WORKMENSAL ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/WORKMENSAL.TMP'.
+
+              SELECT RELATORIO ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/RELMENSAL.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DADOS1.
+       COPY FD_CRUD.
+
+       SD WORKMENSAL.
+       01 SD-DADOS.
+          02 SD-MES         PIC 9(02).
+          02 SD-COD-DADOS   PIC 9(03).
+          02 SD-NOM-DADOS   PIC X(20).
+          02 SD-VALOR-DADOS PIC S9(07)V99.
+
+       FD RELATORIO
+           REPORT IS RPT-MENSAL.
+
+       WORKING-STORAGE SECTION.
+       77 WS-ST              PIC 99.
+         88 ST-OK             VALUE 0.
+       COPY FD_STATUS.
+       77 WS-ST-REL          PIC 99.
+         88 ST-REL-OK         VALUE 0.
+       77 WS-FIM             PIC X.
+         88 FIM-OK            VALUE 'S' FALSE 'N'.
+
+       REPORT SECTION.
+       RD RPT-MENSAL
+           CONTROL SD-MES
+           PAGE LIMIT 60 LINES
+           HEADING 1
+           FIRST DETAIL 4
+           LAST DETAIL 54.
+
+       01 TYPE PAGE HEADING.
+          03 COL 1  PIC X(40) VALUE
+             'RESUMO MENSAL DO CADASTRO - DADOS1.DAT'.
+          03 COL 50 PIC X(08) VALUE 'PAGINA: '.
+          03 COL 58 PIC ZZ9 SOURCE PAGE-COUNTER.
+          03 LINE 3 COL 1  PIC X(06) VALUE 'MES'.
+          03 COL 10 PIC X(08) VALUE 'CODIGO'.
+          03 COL 20 PIC X(20) VALUE 'NOME'.
+          03 COL 45 PIC X(10) VALUE 'VALOR'.
+
+       01 CAB-MES TYPE CONTROL HEADING SD-MES LINE PLUS 2.
+          03 COL 1  PIC X(16) VALUE 'MES DE CADASTRO:'.
+          03 COL 18 PIC 99    SOURCE SD-MES.
+
+       01 DETALHE-MES TYPE DETAIL LINE PLUS 1.
+          03 COL 10 PIC 9(03)        SOURCE SD-COD-DADOS.
+          03 COL 20 PIC X(20)        SOURCE SD-NOM-DADOS.
+          03 COL 45 PIC -$$$.$$9,99  SOURCE SD-VALOR-DADOS.
+
+       01 ROD-MES TYPE CONTROL FOOTING SD-MES LINE PLUS 2.
+          03 COL 1  PIC X(20) VALUE 'TOTAL DO MES.......:'.
+          03 COL 45 PIC -$$$.$$9,99  SUM SD-VALOR-DADOS.
+
+       01 ROD-GERAL TYPE CONTROL FOOTING FINAL LINE PLUS 3.
+          03 COL 1  PIC X(20) VALUE 'TOTAL GERAL........:'.
+          03 COL 45 PIC -$$$.$$9,99  SUM SD-VALOR-DADOS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P0100-INICIO   THRU P0100-FIM.
+           PERFORM P0500-FINALIZA THRU P0500-FIM.
+           GOBACK.
+
+       P0100-INICIO.
+           SET FIM-OK TO FALSE.
+
+           SORT WORKMENSAL
+               ON ASCENDING KEY SD-MES SD-COD-DADOS
+               INPUT PROCEDURE  IS P0200-FORNECE-ORDENACAO
+               OUTPUT PROCEDURE IS P0300-IMPRIME-RELATORIO.
+       P0100-FIM.
+
+       P0200-FORNECE-ORDENACAO.
+           SET ST-OK TO TRUE.
+           OPEN INPUT DADOS1.
+           IF WS-ST NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DADOS1.DAT.'
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+           ELSE
+               PERFORM UNTIL FIM-OK
+                   READ DADOS1
+                       AT END
+                           SET FIM-OK TO TRUE
+                       NOT AT END
+                           MOVE DATA-DADOS-MM TO SD-MES
+                           MOVE COD-DADOS     TO SD-COD-DADOS
+                           MOVE NOM-DADOS     TO SD-NOM-DADOS
+                           MOVE VALOR-DADOS   TO SD-VALOR-DADOS
+                           RELEASE SD-DADOS
+                   END-READ
+               END-PERFORM
+               CLOSE DADOS1
+           END-IF.
+       P0200-FIM.
+
+       P0300-IMPRIME-RELATORIO.
+           SET ST-REL-OK TO TRUE.
+           OPEN OUTPUT RELATORIO.
+
+           IF ST-REL-OK THEN
+               INITIATE RPT-MENSAL
+               SET FIM-OK TO FALSE
+               PERFORM UNTIL FIM-OK
+                   RETURN WORKMENSAL
+                       AT END
+                           SET FIM-OK TO TRUE
+                       NOT AT END
+                           GENERATE DETALHE-MES
+                   END-RETURN
+               END-PERFORM
+               TERMINATE RPT-MENSAL
+               CLOSE RELATORIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR RELATORIO MENSAL.'
+               DISPLAY 'FILE STATUS: ' WS-ST-REL
+           END-IF.
+       P0300-FIM.
+
+       P0500-FINALIZA.
+           IF ST-REL-OK
+               DISPLAY 'RELATORIO MENSAL GRAVADO EM RELMENSAL.TXT'
+           END-IF.
+       P0500-FIM.
+
+       COPY FD_STATUS_MSG.
