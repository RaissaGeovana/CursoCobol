@@ -0,0 +1,222 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Carga em lote do cadastro de dados a partir de um
+      *          arquivo texto separado por virgulas (CSV), no mesmo
+      *          layout gravado pelo CSVEXPORT (COD,NOME,DEPTO,STATUS,
+      *          VALOR,DATA), gravando cada linha em DADOS1.DAT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+              SELECT DADOS ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  RANDOM
+              RECORD KEY IS COD-DADOS
+              ALTERNATE RECORD KEY IS NOM-DADOS WITH DUPLICATES
+              ALTERNATE RECORD KEY IS DATA-DADOS WITH DUPLICATES
+              FILE STATUS IS WS-ST.
+
+              SELECT ENTRADA-CSV ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.CSV'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-CSV.
+
+              SELECT DIARIO ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DIARIO.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-DIARIO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DADOS.
+       COPY FD_CRUD.
+
+       FD ENTRADA-CSV.
+       01  RG-ENTRADA-CSV          PIC X(80).
+
+       FD DIARIO.
+       COPY FD_DIARIO.
+
+       WORKING-STORAGE SECTION.
+       77 WS-ST              PIC 99.
+         88 ST-OK             VALUE 0.
+       COPY FD_STATUS.
+       77 WS-ST-CSV          PIC 99.
+         88 ST-CSV-OK         VALUE 0.
+       77 WS-ST-DIARIO        PIC 99.
+         88 ST-DIARIO-OK      VALUE 0.
+       77 WS-FIM             PIC X.
+         88 FIM-OK            VALUE 'S' FALSE 'N'.
+       77 WS-PRIMEIRA-LINHA  PIC X     VALUE 'S'.
+         88 EH-CABECALHO      VALUE 'S' FALSE 'N'.
+       77 WS-CONT-LIDOS       PIC 9(05) VALUE ZEROS.
+       77 WS-CONT-GRAVADOS    PIC 9(05) VALUE ZEROS.
+       77 WS-CONT-REJEITADOS  PIC 9(05) VALUE ZEROS.
+       77 WS-BACKUP-DETALHES  PIC X(20) VALUE SPACES.
+       77 WS-BACKUP-RESULT    PIC S9(9) COMP-5 VALUE ZEROS.
+
+       01 WS-CAMPOS-CSV.
+          02 WS-COD-CSV        PIC 9(03).
+          02 WS-NOME-CSV       PIC X(20).
+          02 WS-DEPTO-CSV      PIC X(04).
+          02 WS-STATUS-CSV     PIC X(01).
+          02 WS-VALOR-CSV      PIC S9(07)V99.
+          02 WS-DATA-CSV       PIC 9(08).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P0100-INICIO   THRU P0100-FIM.
+           PERFORM P0200-IMPORTA  THRU P0200-FIM
+                   UNTIL FIM-OK.
+           PERFORM P0500-FINALIZA THRU P0500-FIM.
+           STOP RUN.
+
+       P0100-INICIO.
+           SET FIM-OK       TO FALSE.
+           SET EH-CABECALHO TO TRUE.
+
+           SET ST-CSV-OK TO TRUE.
+           OPEN INPUT ENTRADA-CSV.
+           IF NOT ST-CSV-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DADOS1.CSV.'
+               DISPLAY 'FILE STATUS: ' WS-ST-CSV
+               SET FIM-OK TO TRUE
+           END-IF.
+       P0100-FIM.
+
+       P0200-IMPORTA.
+           READ ENTRADA-CSV
+               AT END
+                   SET FIM-OK TO TRUE
+               NOT AT END
+                   IF EH-CABECALHO
+                       SET EH-CABECALHO TO FALSE
+                   ELSE
+                       ADD 1 TO WS-CONT-LIDOS
+                           ON SIZE ERROR
+                               PERFORM 0145-ERRO-CONTADOR THRU 0145-FIM
+                       END-ADD
+                       PERFORM P0210-CONVERTE-LINHA THRU P0210-FIM
+                       PERFORM P0220-GRAVA-REGISTRO THRU P0220-FIM
+                   END-IF
+           END-READ.
+       P0200-FIM.
+
+       P0210-CONVERTE-LINHA.
+           UNSTRING RG-ENTRADA-CSV DELIMITED BY ','
+               INTO WS-COD-CSV WS-NOME-CSV WS-DEPTO-CSV
+                    WS-STATUS-CSV WS-VALOR-CSV WS-DATA-CSV
+           END-UNSTRING.
+       P0210-FIM.
+
+       P0220-GRAVA-REGISTRO.
+           OPEN I-O DADOS.
+
+           IF WS-ST EQUAL 35 THEN
+               PERFORM 0155-BACKUP-ARQUIVO-DADOS THRU 0155-FIM
+               OPEN OUTPUT DADOS
+           END-IF.
+
+           IF ST-OK THEN
+               MOVE WS-COD-CSV      TO COD-DADOS
+               MOVE WS-NOME-CSV     TO NOM-DADOS
+               MOVE WS-DEPTO-CSV    TO DEPTO-DADOS
+               MOVE WS-STATUS-CSV   TO STATUS-DADOS
+               MOVE WS-VALOR-CSV    TO VALOR-DADOS
+               MOVE WS-DATA-CSV(1:4) TO DATA-DADOS-AAAA
+               MOVE WS-DATA-CSV(5:2) TO DATA-DADOS-MM
+               MOVE WS-DATA-CSV(7:2) TO DATA-DADOS-DD
+               WRITE RG-DADOS
+               INVALID KEY
+                   DISPLAY 'CODIGO ' WS-COD-CSV ' JA CADASTRADO -'
+                           ' LINHA REJEITADA.'
+                   ADD 1 TO WS-CONT-REJEITADOS
+                       ON SIZE ERROR
+                           PERFORM 0145-ERRO-CONTADOR THRU 0145-FIM
+                   END-ADD
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONT-GRAVADOS
+                       ON SIZE ERROR
+                           PERFORM 0145-ERRO-CONTADOR THRU 0145-FIM
+                   END-ADD
+                   PERFORM 0220-GRAVA-DIARIO THRU 0220-FIM
+               END-WRITE
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR DADOS1.DAT.'
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+               ADD 1 TO WS-CONT-REJEITADOS
+                   ON SIZE ERROR
+                       PERFORM 0145-ERRO-CONTADOR THRU 0145-FIM
+               END-ADD
+           END-IF.
+
+           CLOSE DADOS.
+       P0220-FIM.
+
+       0145-ERRO-CONTADOR.
+           DISPLAY 'ERRO DE PROCESSAMENTO: CONTADOR EXCEDEU O LIMITE.'.
+       0145-FIM.
+
+       0155-BACKUP-ARQUIVO-DADOS.
+           CALL 'CBL_CHECK_FILE_EXIST' USING
+               'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
+               WS-BACKUP-DETALHES
+               RETURNING WS-BACKUP-RESULT
+           END-CALL.
+
+           IF WS-BACKUP-RESULT EQUAL ZEROS
+               CALL 'CBL_COPY_FILE' USING
+                   'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
+                   'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.BAK'
+                   RETURNING WS-BACKUP-RESULT
+               END-CALL
+               DISPLAY 'ARQUIVO DE DADOS EXISTENTE COPIADO PARA'
+                       ' DADOS1.BAK ANTES DA RECRIACAO.'
+           END-IF.
+       0155-FIM.
+
+       0220-GRAVA-DIARIO.
+           SET ST-DIARIO-OK TO TRUE.
+
+           OPEN EXTEND DIARIO.
+
+           IF WS-ST-DIARIO EQUAL 35 THEN
+               OPEN OUTPUT DIARIO
+           END-IF.
+
+           IF ST-DIARIO-OK THEN
+               MOVE 'CSVIMP'         TO DIARIO-PROGRAMA
+               SET DIARIO-OP-INCLUSAO TO TRUE
+               MOVE WS-COD-CSV      TO DIARIO-COD-DADOS
+               MOVE WS-NOME-CSV     TO DIARIO-NOM-DADOS
+               ACCEPT DIARIO-DATA FROM DATE YYYYMMDD
+               ACCEPT DIARIO-HORA FROM TIME
+               WRITE RG-DIARIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR DIARIO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-DIARIO
+           END-IF.
+
+           CLOSE DIARIO.
+       0220-FIM.
+
+       P0500-FINALIZA.
+           CLOSE ENTRADA-CSV.
+           DISPLAY '***********************************************'.
+           DISPLAY '  IMPORTACAO DE CSV CONCLUIDA - DADOS1.CSV      '.
+           DISPLAY 'LINHAS LIDAS................: ' WS-CONT-LIDOS.
+           DISPLAY 'REGISTROS GRAVADOS..........: ' WS-CONT-GRAVADOS.
+           DISPLAY 'REGISTROS REJEITADOS.........: ' WS-CONT-REJEITADOS.
+           DISPLAY '***********************************************'.
+       P0500-FIM.
+
+       COPY FD_STATUS_MSG.
