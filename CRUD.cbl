@@ -13,59 +13,127 @@
            FILE-CONTROL.
               SELECT DADOS ASSIGN TO
               'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS.TXT'
-              ORGANISATION IS SEQUENTIAL
+              ORGANIZATION IS SEQUENTIAL
               ACCESS MODE IS  SEQUENTIAL
               FILE STATUS IS WS-ST.
+
+              SELECT TRANSACOES ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/TRANSACOES.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-TRANS.
+
+              SELECT DIARIO ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DIARIO.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-DIARIO.
+
+              SELECT BATCHCPT ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/BATCHCPT.DAT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-BCKPT.
        DATA DIVISION.
        FILE SECTION.
        FD DADOS.
        COPY FD_CRUD.
+
+       FD TRANSACOES.
+       01  RG-TRANSACOES.
+           02  TRANS-COD-DADOS       PIC 9(03).
+           02  TRANS-NOM-DADOS       PIC X(20).
+
+       FD DIARIO.
+       COPY FD_DIARIO.
+
+       FD BATCHCPT.
+       01  RG-BATCHCPT.
+           02  BCKPT-ULTIMA-LINHA    PIC 9(05).
+
        WORKING-STORAGE SECTION.
-       01 WS-DADOS          PIC X(23) VALUE SPACES.
-       01 FILLER REDEFINES WS-DADOS.
-          02 WS-COD-DADOS   PIC 9(03).
-          02 WS-NM-DADOS    PIC X(20).
+       COPY FD_CRUD_WS.
        77 WS-ST             PIC 99.
          88 ST-OK           VALUE 0.
+       COPY FD_STATUS.
        77 WS-FIM            PIC X.
          88 FIM-OK          VALUE 'S' FALSE 'N'.
        77 WS-EXIT           PIC X.
          88 WS-EXIT-OK      VALUE 'F' 'f' FALSE 'N'.
-       PROCEDURE DIVISION.
+       77 WS-DUPLICADO       PIC X     VALUE 'N'.
+         88 DADO-DUPLICADO   VALUE 'S'.
+       77 WS-FIM-DUP          PIC X     VALUE 'N'.
+         88 FIM-DUP-OK        VALUE 'S' FALSE 'N'.
+       77 WS-COD-DIGITADO    PIC 9(03) VALUE ZEROS.
+       77 WS-ST-TRANS        PIC 99.
+         88 ST-TRANS-OK      VALUE 0.
+       77 WS-MODO-EXEC       PIC X     VALUE 'I'.
+         88 MODO-INTERATIVO  VALUE 'I' 'i'.
+         88 MODO-BATCH       VALUE 'B' 'b'.
+       77 WS-CONT-LIDOS      PIC 9(05) VALUE ZEROS.
+       77 WS-CONT-GRAVADOS   PIC 9(05) VALUE ZEROS.
+       77 WS-CONT-REJEITADOS PIC 9(05) VALUE ZEROS.
+       77 WS-BACKUP-DETALHES PIC X(20) VALUE SPACES.
+       77 WS-BACKUP-RESULT   PIC S9(9) COMP-5 VALUE ZEROS.
+       77 WS-ST-DIARIO        PIC 99.
+         88 ST-DIARIO-OK      VALUE 0.
+       77 WS-PRIMEIRO-NOME    PIC X(20) VALUE SPACES.
+       77 WS-SEGUNDO-NOME     PIC X(20) VALUE SPACES.
+       77 WS-TERCEIRO-NOME    PIC X(20) VALUE SPACES.
+       77 WS-DATA-OBTER-ATUAL PIC X     VALUE SPACES.
+       77 WS-DATA-VALIDA      PIC X     VALUE SPACES.
+       77 WS-COD-ENTRADA      PIC X(03) VALUE SPACES.
+       77 WS-COD-VALIDO       PIC X     VALUE 'N'.
+         88 COD-VALIDO                   VALUE 'S' FALSE 'N'.
+       77 WS-ST-BCKPT         PIC 99.
+         88 ST-BCKPT-OK                  VALUE 0.
+       77 WS-ULTIMA-LINHA-PROC PIC 9(05) VALUE ZEROS.
+       77 WS-CONT-BCKPT       PIC 9(03) VALUE ZEROS.
+       77 WS-INTERVALO-BCKPT  PIC 9(03) VALUE 50.
+       77 WS-IDX-PULA         PIC 9(05) VALUE ZEROS.
+       77 WS-VALOR-ENTRADA    PIC S9(07)V99 VALUE ZEROS.
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           02 LK-MENSAGEM    PIC X(20).
+           02 LK-MODO-EXEC   PIC X(01).
+             88 LK-MODO-EXEC-BATCH  VALUE 'B' 'b'.
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
 
        0100-INICIO.
            DISPLAY '******** CADASTRAR DADOS ***********'
-           SET WS-EXIT-OK     TO FALSE.
-           PERFORM 0200-CADASTRAR THRU 0200-CADASTRAR-FIM
-                   UNTIL WS-EXIT-OK.
+
+           IF LK-MODO-EXEC-BATCH
+               SET MODO-BATCH TO TRUE
+           ELSE
+               DISPLAY 'MODO DE EXECUCAO: <I>NTERATIVO OU <B>ATCH: '
+               ACCEPT WS-MODO-EXEC
+           END-IF.
+
+           IF MODO-BATCH
+               PERFORM 0300-PROCESSA-BATCH THRU 0300-FIM
+           ELSE
+               SET WS-EXIT-OK     TO FALSE
+               PERFORM 0200-CADASTRAR THRU 0200-CADASTRAR-FIM
+                       UNTIL WS-EXIT-OK
+           END-IF.
+
            PERFORM 0500-FIM.
        0200-CADASTRAR.
-           SET FIM-OK  TO FALSE.
-           SET ST-OK   TO TRUE.
-
            DISPLAY 'CADATRE OS DADOS'
-           DISPLAY 'Digite um codigo para o dado:'
-           ACCEPT WS-COD-DADOS.
+           SET COD-VALIDO TO FALSE.
+           PERFORM 0205-DIGITA-CODIGO THRU 0205-FIM
+                   UNTIL COD-VALIDO.
            DISPLAY 'Digite o nome para o dado:'
            ACCEPT WS-NM-DADOS.
+           DISPLAY 'Digite o departamento do dado (4 caracteres):'
+           ACCEPT WS-DEPTO-DADOS.
+           DISPLAY 'Digite o valor do dado (ex: 0001234,56):'
+           ACCEPT WS-VALOR-ENTRADA.
+           MOVE WS-VALOR-ENTRADA TO WS-VALOR-DADOS.
 
-           OPEN EXTEND DADOS.
-
-           IF WS-ST EQUAL 35 THEN
-               OPEN OUTPUT DADOS
-           END-IF.
-
-           IF ST-OK THEN
-               MOVE WS-COD-DADOS TO COD-DADOS
-               MOVE WS-NM-DADOS TO NOM-DADOS
-               WRITE RG-DADOS
-               DISPLAY 'DADOS CADASTRADO COM SUCESSO.'
-           ELSE
-               DISPLAY 'ERRO AO CADASTRAR DADOS.'
-               DISPLAY 'FILE STATUS: ' WS-ST
-           END-IF.
-               CLOSE DADOS.
+           PERFORM 0210-GRAVA-REGISTRO THRU 0210-FIM.
 
            DISPLAY
            'APERTE QUALQUER TECLA PARA CADASTRAR MAIS DADOS'
@@ -73,5 +141,302 @@
            ACCEPT WS-EXIT.
 
        0200-CADASTRAR-FIM.
+
+       0205-DIGITA-CODIGO.
+           DISPLAY 'Digite um codigo para o dado (001-999):'
+           ACCEPT WS-COD-ENTRADA.
+
+           IF WS-COD-ENTRADA NUMERIC
+               MOVE WS-COD-ENTRADA TO WS-COD-DADOS
+               IF WS-COD-DADOS GREATER THAN ZEROS
+                   SET COD-VALIDO TO TRUE
+               ELSE
+                   DISPLAY 'CODIGO FORA DA FAIXA VALIDA (001-999).'
+               END-IF
+           ELSE
+               DISPLAY 'CODIGO INVALIDO - DIGITE APENAS NUMEROS.'
+           END-IF.
+       0205-FIM.
+
+       0210-GRAVA-REGISTRO.
+           SET WS-DUPLICADO TO 'N'.
+           MOVE WS-COD-DADOS TO WS-COD-DIGITADO.
+           PERFORM 0160-SEPARA-NOME THRU 0160-FIM.
+           PERFORM 0150-VERIFICA-DUPLICADO THRU 0150-FIM.
+
+           IF DADO-DUPLICADO THEN
+               DISPLAY 'CODIGO PARA DADO JA EXISTE.'
+               ADD 1 TO WS-CONT-REJEITADOS
+                   ON SIZE ERROR
+                       PERFORM 0145-ERRO-CONTADOR THRU 0145-FIM
+               END-ADD
+               PERFORM 0225-GRAVA-DIARIO-REJEICAO THRU 0225-FIM
+           ELSE
+               OPEN EXTEND DADOS
+
+               IF WS-ST EQUAL 35 THEN
+                   PERFORM 0155-BACKUP-ARQUIVO-DADOS THRU 0155-FIM
+                   OPEN OUTPUT DADOS
+               END-IF
+
+               IF ST-OK THEN
+                   MOVE WS-COD-DADOS TO COD-DADOS
+                   MOVE WS-NM-DADOS TO NOM-DADOS
+                   MOVE WS-DEPTO-DADOS TO DEPTO-DADOS
+                   MOVE WS-VALOR-DADOS TO VALOR-DADOS
+                   SET DADO-ATIVO TO TRUE
+                   PERFORM 0170-DATA-CADASTRO THRU 0170-FIM
+                   WRITE RG-DADOS
+                   DISPLAY 'DADOS CADASTRADO COM SUCESSO.'
+                   ADD 1 TO WS-CONT-GRAVADOS
+                       ON SIZE ERROR
+                           PERFORM 0145-ERRO-CONTADOR THRU 0145-FIM
+                   END-ADD
+                   PERFORM 0220-GRAVA-DIARIO THRU 0220-FIM
+               ELSE
+                   DISPLAY 'ERRO AO CADASTRAR DADOS.'
+                   PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+                   PERFORM 0226-GRAVA-DIARIO-FALHA THRU 0226-FIM
+               END-IF
+                   CLOSE DADOS
+           END-IF.
+       0210-FIM.
+
+       0170-DATA-CADASTRO.
+           MOVE 'S' TO WS-DATA-OBTER-ATUAL.
+           CALL 'C:/Users/raissa.ribeiro/Desktop/Curso/DATEVAL'
+               USING WS-DATA-OBTER-ATUAL DATA-DADOS-AAAA DATA-DADOS-MM
+                     DATA-DADOS-DD WS-DATA-VALIDA
+           END-CALL.
+
+           IF WS-DATA-VALIDA NOT = 'S'
+               DISPLAY 'ALERTA: DATA DE CADASTRO INVALIDA.'
+           END-IF.
+       0170-FIM.
+
+       0160-SEPARA-NOME.
+           CALL 'C:/Users/raissa.ribeiro/Desktop/Curso/NAMEPARSE'
+               USING WS-NM-DADOS WS-PRIMEIRO-NOME WS-SEGUNDO-NOME
+                     WS-TERCEIRO-NOME
+           END-CALL.
+
+           DISPLAY 'NOME INTERPRETADO: ' WS-PRIMEIRO-NOME '/'
+                   WS-SEGUNDO-NOME '/' WS-TERCEIRO-NOME.
+       0160-FIM.
+
+       0220-GRAVA-DIARIO.
+           SET ST-DIARIO-OK TO TRUE.
+
+           OPEN EXTEND DIARIO.
+
+           IF WS-ST-DIARIO EQUAL 35 THEN
+               OPEN OUTPUT DIARIO
+           END-IF.
+
+           IF ST-DIARIO-OK THEN
+               MOVE 'CRUD'          TO DIARIO-PROGRAMA
+               SET DIARIO-OP-INCLUSAO TO TRUE
+               MOVE WS-COD-DADOS    TO DIARIO-COD-DADOS
+               MOVE WS-NM-DADOS     TO DIARIO-NOM-DADOS
+               ACCEPT DIARIO-DATA FROM DATE YYYYMMDD
+               ACCEPT DIARIO-HORA FROM TIME
+               WRITE RG-DIARIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR DIARIO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-DIARIO
+           END-IF.
+
+           CLOSE DIARIO.
+       0220-FIM.
+
+       0225-GRAVA-DIARIO-REJEICAO.
+           SET ST-DIARIO-OK TO TRUE.
+
+           OPEN EXTEND DIARIO.
+
+           IF WS-ST-DIARIO EQUAL 35 THEN
+               OPEN OUTPUT DIARIO
+           END-IF.
+
+           IF ST-DIARIO-OK THEN
+               MOVE 'CRUD'          TO DIARIO-PROGRAMA
+               SET DIARIO-OP-REJEICAO TO TRUE
+               MOVE WS-COD-DADOS    TO DIARIO-COD-DADOS
+               MOVE WS-NM-DADOS     TO DIARIO-NOM-DADOS
+               ACCEPT DIARIO-DATA FROM DATE YYYYMMDD
+               ACCEPT DIARIO-HORA FROM TIME
+               WRITE RG-DIARIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR DIARIO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-DIARIO
+           END-IF.
+
+           CLOSE DIARIO.
+       0225-FIM.
+
+       0226-GRAVA-DIARIO-FALHA.
+           SET ST-DIARIO-OK TO TRUE.
+
+           OPEN EXTEND DIARIO.
+
+           IF WS-ST-DIARIO EQUAL 35 THEN
+               OPEN OUTPUT DIARIO
+           END-IF.
+
+           IF ST-DIARIO-OK THEN
+               MOVE 'CRUD'          TO DIARIO-PROGRAMA
+               SET DIARIO-OP-FALHA  TO TRUE
+               MOVE WS-COD-DADOS    TO DIARIO-COD-DADOS
+               MOVE WS-NM-DADOS     TO DIARIO-NOM-DADOS
+               ACCEPT DIARIO-DATA FROM DATE YYYYMMDD
+               ACCEPT DIARIO-HORA FROM TIME
+               WRITE RG-DIARIO
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR DIARIO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-DIARIO
+           END-IF.
+
+           CLOSE DIARIO.
+       0226-FIM.
+
+       0155-BACKUP-ARQUIVO-DADOS.
+           CALL 'CBL_CHECK_FILE_EXIST' USING
+               'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS.TXT'
+               WS-BACKUP-DETALHES
+               RETURNING WS-BACKUP-RESULT
+           END-CALL.
+
+           IF WS-BACKUP-RESULT EQUAL ZEROS
+               CALL 'CBL_COPY_FILE' USING
+                   'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS.TXT'
+                   'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS.BAK'
+                   RETURNING WS-BACKUP-RESULT
+               END-CALL
+               DISPLAY 'ARQUIVO DE DADOS EXISTENTE COPIADO PARA'
+                       ' DADOS.BAK ANTES DA RECRIACAO.'
+           END-IF.
+       0155-FIM.
+
+       0300-PROCESSA-BATCH.
+           SET FIM-OK TO FALSE.
+           SET ST-TRANS-OK TO TRUE.
+
+           PERFORM 0310-VERIFICA-CHECKPOINT-BATCH THRU 0310-FIM.
+
+           OPEN INPUT TRANSACOES.
+
+           IF ST-TRANS-OK THEN
+               IF WS-ULTIMA-LINHA-PROC > ZEROS
+                   DISPLAY 'RETOMANDO LOTE A PARTIR DA LINHA '
+                           WS-ULTIMA-LINHA-PROC '.'
+                   PERFORM 0320-PULA-LINHAS-PROCESSADAS THRU 0320-FIM
+               END-IF
+
+               PERFORM UNTIL FIM-OK
+                   READ TRANSACOES
+                       AT END
+                           SET FIM-OK TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CONT-LIDOS
+                               ON SIZE ERROR
+                                   PERFORM 0145-ERRO-CONTADOR
+                                       THRU 0145-FIM
+                           END-ADD
+                           MOVE TRANS-COD-DADOS TO WS-COD-DADOS
+                           MOVE TRANS-NOM-DADOS TO WS-NM-DADOS
+                           MOVE SPACES          TO WS-DEPTO-DADOS
+                           MOVE ZEROS           TO WS-VALOR-DADOS
+                           PERFORM 0210-GRAVA-REGISTRO THRU 0210-FIM
+                           ADD 1 TO WS-CONT-BCKPT
+                           IF WS-CONT-BCKPT >= WS-INTERVALO-BCKPT
+                               PERFORM 0330-GRAVA-CHECKPOINT-BATCH
+                                       THRU 0330-FIM
+                               MOVE ZEROS TO WS-CONT-BCKPT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACOES
+               PERFORM 0340-LIMPA-CHECKPOINT-BATCH THRU 0340-FIM
+               DISPLAY '***********************************************'
+               DISPLAY 'TRANSACOES LIDAS.....: ' WS-CONT-LIDOS
+               DISPLAY 'DADOS GRAVADOS........: ' WS-CONT-GRAVADOS
+               DISPLAY 'DADOS REJEITADOS......: ' WS-CONT-REJEITADOS
+               DISPLAY '***********************************************'
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-ST-TRANS
+           END-IF.
+       0300-FIM.
+
+       0310-VERIFICA-CHECKPOINT-BATCH.
+           SET ST-BCKPT-OK TO TRUE.
+           MOVE ZEROS TO WS-ULTIMA-LINHA-PROC.
+
+           OPEN INPUT BATCHCPT.
+
+           IF ST-BCKPT-OK THEN
+               READ BATCHCPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE BCKPT-ULTIMA-LINHA TO WS-ULTIMA-LINHA-PROC
+               END-READ
+               CLOSE BATCHCPT
+           END-IF.
+       0310-FIM.
+
+       0320-PULA-LINHAS-PROCESSADAS.
+           MOVE ZEROS TO WS-IDX-PULA.
+           PERFORM UNTIL WS-IDX-PULA >= WS-ULTIMA-LINHA-PROC
+                          OR FIM-OK
+               READ TRANSACOES
+                   AT END
+                       SET FIM-OK TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-IDX-PULA
+               END-READ
+           END-PERFORM.
+       0320-FIM.
+
+       0330-GRAVA-CHECKPOINT-BATCH.
+           COMPUTE BCKPT-ULTIMA-LINHA =
+                   WS-ULTIMA-LINHA-PROC + WS-CONT-LIDOS.
+           OPEN OUTPUT BATCHCPT.
+           WRITE RG-BATCHCPT.
+           CLOSE BATCHCPT.
+       0330-FIM.
+
+       0340-LIMPA-CHECKPOINT-BATCH.
+           OPEN OUTPUT BATCHCPT.
+           CLOSE BATCHCPT.
+       0340-FIM.
+
+       0145-ERRO-CONTADOR.
+           DISPLAY 'ERRO DE PROCESSAMENTO: CONTADOR EXCEDEU O LIMITE.'.
+       0145-FIM.
+
+       0150-VERIFICA-DUPLICADO.
+           SET FIM-DUP-OK TO FALSE.
+           SET ST-OK   TO TRUE.
+
+           OPEN INPUT DADOS.
+
+           IF ST-OK THEN
+               PERFORM UNTIL FIM-DUP-OK OR DADO-DUPLICADO
+                   READ DADOS
+                       AT END
+                           SET FIM-DUP-OK TO TRUE
+                       NOT AT END
+                           IF WS-COD-DIGITADO EQUAL COD-DADOS
+                               SET DADO-DUPLICADO TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DADOS
+           END-IF.
+       0150-FIM.
+
+       COPY FD_STATUS_MSG.
+
        0500-FIM.
-            STOP RUN.
+            GOBACK.
