@@ -0,0 +1,230 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio de valorizacao do cadastro de dados, somando
+      *          e calculando a media de VALOR-DADOS em DADOS1.DAT, no
+      *          geral e por departamento, a partir da logica de soma/
+      *          media de TESTE2.cob.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+              SELECT DADOS1 ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/DADOS1.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS  SEQUENTIAL
+              RECORD KEY IS COD-DADOS
+              FILE STATUS IS WS-ST.
+
+              SELECT RELATORIO ASSIGN TO
+              'C:/Users/raissa.ribeiro/Desktop/Curso/RELVALOR.TXT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS  SEQUENTIAL
+              FILE STATUS IS WS-ST-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DADOS1.
+       COPY FD_CRUD.
+
+       FD RELATORIO.
+       01  RG-RELATORIO           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-ST              PIC 99.
+         88 ST-OK             VALUE 0.
+       COPY FD_STATUS.
+       77 WS-ST-REL          PIC 99.
+         88 ST-REL-OK         VALUE 0.
+       77 WS-FIM             PIC X.
+         88 FIM-OK            VALUE 'S' FALSE 'N'.
+
+       01 WS-RUN-DATA.
+          02 WS-RUN-AAAA        PIC 9(04).
+          02 WS-RUN-MM          PIC 9(02).
+          02 WS-RUN-DD          PIC 9(02).
+       01 WS-RUN-HORA.
+          02 WS-RUN-HH          PIC 9(02).
+          02 WS-RUN-MN          PIC 9(02).
+          02 WS-RUN-SS          PIC 9(02).
+
+       01 WS-LINHA-RELATORIO     PIC X(80).
+
+       77 WS-CONT-GERAL          PIC 9(05) VALUE ZEROS.
+       77 WS-TOTAL-GERAL         PIC S9(09)V99 COMP-3 VALUE ZEROS.
+       77 WS-MEDIA-GERAL         PIC S9(09)V99 COMP-3 VALUE ZEROS.
+       77 WS-TOTAL-GERAL-ED      PIC -$$$.$$$.$$9,99.
+       77 WS-MEDIA-GERAL-ED      PIC -$$$.$$$.$$9,99.
+
+       01 WS-TABELA-DEPTO.
+          02 WS-DEPTO-ITEM OCCURS 20 TIMES INDEXED BY WS-IDX.
+             03 WS-DEPTO-COD       PIC X(04).
+             03 WS-DEPTO-QTD       PIC 9(05).
+             03 WS-DEPTO-TOTAL     PIC S9(09)V99 COMP-3.
+       77 WS-QTD-DEPTOS          PIC 9(02) VALUE ZEROS.
+       77 WS-IDX-ACHOU           PIC 9(02) VALUE ZEROS.
+       77 WS-DEPTO-MEDIA         PIC S9(09)V99 COMP-3 VALUE ZEROS.
+       77 WS-DEPTO-TOTAL-ED      PIC -$$$.$$$.$$9,99.
+       77 WS-DEPTO-MEDIA-ED      PIC -$$$.$$$.$$9,99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P0100-INICIO   THRU P0100-FIM.
+           PERFORM P0200-APURA    THRU P0200-FIM
+                   UNTIL FIM-OK.
+           PERFORM P0500-FINALIZA THRU P0500-FIM.
+           GOBACK.
+
+       P0100-INICIO.
+           SET FIM-OK TO FALSE.
+           INITIALIZE WS-TABELA-DEPTO.
+
+           OPEN INPUT DADOS1.
+           IF WS-ST NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DADOS1.DAT.'
+               PERFORM 9900-EXIBE-STATUS-ARQUIVO THRU 9900-FIM
+               SET FIM-OK TO TRUE
+           END-IF.
+       P0100-FIM.
+
+       P0200-APURA.
+           READ DADOS1
+               AT END
+                   SET FIM-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CONT-GERAL
+                   ADD VALOR-DADOS TO WS-TOTAL-GERAL
+                   PERFORM P0210-ACUMULA-DEPTO THRU P0210-FIM
+           END-READ.
+       P0200-FIM.
+
+       P0210-ACUMULA-DEPTO.
+           SET WS-IDX-ACHOU TO ZEROS.
+           SET WS-IDX TO 1.
+           PERFORM P0220-PROCURA-DEPTO THRU P0220-FIM
+                   UNTIL WS-IDX > WS-QTD-DEPTOS
+                      OR WS-IDX-ACHOU NOT EQUAL ZEROS.
+
+           IF WS-IDX-ACHOU EQUAL ZEROS
+               IF WS-QTD-DEPTOS < 20
+                   ADD 1 TO WS-QTD-DEPTOS
+                   SET WS-IDX TO WS-QTD-DEPTOS
+                   MOVE DEPTO-DADOS TO WS-DEPTO-COD(WS-IDX)
+                   SET WS-IDX-ACHOU TO WS-IDX
+               ELSE
+                   DISPLAY 'ALERTA: TABELA DE DEPARTAMENTOS CHEIA (20).'
+                   DISPLAY 'DEPARTAMENTO ' DEPTO-DADOS
+                           ' NAO SERA TOTALIZADO SEPARADAMENTE.'
+               END-IF
+           END-IF.
+
+           IF WS-IDX-ACHOU NOT EQUAL ZEROS
+               ADD 1           TO WS-DEPTO-QTD(WS-IDX-ACHOU)
+               ADD VALOR-DADOS TO WS-DEPTO-TOTAL(WS-IDX-ACHOU)
+           END-IF.
+       P0210-FIM.
+
+       P0220-PROCURA-DEPTO.
+           IF WS-DEPTO-COD(WS-IDX) EQUAL DEPTO-DADOS
+               SET WS-IDX-ACHOU TO WS-IDX
+           ELSE
+               SET WS-IDX UP BY 1
+           END-IF.
+       P0220-FIM.
+
+       P0500-FINALIZA.
+           CLOSE DADOS1.
+
+           IF WS-CONT-GERAL NOT EQUAL ZEROS
+               COMPUTE WS-MEDIA-GERAL = WS-TOTAL-GERAL / WS-CONT-GERAL
+           ELSE
+               MOVE ZEROS TO WS-MEDIA-GERAL
+           END-IF.
+
+           ACCEPT WS-RUN-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-HORA FROM TIME.
+
+           SET ST-REL-OK TO TRUE.
+           OPEN OUTPUT RELATORIO.
+           IF ST-REL-OK THEN
+               PERFORM P0510-GRAVA-RELATORIO THRU P0510-FIM
+               CLOSE RELATORIO
+               DISPLAY 'RELATORIO DE VALORIZACAO GRAVADO EM'
+                       ' RELVALOR.TXT'
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR RELATORIO DE VALORIZACAO.'
+               DISPLAY 'FILE STATUS: ' WS-ST-REL
+           END-IF.
+       P0500-FIM.
+
+       COPY FD_STATUS_MSG.
+
+       P0510-GRAVA-RELATORIO.
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING '***** RELATORIO DE VALORIZACAO - DADOS1.DAT *****'
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING 'DATA: ' WS-RUN-AAAA '/' WS-RUN-MM '/' WS-RUN-DD
+                  '   HORA: ' WS-RUN-HH ':' WS-RUN-MN ':' WS-RUN-SS
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING 'QUANTIDADE DE DADOS APURADOS.......: '
+                  WS-CONT-GERAL
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           MOVE WS-TOTAL-GERAL TO WS-TOTAL-GERAL-ED.
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING 'VALOR TOTAL GERAL..................: '
+                  WS-TOTAL-GERAL-ED
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           MOVE WS-MEDIA-GERAL TO WS-MEDIA-GERAL-ED.
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING 'VALOR MEDIO GERAL..................: '
+                  WS-MEDIA-GERAL-ED
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING '--------------------------------------------------'
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           SET WS-IDX TO 1.
+           PERFORM P0520-GRAVA-DEPTO THRU P0520-FIM
+                   UNTIL WS-IDX > WS-QTD-DEPTOS.
+       P0510-FIM.
+
+       P0520-GRAVA-DEPTO.
+           IF WS-DEPTO-QTD(WS-IDX) NOT EQUAL ZEROS
+               COMPUTE WS-DEPTO-MEDIA =
+                       WS-DEPTO-TOTAL(WS-IDX) / WS-DEPTO-QTD(WS-IDX)
+           ELSE
+               MOVE ZEROS TO WS-DEPTO-MEDIA
+           END-IF.
+
+           MOVE WS-DEPTO-TOTAL(WS-IDX) TO WS-DEPTO-TOTAL-ED.
+           MOVE WS-DEPTO-MEDIA         TO WS-DEPTO-MEDIA-ED.
+
+           MOVE SPACES TO WS-LINHA-RELATORIO.
+           STRING 'DEPTO ' WS-DEPTO-COD(WS-IDX)
+                  '  QTD: ' WS-DEPTO-QTD(WS-IDX)
+                  '  TOTAL: ' WS-DEPTO-TOTAL-ED
+                  '  MEDIA: ' WS-DEPTO-MEDIA-ED
+                  DELIMITED BY SIZE INTO WS-LINHA-RELATORIO.
+           WRITE RG-RELATORIO FROM WS-LINHA-RELATORIO.
+
+           SET WS-IDX UP BY 1.
+       P0520-FIM.
